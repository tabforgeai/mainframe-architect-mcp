@@ -0,0 +1,266 @@
+      *----------------------------------------------------------------*
+      * PROGRAM:  FEEPROC                                              *
+      * PURPOSE:  Monthly Account Maintenance Fee Assessment          *
+      * AUTHOR:   TABFORGE-AI                                         *
+      * CALLS:    DBRD01AV, DBUPD01V, DBUPD01, ERRHANDR                *
+      * COPYBOOKS: CUSTMAST, ACCTDATA, ERRDATA, CKPTDATA, CTLDATA,    *
+      *            FEESCHED                                           *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     FEEPROC.
+       AUTHOR.         TABFORGE-AI.
+       DATE-WRITTEN.   2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE  ASSIGN TO UT-S-CUSTFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT FEESCHED  ASSIGN TO UT-S-FEESCHED
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT FEERPT    ASSIGN TO UT-S-FEERPT
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT CKPTFILE  ASSIGN TO UT-S-CKPTFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT CTLTOTFILE ASSIGN TO UT-S-CTLTOTAL
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 200 CHARACTERS.
+       01  CUSTFILE-REC               PIC X(200).
+
+       FD  FEESCHED
+           RECORDING MODE IS F
+           RECORD CONTAINS 14 CHARACTERS.
+       01  FEESCHED-FILE-REC          PIC X(14).
+
+       FD  FEERPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  FEERPT-REC                 PIC X(200).
+
+       FD  CKPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 43 CHARACTERS.
+       01  CKPTFILE-REC               PIC X(43).
+
+      *    Request 043 - nightly control-total reconciliation record,
+      *    one per BANKNITE step; see CTLDATA copybook.
+       FD  CTLTOTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 54 CHARACTERS.
+       01  CTLTOTFILE-REC             PIC X(54).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FEEPROC-FIELDS.
+           05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'FEEPROC'.
+           05  WS-EOF-CUSTFILE        PIC X(1)  VALUE 'N'.
+               88  EOF-CUSTFILE           VALUE 'Y'.
+           05  WS-EOF-FEESCHED        PIC X(1)  VALUE 'N'.
+               88  EOF-FEESCHED           VALUE 'Y'.
+           05  WS-PROCESS-COUNT       PIC 9(7)  COMP VALUE ZERO.
+           05  WS-WAIVED-COUNT        PIC 9(7)  COMP VALUE ZERO.
+           05  WS-ERROR-COUNT         PIC 9(5)  COMP VALUE ZERO.
+           05  WS-FEE-CHECKING        PIC S9(05)V99 VALUE ZERO.
+           05  WS-FEE-SAVINGS         PIC S9(05)V99 VALUE ZERO.
+           05  WS-FEE-AMOUNT          PIC S9(05)V99 COMP-3 VALUE ZERO.
+           05  WS-NEW-BALANCE         PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05  WS-TOTAL-FEES          PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05  WS-PROCESS-RC          PIC S9(04) COMP VALUE ZERO.
+           05  WS-PROCESS-RC-2        PIC S9(04) COMP VALUE ZERO.
+           05  WS-RESTART-FLAG        PIC X(1)  VALUE 'N'.
+               88  RESTART-RUN            VALUE 'Y'.
+           05  WS-RESTART-COUNT       PIC 9(9)  COMP VALUE ZERO.
+           05  WS-CKPT-INTERVAL       PIC 9(5)  COMP VALUE 1000.
+           05  WS-EOF-CKPTFILE        PIC X(1)  VALUE 'N'.
+               88  EOF-CKPTFILE           VALUE 'Y'.
+
+       COPY CUSTMAST.
+       COPY ACCTDATA.
+       COPY ERRDATA.
+       COPY CKPTDATA.
+       COPY CTLDATA.
+       COPY FEESCHED.
+
+       PROCEDURE DIVISION.
+
+       1000-INIT.
+           MOVE 'FEEPROC' TO WS-PROGRAM-NAME
+           MOVE ZERO      TO WS-PROCESS-COUNT
+           MOVE ZERO      TO WS-WAIVED-COUNT
+           MOVE ZERO      TO WS-ERROR-COUNT
+           ACCEPT WS-RESTART-FLAG FROM SYSIN
+           OPEN INPUT  CUSTFILE
+                       FEESCHED
+           OPEN OUTPUT FEERPT
+           PERFORM 1050-LOAD-FEE-SCHEDULE
+           CLOSE FEESCHED
+           IF RESTART-RUN
+               PERFORM 1100-LOAD-CHECKPOINT
+               OPEN EXTEND CKPTFILE
+           ELSE
+               OPEN OUTPUT CKPTFILE
+           END-IF
+           PERFORM 2000-PROCESS-ACCOUNTS UNTIL EOF-CUSTFILE
+           PERFORM 9000-END.
+
+       1050-LOAD-FEE-SCHEDULE.
+      *    Loans carry no monthly maintenance fee, so the schedule
+      *    only ever prices checking/savings accounts, the same
+      *    non-table scalar-field idiom INTCALC's deposit-rate loader
+      *    uses for DR-ACCOUNT-TYPE (see req 011).
+           PERFORM UNTIL EOF-FEESCHED
+               READ FEESCHED INTO FEESCHED-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FEESCHED
+               END-READ
+               IF NOT EOF-FEESCHED
+                   IF FS-ACCOUNT-TYPE = 'CH'
+                       MOVE FS-MONTHLY-FEE TO WS-FEE-CHECKING
+                   ELSE
+                       IF FS-ACCOUNT-TYPE = 'SA'
+                           MOVE FS-MONTHLY-FEE TO WS-FEE-SAVINGS
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CKPTFILE
+           MOVE 'N' TO WS-EOF-CKPTFILE
+           PERFORM UNTIL EOF-CKPTFILE
+               READ CKPTFILE INTO CHECKPOINT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-CKPTFILE
+               END-READ
+               IF NOT EOF-CKPTFILE
+                   MOVE CKPT-PROCESS-COUNT TO WS-RESTART-COUNT
+               END-IF
+           END-PERFORM
+           CLOSE CKPTFILE
+           PERFORM UNTIL WS-PROCESS-COUNT >= WS-RESTART-COUNT
+                   OR EOF-CUSTFILE
+               READ CUSTFILE INTO CUSTOMER-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-CUSTFILE
+               END-READ
+               IF NOT EOF-CUSTFILE
+                   ADD 1 TO WS-PROCESS-COUNT
+               END-IF
+           END-PERFORM.
+
+       2000-PROCESS-ACCOUNTS.
+           READ CUSTFILE INTO CUSTOMER-RECORD
+               AT END MOVE 'Y' TO WS-EOF-CUSTFILE
+           END-READ
+           IF NOT EOF-CUSTFILE
+               PERFORM 2100-ASSESS-FEE
+               ADD 1 TO WS-PROCESS-COUNT
+               IF FUNCTION MOD(WS-PROCESS-COUNT WS-CKPT-INTERVAL)
+                       = ZERO
+                   PERFORM 8000-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       8000-WRITE-CHECKPOINT.
+           MOVE WS-PROGRAM-NAME  TO CKPT-PROGRAM-NAME
+           MOVE WS-PROCESS-COUNT TO CKPT-PROCESS-COUNT
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           WRITE CKPTFILE-REC FROM CHECKPOINT-RECORD.
+
+       2100-ASSESS-FEE.
+           CALL 'DBRD01AV' USING CUSTOMER-ID
+                                 ACCOUNT-RECORD
+                                 WS-PROCESS-RC
+           IF WS-PROCESS-RC NOT = ZERO
+               MOVE 'FEEPROC'       TO ERR-PROGRAM-NAME
+               MOVE '2100-ASSESS-FEE' TO ERR-PARAGRAPH
+               SET ERRC-SUBPROGRAM-FAILED TO TRUE
+               MOVE 'DBREAD01 LOOKUP FAILED' TO ERR-MESSAGE
+               CALL 'ERRHANDR' USING ERROR-RECORD
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               PERFORM 2150-DETERMINE-FEE-AMOUNT
+               IF WS-FEE-AMOUNT > ZERO
+                   PERFORM 2200-APPLY-FEE
+               ELSE
+                   ADD 1 TO WS-WAIVED-COUNT
+               END-IF
+           END-IF
+           WRITE FEERPT-REC FROM CUSTOMER-RECORD.
+
+       2150-DETERMINE-FEE-AMOUNT.
+      *    Only checking/savings accounts carry a monthly maintenance
+      *    fee; corporate and private-banking customers get it waived
+      *    entirely, the same preferential-segment treatment INTCALC's
+      *    2175-DETERMINE-SEGMENT-RATE already gives those segments on
+      *    interest (see req 047).
+           IF SEG-CORPORATE OR SEG-PRIVATE
+               MOVE ZERO TO WS-FEE-AMOUNT
+           ELSE
+               IF TYPE-CHECKING
+                   MOVE WS-FEE-CHECKING TO WS-FEE-AMOUNT
+               ELSE
+                   IF TYPE-SAVINGS
+                       MOVE WS-FEE-SAVINGS TO WS-FEE-AMOUNT
+                   ELSE
+                       MOVE ZERO TO WS-FEE-AMOUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+       2200-APPLY-FEE.
+           COMPUTE WS-NEW-BALANCE =
+               AVAILABLE-BALANCE - WS-FEE-AMOUNT
+           MOVE WS-NEW-BALANCE TO AVAILABLE-BALANCE
+           ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES
+      *    Review fix - two distinct update calls need two distinct
+      *    return-code fields; reusing WS-PROCESS-RC for both meant a
+      *    DBUPD01V failure was silently overwritten by DBUPD01's own
+      *    return code before the IF below ever got to check it.
+           CALL 'DBUPD01V' USING CUSTOMER-ID
+                                ACCOUNT-RECORD
+                                WS-PROCESS-RC
+           CALL 'DBUPD01' USING CUSTOMER-ID
+                                CUSTOMER-RECORD
+                                WS-PROCESS-RC-2
+           IF WS-PROCESS-RC NOT = ZERO OR WS-PROCESS-RC-2 NOT = ZERO
+               MOVE 'FEEPROC'     TO ERR-PROGRAM-NAME
+               MOVE '2200-APPLY-FEE' TO ERR-PARAGRAPH
+               SET ERRC-FEE-UPDATE-FAILED TO TRUE
+               MOVE 'FEE DEBIT UPDATE FAILED' TO ERR-MESSAGE
+               CALL 'ERRHANDR' USING ERROR-RECORD
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       9000-END.
+           PERFORM 8000-WRITE-CHECKPOINT
+           PERFORM 8100-WRITE-CONTROL-TOTAL
+           CLOSE CUSTFILE
+                 FEERPT
+                 CKPTFILE
+           STOP RUN.
+
+       8100-WRITE-CONTROL-TOTAL.
+      *    Request 043 - one control-total record for CTLRECON to pick
+      *    up at the end of the BANKNITE run. Every account processed
+      *    counts as a success unless the DBREAD01/DBUPD01 lookup or
+      *    update itself failed.
+           MOVE WS-PROGRAM-NAME       TO CTL-JOB-STEP
+           MOVE WS-PROCESS-COUNT      TO CTL-TOTAL-COUNT
+           COMPUTE CTL-SUCCESS-COUNT =
+               WS-PROCESS-COUNT - WS-ERROR-COUNT
+           MOVE WS-ERROR-COUNT        TO CTL-REJECT-COUNT
+           MOVE WS-TOTAL-FEES         TO CTL-TOTAL-AMOUNT
+           MOVE FUNCTION CURRENT-DATE TO CTL-TIMESTAMP
+           OPEN EXTEND CTLTOTFILE
+           WRITE CTLTOTFILE-REC FROM CONTROL-TOTAL-REC
+           CLOSE CTLTOTFILE.
