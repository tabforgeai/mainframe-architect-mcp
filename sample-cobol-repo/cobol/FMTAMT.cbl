@@ -16,35 +16,47 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01  WS-FMTAMT-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'FMTAMT'.
-           05  WS-INPUT-AMOUNT        PIC S9(13)V99 COMP-3.
-           05  WS-OUTPUT-AMOUNT       PIC X(18) VALUE SPACES.
            05  WS-AMT-WORK            PIC ZZ,ZZZ,ZZZ,ZZZ.99-.
            05  WS-CURRENCY-SYM        PIC X(03) VALUE 'EUR'.
-           05  WS-FORMAT-RC           PIC S9(04) COMP VALUE ZERO.
            05  WS-NEGATIVE-FLAG       PIC X(01) VALUE 'N'.
 
        COPY ACCTDATA.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LK-AMOUNT                  PIC S9(13)V99 COMP-3.
+       01  LK-FORMATTED-AMOUNT        PIC X(18).
+       01  LK-CURRENCY-CODE           PIC X(03).
+       01  LK-RETURN-CODE             PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING LK-AMOUNT
+                                LK-FORMATTED-AMOUNT
+                                LK-CURRENCY-CODE
+                                LK-RETURN-CODE.
 
        1000-INIT.
-           MOVE SPACES TO WS-OUTPUT-AMOUNT
-           MOVE ZERO   TO WS-FORMAT-RC
+           MOVE SPACES TO LK-FORMATTED-AMOUNT
+           MOVE ZERO   TO LK-RETURN-CODE
+           IF LK-CURRENCY-CODE = SPACES OR LOW-VALUES
+               MOVE 'EUR' TO WS-CURRENCY-SYM
+           ELSE
+               MOVE LK-CURRENCY-CODE TO WS-CURRENCY-SYM
+           END-IF
            PERFORM 2000-FORMAT-AMOUNT
            PERFORM 9000-END.
 
        2000-FORMAT-AMOUNT.
-           IF WS-INPUT-AMOUNT < ZERO
+           IF LK-AMOUNT < ZERO
                MOVE 'Y' TO WS-NEGATIVE-FLAG
            ELSE
                MOVE 'N' TO WS-NEGATIVE-FLAG
            END-IF
-           MOVE WS-INPUT-AMOUNT TO WS-AMT-WORK
+           MOVE LK-AMOUNT TO WS-AMT-WORK
            STRING WS-CURRENCY-SYM ' '
                   WS-AMT-WORK
                   DELIMITED SIZE
-                  INTO WS-OUTPUT-AMOUNT.
+                  INTO LK-FORMATTED-AMOUNT.
 
        9000-END.
-           STOP RUN.
+           GOBACK.
