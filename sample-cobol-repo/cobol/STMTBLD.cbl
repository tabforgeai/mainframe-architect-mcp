@@ -0,0 +1,116 @@
+      *----------------------------------------------------------------*
+      * PROGRAM:  STMTBLD                                             *
+      * PURPOSE:  On-Demand Statement Builder — formats a single      *
+      *           customer's statement lines for an online caller     *
+      *           (see request 031). Shares STMTPRT's line formats    *
+      *           but returns them via LINKAGE instead of writing to  *
+      *           STMTFILE/ESTFILE, since an online inquiry has no    *
+      *           batch print stream to write to.                     *
+      * AUTHOR:   TABFORGE-AI                                         *
+      * CALLS:    VALCUST, FMTDATE, FMTAMT, ERRHANDR                  *
+      * COPYBOOKS: CUSTMAST, ERRDATA                                  *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     STMTBLD.
+       AUTHOR.         TABFORGE-AI.
+       DATE-WRITTEN.   2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STMTBLD-FIELDS.
+           05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'STMTBLD'.
+           05  WS-FORMATTED-DATE      PIC X(20).
+           05  WS-FORMATTED-AMOUNT    PIC X(20).
+           05  WS-DATE-FORMAT         PIC X(02) VALUE 'EU'.
+           05  WS-TXN-COUNT-DISP      PIC ZZZZZZ9.
+
+       COPY CUSTMAST.
+       COPY ERRDATA.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-ID             PIC X(10).
+       01  LK-STMT-LINE-1             PIC X(133).
+       01  LK-STMT-LINE-2             PIC X(133).
+       01  LK-STMT-LINE-3             PIC X(133).
+       01  LK-STMT-LINE-4             PIC X(133).
+       01  LK-STMT-LINE-5             PIC X(133).
+       01  LK-RETURN-CODE             PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-ID
+                                LK-STMT-LINE-1
+                                LK-STMT-LINE-2
+                                LK-STMT-LINE-3
+                                LK-STMT-LINE-4
+                                LK-STMT-LINE-5
+                                LK-RETURN-CODE.
+
+       1000-INIT.
+           MOVE SPACES TO LK-STMT-LINE-1
+                          LK-STMT-LINE-2
+                          LK-STMT-LINE-3
+                          LK-STMT-LINE-4
+                          LK-STMT-LINE-5
+           MOVE ZERO   TO LK-RETURN-CODE
+           MOVE LK-CUSTOMER-ID TO CUSTOMER-ID
+           CALL 'VALCUST' USING CUSTOMER-ID
+                                CUSTOMER-RECORD
+                                WS-RETURN-CODE
+           IF WS-RETURN-CODE = ZERO
+               PERFORM 2000-BUILD-STATEMENT
+           ELSE
+               MOVE 8 TO LK-RETURN-CODE
+               MOVE 'STMTBLD'   TO ERR-PROGRAM-NAME
+               MOVE '1000-INIT' TO ERR-PARAGRAPH
+               CALL 'ERRHANDR' USING ERROR-RECORD
+           END-IF
+           PERFORM 9000-END.
+
+       2000-BUILD-STATEMENT.
+           CALL 'FMTDATE' USING LAST-UPDATE-DATE
+                                WS-FORMATTED-DATE
+                                WS-DATE-FORMAT
+                                WS-RETURN-CODE
+           MOVE SPACES TO LK-STMT-LINE-1
+           STRING 'ACCOUNT STATEMENT - DATE: ' DELIMITED SIZE
+                  WS-FORMATTED-DATE            DELIMITED SIZE
+                  INTO LK-STMT-LINE-1
+           CALL 'FMTAMT' USING CUSTOMER-BALANCE
+                               WS-FORMATTED-AMOUNT
+                               CURRENCY-CODE
+                               WS-RETURN-CODE
+           MOVE SPACES TO LK-STMT-LINE-2
+           STRING 'CUSTOMER: ' DELIMITED SIZE
+                  CUSTOMER-NAME DELIMITED SIZE
+                  ' ID: '       DELIMITED SIZE
+                  CUSTOMER-ID   DELIMITED SIZE
+                  INTO LK-STMT-LINE-2
+           MOVE SPACES TO LK-STMT-LINE-3
+           STRING 'BALANCE:  ' DELIMITED SIZE
+                  WS-FORMATTED-AMOUNT DELIMITED SIZE
+                  INTO LK-STMT-LINE-3
+           PERFORM 2100-BUILD-SEGMENT-DETAIL
+           MOVE '*** END OF STATEMENT ***' TO LK-STMT-LINE-5
+           MOVE ZERO TO LK-RETURN-CODE.
+
+       2100-BUILD-SEGMENT-DETAIL.
+           IF SEG-PRIVATE
+               MOVE SPACES TO LK-STMT-LINE-4
+               MOVE 'PRIVATE BANKING - CALL 1-800-555-0199 FOR SUPPORT'
+                   TO LK-STMT-LINE-4
+           ELSE
+               IF SEG-CORPORATE
+                   MOVE CUST-TXN-COUNT TO WS-TXN-COUNT-DISP
+                   MOVE SPACES TO LK-STMT-LINE-4
+                   STRING 'CONSOLIDATED ACTIVITY - TXN COUNT: '
+                              DELIMITED SIZE
+                          WS-TXN-COUNT-DISP  DELIMITED SIZE
+                          INTO LK-STMT-LINE-4
+               END-IF
+           END-IF.
+
+       9000-END.
+           GOBACK.
