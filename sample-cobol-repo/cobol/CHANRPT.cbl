@@ -0,0 +1,154 @@
+      *----------------------------------------------------------------*
+      * PROGRAM:  CHANRPT                                             *
+      * PURPOSE:  Channel Activity Analysis — transaction count and   *
+      *           dollar volume by CHANNEL-CODE (branch/ATM/online),  *
+      *           optionally limited to a period (see request 025)    *
+      * AUTHOR:   TABFORGE-AI                                         *
+      * CALLS:    FMTAMT                                              *
+      * COPYBOOKS: ACCTDATA, TRANDATA                                 *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CHANRPT.
+       AUTHOR.         TABFORGE-AI.
+       DATE-WRITTEN.   2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE    ASSIGN TO UT-S-TRANFILE
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL.
+           SELECT SORTFILE    ASSIGN TO UT-S-SORTWK.
+           SELECT SRTTRANFILE ASSIGN TO UT-S-SRTTRAN
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL.
+           SELECT CHANRPTFILE ASSIGN TO UT-S-CHANRPT
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 150 CHARACTERS.
+       01  TRANFILE-REC               PIC X(150).
+
+       SD  SORTFILE
+           RECORD CONTAINS 150 CHARACTERS.
+       01  SORT-REC.
+           05  FILLER                 PIC X(66).
+           05  SORT-CHANNEL-CODE      PIC X(04).
+           05  FILLER                 PIC X(80).
+
+       FD  SRTTRANFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 150 CHARACTERS.
+       01  SRTTRANFILE-REC            PIC X(150).
+
+       FD  CHANRPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHANRPTFILE-REC            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CHANRPT-FIELDS.
+           05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'CHANRPT'.
+           05  WS-EOF-SRTTRANFILE     PIC X(1)  VALUE 'N'.
+               88  EOF-SRTTRANFILE        VALUE 'Y'.
+           05  WS-ACTIVITY-DATE-8     PIC X(08) VALUE SPACES.
+           05  WS-IN-PERIOD           PIC X(1)  VALUE 'N'.
+               88  IN-PERIOD              VALUE 'Y'.
+           05  WS-CUR-CHANNEL         PIC X(04) VALUE LOW-VALUES.
+           05  WS-CHAN-COUNT          PIC 9(07) COMP VALUE ZERO.
+           05  WS-CHAN-AMOUNT         PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05  WS-COUNT-DISP          PIC ZZZZZZ9.
+           05  WS-FORMATTED-AMT       PIC X(18) VALUE SPACES.
+           05  WS-PROCESS-RC          PIC S9(04) COMP VALUE ZERO.
+           05  WS-CHANRPT-LINE        PIC X(80) VALUE SPACES.
+
+       COPY ACCTDATA.
+       COPY TRANDATA.
+
+       PROCEDURE DIVISION.
+
+       1000-INIT.
+           ACCEPT TRANS-PERIOD-FROM FROM SYSIN
+           ACCEPT TRANS-PERIOD-TO   FROM SYSIN
+           IF TRANS-PERIOD-FROM = SPACES
+               MOVE LOW-VALUES TO TRANS-PERIOD-FROM
+           END-IF
+           IF TRANS-PERIOD-TO = SPACES
+               MOVE HIGH-VALUES TO TRANS-PERIOD-TO
+           END-IF
+           PERFORM 1025-SORT-BY-CHANNEL
+           OPEN INPUT  SRTTRANFILE
+           OPEN OUTPUT CHANRPTFILE
+           PERFORM 2000-PROCESS-CHANNEL UNTIL EOF-SRTTRANFILE
+           PERFORM 9000-END.
+
+       1025-SORT-BY-CHANNEL.
+      *    Sorts TRANFILE by CHANNEL-CODE so the volume/amount per
+      *    channel can be totaled with a simple control break,
+      *    same SORT idiom used by PYMT001's 1025 (request 022).
+           SORT SORTFILE
+               ON ASCENDING KEY SORT-CHANNEL-CODE
+               USING TRANFILE
+               GIVING SRTTRANFILE.
+
+       2000-PROCESS-CHANNEL.
+           READ SRTTRANFILE INTO ACCOUNT-RECORD
+               AT END MOVE 'Y' TO WS-EOF-SRTTRANFILE
+           END-READ
+           IF NOT EOF-SRTTRANFILE
+               PERFORM 2050-CHECK-PERIOD
+               IF IN-PERIOD
+                   IF CHANNEL-CODE NOT = WS-CUR-CHANNEL
+                           AND WS-CUR-CHANNEL NOT = LOW-VALUES
+                       PERFORM 2500-WRITE-BREAK-LINE
+                   END-IF
+                   MOVE CHANNEL-CODE TO WS-CUR-CHANNEL
+                   ADD 1              TO WS-CHAN-COUNT
+                   ADD PENDING-AMOUNT TO WS-CHAN-AMOUNT
+               END-IF
+           ELSE
+               IF WS-CUR-CHANNEL NOT = LOW-VALUES
+                   PERFORM 2500-WRITE-BREAK-LINE
+               END-IF
+           END-IF.
+
+       2050-CHECK-PERIOD.
+      *    Same TRANS-PERIOD-FROM/TO windowing as RPRT001's
+      *    2050-CHECK-PERIOD (request 023), keyed on this record's
+      *    own TRANSACTION-DATE instead of LAST-UPDATE-DATE.
+           MOVE 'N' TO WS-IN-PERIOD
+           STRING TRANSACTION-DATE(1:4)
+                  TRANSACTION-DATE(6:2)
+                  TRANSACTION-DATE(9:2)
+                  DELIMITED SIZE INTO WS-ACTIVITY-DATE-8
+           IF WS-ACTIVITY-DATE-8 >= TRANS-PERIOD-FROM
+                   AND WS-ACTIVITY-DATE-8 <= TRANS-PERIOD-TO
+               MOVE 'Y' TO WS-IN-PERIOD
+           END-IF.
+
+       2500-WRITE-BREAK-LINE.
+           CALL 'FMTAMT' USING WS-CHAN-AMOUNT
+                               WS-FORMATTED-AMT
+                               SPACES
+                               WS-PROCESS-RC
+           MOVE WS-CHAN-COUNT TO WS-COUNT-DISP
+           MOVE SPACES TO WS-CHANRPT-LINE
+           STRING 'CHANNEL: ' WS-CUR-CHANNEL
+                  '  COUNT: ' WS-COUNT-DISP
+                  '  AMOUNT: ' WS-FORMATTED-AMT
+                  DELIMITED SIZE INTO WS-CHANRPT-LINE
+           WRITE CHANRPTFILE-REC FROM WS-CHANRPT-LINE
+           MOVE ZERO TO WS-CHAN-COUNT
+           MOVE ZERO TO WS-CHAN-AMOUNT.
+
+       9000-END.
+           CLOSE SRTTRANFILE
+                 CHANRPTFILE
+           STOP RUN.
