@@ -18,53 +18,195 @@
            SELECT DBFILE   ASSIGN TO UT-S-DBFILE
                            ORGANIZATION IS INDEXED
                            ACCESS MODE  IS DYNAMIC
-                           RECORD KEY   IS CUSTOMER-ID.
+                           RECORD KEY   IS DBFILE-CUSTOMER-ID
+                           ALTERNATE RECORD KEY IS DBFILE-ACCOUNT-NUMBER
+                               WITH DUPLICATES.
+           SELECT AUDITFILE ASSIGN TO UT-S-DBAUDIT
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  DBFILE
            RECORDING MODE IS F
            RECORD CONTAINS 400 CHARACTERS.
-       01  DBFILE-REC                 PIC X(400).
+       01  DBFILE-REC.
+      *    Same layout as DBREAD01's FD (see request 036) - both
+      *    programs describe the one physical DBFILE independently, as
+      *    is normal COBOL practice, so the two FDs have to be kept in
+      *    step by hand.
+           05  DBFILE-CUSTOMER-ID     PIC X(10).
+           05  FILLER                 PIC X(378).
+           05  DBFILE-ACCOUNT-NUMBER  PIC X(12).
+
+       FD  AUDITFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 846 CHARACTERS.
+      *    Request 038 - before/after image audit trail for every update
+      *    or onboard this program performs. Modelled on LOANPROC's own
+      *    AUDITFILE (a plain sequential file written with WRITE ... FROM)
+      *    but carries both images plus a timestamp and action code rather
+      *    than a single business record.
+       01  AUDITFILE-REC.
+           05  AUDIT-CUSTOMER-ID      PIC X(10).
+           05  AUDIT-ACTION           PIC X(10).
+           05  AUDIT-TIMESTAMP        PIC X(26).
+           05  AUDIT-BEFORE-IMAGE     PIC X(400).
+           05  AUDIT-AFTER-IMAGE      PIC X(400).
 
        WORKING-STORAGE SECTION.
+       01  WS-DBUPD01-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'DBUPD01'.
            05  WS-UPD-STATUS          PIC X(02) VALUE SPACES.
            05  WS-RECORDS-UPDATED     PIC 9(07) COMP VALUE ZERO.
-           05  WS-UPDATE-RC           PIC S9(04) COMP VALUE ZERO.
+           05  WS-NEW-VALUES          PIC X(400) VALUE SPACES.
            05  WS-BEFORE-IMAGE        PIC X(400) VALUE SPACES.
+           05  WS-AUDIT-ACTION        PIC X(10) VALUE SPACES.
+           05  WS-NEW-AVAILABLE-BAL   PIC S9(13)V99 COMP-3 VALUE ZERO.
 
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-ID             PIC X(10).
        COPY CUSTMAST.
+       01  LK-UPDATE-RC               PIC S9(04) COMP.
        COPY ACCTDATA.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-CUSTOMER-ID
+                                CUSTOMER-RECORD
+                                LK-UPDATE-RC.
 
        1000-INIT.
            MOVE SPACES TO WS-UPD-STATUS
-           MOVE ZERO   TO WS-UPDATE-RC
+           MOVE ZERO   TO LK-UPDATE-RC
+           MOVE LK-CUSTOMER-ID TO DBFILE-CUSTOMER-ID
            OPEN I-O DBFILE
+           OPEN EXTEND AUDITFILE
            PERFORM 2000-UPDATE-DB
            PERFORM 9000-END.
 
        2000-UPDATE-DB.
-           MOVE CUSTOMER-RECORD TO WS-BEFORE-IMAGE
+      *    The caller's new values arrive in CUSTOMER-RECORD; save them
+      *    off before the READ overwrites CUSTOMER-RECORD with whatever
+      *    is already on file, so REWRITE actually writes what the
+      *    caller asked for instead of just reading a record back and
+      *    rewriting it unchanged.
+           MOVE CUSTOMER-RECORD TO WS-NEW-VALUES
            READ DBFILE INTO CUSTOMER-RECORD
-               KEY IS CUSTOMER-ID
+               KEY IS DBFILE-CUSTOMER-ID
                INVALID KEY
-                   MOVE 8 TO WS-UPDATE-RC
+                   MOVE 8 TO LK-UPDATE-RC
                NOT INVALID KEY
+                   MOVE CUSTOMER-RECORD TO WS-BEFORE-IMAGE
+                   MOVE WS-NEW-VALUES   TO CUSTOMER-RECORD
                    PERFORM 2100-WRITE-RECORD
            END-READ.
 
        2100-WRITE-RECORD.
            REWRITE DBFILE-REC FROM CUSTOMER-RECORD
                INVALID KEY
-                   MOVE 12 TO WS-UPDATE-RC
+                   MOVE 12 TO LK-UPDATE-RC
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-UPDATED
+                   MOVE ZERO TO LK-UPDATE-RC
+                   MOVE 'UPDATE' TO WS-AUDIT-ACTION
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+           END-REWRITE.
+
+       3000-ONBOARD-CUSTOMER-ENTRY.
+      *    Request 037 - new-customer onboarding. A brand-new customer
+      *    has no existing DBFILE record to READ/REWRITE, so this is a
+      *    separate ENTRY point (same pattern as DBREAD01's 'DBRD01AK'
+      *    from request 036) doing a plain WRITE; INVALID KEY here means
+      *    a record already exists for that CUSTOMER-ID, which is
+      *    rejected rather than silently overwriting an existing
+      *    customer.
+       ENTRY 'DBUPD01N' USING LK-CUSTOMER-ID
+                              CUSTOMER-RECORD
+                              LK-UPDATE-RC.
+           MOVE SPACES TO WS-UPD-STATUS
+           MOVE ZERO   TO LK-UPDATE-RC
+           MOVE LK-CUSTOMER-ID TO CUSTOMER-ID
+           OPEN I-O DBFILE
+           OPEN EXTEND AUDITFILE
+           PERFORM 3100-WRITE-NEW-RECORD
+           PERFORM 9000-END.
+
+       3100-WRITE-NEW-RECORD.
+           WRITE DBFILE-REC FROM CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE 8 TO LK-UPDATE-RC
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-UPDATED
+                   MOVE ZERO TO LK-UPDATE-RC
+      *            No prior on-file record exists for a brand-new
+      *            customer, so the before-image is spaces; the after-
+      *            image is simply what was just written.
+                   MOVE SPACES          TO WS-BEFORE-IMAGE
+                   MOVE CUSTOMER-RECORD TO WS-NEW-VALUES
+                   MOVE 'ONBOARD' TO WS-AUDIT-ACTION
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+           END-WRITE.
+
+       8000-WRITE-AUDIT-RECORD.
+           MOVE CUSTOMER-ID           TO AUDIT-CUSTOMER-ID
+           MOVE WS-AUDIT-ACTION       TO AUDIT-ACTION
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-BEFORE-IMAGE       TO AUDIT-BEFORE-IMAGE
+           MOVE WS-NEW-VALUES         TO AUDIT-AFTER-IMAGE
+           WRITE AUDITFILE-REC.
+
+       4000-UPDATE-ACCOUNT-VIEW-ENTRY.
+      *    Review fix - see DBRD01AV in DBREAD01. DBFILE-REC's true
+      *    on-disk layout is CUSTOMER-RECORD (121 bytes via CUSTMAST),
+      *    not ACCOUNT-RECORD (78 bytes via ACCTDATA) - a customer has
+      *    one balance, not a list of accounts. A REWRITE FROM a
+      *    78-byte ACCOUNT-RECORD into the 400-byte DBFILE-REC would
+      *    only touch the record's first 78 bytes, which includes
+      *    DBFILE-CUSTOMER-ID (the primary key itself, bytes 1-10) -
+      *    so this entry now reads/rewrites the row with its real
+      *    CUSTOMER-RECORD layout and applies just the one field
+      *    (AVAILABLE-BALANCE -> CUSTOMER-BALANCE) the caller's narrow
+      *    view carries, the same "read real record, apply narrow
+      *    view" pattern as DBRD01AV's read side.
+       ENTRY 'DBUPD01V' USING LK-CUSTOMER-ID
+                              ACCOUNT-RECORD
+                              LK-UPDATE-RC.
+           MOVE SPACES TO WS-UPD-STATUS
+           MOVE ZERO   TO LK-UPDATE-RC
+           MOVE LK-CUSTOMER-ID TO DBFILE-CUSTOMER-ID
+           OPEN I-O DBFILE
+           OPEN EXTEND AUDITFILE
+           PERFORM 4100-UPDATE-DB-ACCOUNT-VIEW
+           PERFORM 9000-END.
+
+       4100-UPDATE-DB-ACCOUNT-VIEW.
+           MOVE AVAILABLE-BALANCE TO WS-NEW-AVAILABLE-BAL
+           READ DBFILE INTO CUSTOMER-RECORD
+               KEY IS DBFILE-CUSTOMER-ID
+               INVALID KEY
+                   MOVE 8 TO LK-UPDATE-RC
+               NOT INVALID KEY
+                   MOVE CUSTOMER-RECORD TO WS-BEFORE-IMAGE
+                   MOVE WS-NEW-AVAILABLE-BAL TO CUSTOMER-BALANCE
+                   MOVE CUSTOMER-RECORD TO WS-NEW-VALUES
+                   PERFORM 4200-WRITE-RECORD-ACCOUNT-VIEW
+           END-READ.
+
+       4200-WRITE-RECORD-ACCOUNT-VIEW.
+           REWRITE DBFILE-REC FROM CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE 12 TO LK-UPDATE-RC
                NOT INVALID KEY
                    ADD 1 TO WS-RECORDS-UPDATED
-                   MOVE ZERO TO WS-UPDATE-RC
+                   MOVE ZERO TO LK-UPDATE-RC
+                   MOVE LK-CUSTOMER-ID        TO AUDIT-CUSTOMER-ID
+                   MOVE 'UPDATE'              TO AUDIT-ACTION
+                   MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+                   MOVE WS-BEFORE-IMAGE       TO AUDIT-BEFORE-IMAGE
+                   MOVE WS-NEW-VALUES         TO AUDIT-AFTER-IMAGE
+                   WRITE AUDITFILE-REC
            END-REWRITE.
 
        9000-END.
            CLOSE DBFILE
-           STOP RUN.
+           CLOSE AUDITFILE
+           GOBACK.
