@@ -15,9 +15,28 @@
        SOURCE-COMPUTER. IBM-ZOS.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    Request 042 - ERRLOGFILE is split by severity: INFOLOGFILE/
+      *    WARNLOGFILE/ABNDLOGFILE each carry just their own severity's
+      *    entries, and ERRLOGFILE itself narrows to SEV-ERROR (plus
+      *    any unrecognized severity value, so nothing silently
+      *    disappears). This is in addition to request 041's ALERTFILE,
+      *    which is a separate, compact real-time alert feed rather
+      *    than a full log.
            SELECT ERRLOGFILE ASSIGN TO UT-S-ERRLOGFILE
                              ORGANIZATION IS SEQUENTIAL
                              ACCESS MODE  IS SEQUENTIAL.
+           SELECT INFOLOGFILE ASSIGN TO UT-S-INFOLOG
+                             ORGANIZATION IS SEQUENTIAL
+                             ACCESS MODE  IS SEQUENTIAL.
+           SELECT WARNLOGFILE ASSIGN TO UT-S-WARNLOG
+                             ORGANIZATION IS SEQUENTIAL
+                             ACCESS MODE  IS SEQUENTIAL.
+           SELECT ABNDLOGFILE ASSIGN TO UT-S-ABNDLOG
+                             ORGANIZATION IS SEQUENTIAL
+                             ACCESS MODE  IS SEQUENTIAL.
+           SELECT ALERTFILE  ASSIGN TO UT-S-ALERTFILE
+                             ORGANIZATION IS SEQUENTIAL
+                             ACCESS MODE  IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,14 +45,46 @@
            RECORD CONTAINS 200 CHARACTERS.
        01  ERRLOGFILE-REC             PIC X(200).
 
+       FD  INFOLOGFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  INFOLOGFILE-REC            PIC X(200).
+
+       FD  WARNLOGFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  WARNLOGFILE-REC            PIC X(200).
+
+       FD  ABNDLOGFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  ABNDLOGFILE-REC            PIC X(200).
+
+       FD  ALERTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS.
+      *    Request 041 - a separate feed from ERRLOGFILE, carrying only
+      *    abend-level alerts, so an ops paging/monitoring tool can
+      *    tail just this file instead of filtering the full error log.
+       01  ALERTFILE-REC              PIC X(132).
+
        WORKING-STORAGE SECTION.
+       01  WS-ERRHANDR-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'ERRHANDR'.
            05  WS-LOG-INITIALIZED     PIC X(1)  VALUE 'N'.
                88  LOG-INITIALIZED        VALUE 'Y'.
+           05  WS-INFO-INITIALIZED    PIC X(1)  VALUE 'N'.
+               88  INFO-LOG-INITIALIZED   VALUE 'Y'.
+           05  WS-WARN-INITIALIZED    PIC X(1)  VALUE 'N'.
+               88  WARN-LOG-INITIALIZED   VALUE 'Y'.
+           05  WS-ABND-INITIALIZED    PIC X(1)  VALUE 'N'.
+               88  ABND-LOG-INITIALIZED   VALUE 'Y'.
            05  WS-LOG-LINE            PIC X(200).
            05  WS-TIMESTAMP           PIC X(26).
            05  WS-LOG-COUNT           PIC 9(7)  COMP VALUE ZERO.
            05  WS-ABEND-COUNT         PIC 9(5)  COMP VALUE ZERO.
+           05  WS-ABEND-COUNT-DISP    PIC ZZZZ9.
+           05  WS-ALERT-LINE          PIC X(132) VALUE SPACES.
 
        COPY ERRDATA.
 
@@ -45,22 +96,27 @@
            05  LK-MESSAGE             PIC X(80).
            05  LK-TIMESTAMP           PIC X(26).
            05  LK-SEVERITY            PIC X(1).
+               88  LK-SEV-INFO            VALUE 'I'.
+               88  LK-SEV-WARNING         VALUE 'W'.
+               88  LK-SEV-ERROR           VALUE 'E'.
+               88  LK-SEV-ABEND           VALUE 'A'.
 
        PROCEDURE DIVISION USING LK-ERROR-RECORD.
 
        1000-INIT.
-           IF NOT LOG-INITIALIZED
-               OPEN EXTEND ERRLOGFILE
-               MOVE 'Y' TO WS-LOG-INITIALIZED
-           END-IF
            PERFORM 2000-LOG-ERROR
-           IF LK-SEVERITY = SEV-ABEND
+           IF LK-SEV-ABEND
                ADD 1 TO WS-ABEND-COUNT
                PERFORM 3000-HANDLE-ABEND
            END-IF
            GOBACK.
 
        2000-LOG-ERROR.
+      *    Request 042 - each severity now writes to its own log file
+      *    instead of one combined ERRLOGFILE; SEV-ERROR keeps the
+      *    original ERRLOGFILE name since it was already the most
+      *    common case, and any severity value other than I/W/A also
+      *    falls through to ERRLOGFILE rather than being dropped.
            ADD 1 TO WS-LOG-COUNT
            MOVE SPACES TO WS-LOG-LINE
            STRING LK-TIMESTAMP   DELIMITED SIZE
@@ -75,17 +131,82 @@
                   ' MSG='        DELIMITED SIZE
                   LK-MESSAGE     DELIMITED SIZE
                   INTO WS-LOG-LINE
+           EVALUATE TRUE
+               WHEN LK-SEV-INFO
+                   PERFORM 2100-WRITE-INFO-LOG
+               WHEN LK-SEV-WARNING
+                   PERFORM 2200-WRITE-WARN-LOG
+               WHEN LK-SEV-ABEND
+                   PERFORM 2300-WRITE-ABND-LOG
+               WHEN OTHER
+                   PERFORM 2400-WRITE-ERR-LOG
+           END-EVALUATE.
+
+       2100-WRITE-INFO-LOG.
+           IF NOT INFO-LOG-INITIALIZED
+               OPEN EXTEND INFOLOGFILE
+               MOVE 'Y' TO WS-INFO-INITIALIZED
+           END-IF
+           WRITE INFOLOGFILE-REC FROM WS-LOG-LINE.
+
+       2200-WRITE-WARN-LOG.
+           IF NOT WARN-LOG-INITIALIZED
+               OPEN EXTEND WARNLOGFILE
+               MOVE 'Y' TO WS-WARN-INITIALIZED
+           END-IF
+           WRITE WARNLOGFILE-REC FROM WS-LOG-LINE.
+
+       2300-WRITE-ABND-LOG.
+           IF NOT ABND-LOG-INITIALIZED
+               OPEN EXTEND ABNDLOGFILE
+               MOVE 'Y' TO WS-ABND-INITIALIZED
+           END-IF
+           WRITE ABNDLOGFILE-REC FROM WS-LOG-LINE.
+
+       2400-WRITE-ERR-LOG.
+           IF NOT LOG-INITIALIZED
+               OPEN EXTEND ERRLOGFILE
+               MOVE 'Y' TO WS-LOG-INITIALIZED
+           END-IF
            WRITE ERRLOGFILE-REC FROM WS-LOG-LINE.
 
        3000-HANDLE-ABEND.
-           MOVE SPACES TO WS-LOG-LINE
-           STRING '*** ABEND DETECTED IN: ' DELIMITED SIZE
-                  LK-PROGRAM-NAME            DELIMITED SIZE
-                  ' - SYSTEM NOTIFIED ***'   DELIMITED SIZE
-                  INTO WS-LOG-LINE
-           WRITE ERRLOGFILE-REC FROM WS-LOG-LINE
-           CLOSE ERRLOGFILE.
+      *    Request 041 - abend summary reporting and alert routing.
+      *    The old version of this paragraph closed ERRLOGFILE right
+      *    here, which would fail the next WRITE if this same program
+      *    run logged another error after an abend; the abend's own
+      *    full log entry now goes to ABNDLOGFILE (request 042) via
+      *    2000-LOG-ERROR, and that file is likewise left open for the
+      *    rest of the run and closed by the runtime at program end.
+           PERFORM 3100-ROUTE-ALERT.
+
+       3100-ROUTE-ALERT.
+      *    Every abend also gets its own line on UT-S-ALERTFILE, with
+      *    a running count of how many abends this run has hit so far
+      *    (the abend summary), so ops can see at a glance whether one
+      *    program is abending repeatedly. ALERTFILE is opened, written,
+      *    and closed on every alert instead of staying open for the
+      *    run like ERRLOGFILE, so the alert is flushed to disk (and
+      *    visible to whatever is tailing it) immediately rather than
+      *    sitting in a buffer until this program eventually ends.
+           MOVE WS-ABEND-COUNT TO WS-ABEND-COUNT-DISP
+           MOVE SPACES TO WS-ALERT-LINE
+           STRING 'ALERT: ABEND #'   DELIMITED SIZE
+                  WS-ABEND-COUNT-DISP DELIMITED SIZE
+                  ' PGM='            DELIMITED SIZE
+                  LK-PROGRAM-NAME    DELIMITED SIZE
+                  ' PARA='           DELIMITED SIZE
+                  LK-PARAGRAPH       DELIMITED SIZE
+                  ' MSG='            DELIMITED SIZE
+                  LK-MESSAGE         DELIMITED SIZE
+                  INTO WS-ALERT-LINE
+           OPEN EXTEND ALERTFILE
+           WRITE ALERTFILE-REC FROM WS-ALERT-LINE
+           CLOSE ALERTFILE.
 
        9000-END.
            CLOSE ERRLOGFILE
+           CLOSE INFOLOGFILE
+           CLOSE WARNLOGFILE
+           CLOSE ABNDLOGFILE
            GOBACK.
