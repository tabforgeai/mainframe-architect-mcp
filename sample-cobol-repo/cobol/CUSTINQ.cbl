@@ -1,9 +1,15 @@
       *----------------------------------------------------------------*
       * PROGRAM:  CUSTINQ                                             *
-      * PURPOSE:  CICS Customer Inquiry — online customer lookup      *
+      * PURPOSE:  CICS Customer Inquiry — online customer lookup,     *
+      *           presented on the CUSTMAP screen (mapset CUSTINQM,   *
+      *           see bms/CUSTINQM.bms) instead of a SYSIN test       *
+      *           harness (see request 034). Pseudo-conversational:   *
+      *           EIBCALEN = 0 sends the blank screen; the next       *
+      *           transaction start (after the operator presses       *
+      *           ENTER) receives the map and runs the inquiry.       *
       * AUTHOR:   TABFORGE-AI                                         *
-      * CALLS:    VALCUST, DBREAD01, ERRHANDR                         *
-      * COPYBOOKS: CUSTMAST, ADDRDATA                                 *
+      * CALLS:    VALCUST, DBRD01AV, ERRHANDR, STMTBLD, FMTAMT        *
+      * COPYBOOKS: CUSTMAST, ADDRDATA, ERRDATA, ACCTDATA, CUSTMAP     *
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     CUSTINQ.
@@ -13,9 +19,48 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Request 033 - recent-transaction lookup reads the same
+      *    presorted-by-ACCOUNT-NUMBER extract ACCTBAL match-merges
+      *    against.
+           SELECT TRANFILE  ASSIGN TO UT-S-TRANFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+      *    Review fix - the customer's mailing address lives on the
+      *    same presorted-by-CUSTOMER-ID extract STMTPRT reads (see
+      *    request 048), not on DBFILE, so CUSTINQ needs its own
+      *    lookup against it rather than misusing DBREAD01.
+           SELECT ADDRFILE  ASSIGN TO UT-S-ADDRFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 150 CHARACTERS.
+       01  TRANFILE-REC               PIC X(150).
+
+       FD  ADDRFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 114 CHARACTERS.
+       01  ADDRFILE-REC.
+           05  ADDRFILE-CUSTOMER-ID   PIC X(10).
+           05  ADDRFILE-LINE-1        PIC X(30).
+           05  ADDRFILE-LINE-2        PIC X(30).
+           05  ADDRFILE-CITY          PIC X(20).
+           05  ADDRFILE-STATE         PIC X(02).
+           05  ADDRFILE-ZIP           PIC X(10).
+           05  ADDRFILE-COUNTRY       PIC X(03).
+           05  ADDRFILE-VALID-FLAG    PIC X(01).
+               88  ADDRFILE-ADDR-VALID    VALUE 'Y'.
+               88  ADDRFILE-ADDR-INVALID  VALUE 'N'.
+           05  ADDRFILE-LAST-UPDATE   PIC X(08).
+
        WORKING-STORAGE SECTION.
+       01  WS-CUSTINQ-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'CUSTINQ'.
            05  WS-CUST-ID             PIC X(10) VALUE SPACES.
            05  WS-INQUIRY-RC          PIC S9(04) COMP VALUE ZERO.
@@ -24,47 +69,284 @@
            05  WS-RESP-CODE           PIC S9(08) COMP VALUE ZERO.
            05  WS-RESP2-CODE          PIC S9(08) COMP VALUE ZERO.
            05  WS-COMMAREA-LEN        PIC S9(04) COMP VALUE 200.
-           05  WS-PIN-NUMBER          PIC X(06) VALUE SPACES.
+           05  WS-PIN-NUMBER          PIC X(04) VALUE SPACES.
            05  WS-SESSION-TOKEN       PIC X(32) VALUE SPACES.
+           05  WS-AUTH-FAIL-FLAG      PIC X(01) VALUE 'N'.
+               88  PIN-AUTH-FAILED        VALUE 'Y'.
+           05  WS-STMT-REQUEST-FLAG   PIC X(01) VALUE 'N'.
+               88  STATEMENT-REQUESTED    VALUE 'Y'.
+           05  WS-STMT-RC             PIC S9(04) COMP VALUE ZERO.
+           05  WS-STMT-LINE-1         PIC X(133) VALUE SPACES.
+           05  WS-STMT-LINE-2         PIC X(133) VALUE SPACES.
+           05  WS-STMT-LINE-3         PIC X(133) VALUE SPACES.
+           05  WS-STMT-LINE-4         PIC X(133) VALUE SPACES.
+           05  WS-STMT-LINE-5         PIC X(133) VALUE SPACES.
+           05  WS-EOF-TRANFILE        PIC X(01) VALUE 'N'.
+               88  EOF-TRANFILE           VALUE 'Y'.
+           05  WS-EOF-ADDRFILE        PIC X(01) VALUE 'N'.
+               88  EOF-ADDRFILE           VALUE 'Y'.
+           05  WS-TXN-ACCOUNT-NO      PIC X(12) VALUE SPACES.
+           05  WS-TXN-FOUND-COUNT     PIC 9(1)  VALUE ZERO.
+           05  WS-FORMATTED-AMOUNT    PIC X(20) VALUE SPACES.
+           05  WS-TXN-LINE-1          PIC X(80) VALUE SPACES.
+           05  WS-TXN-LINE-2          PIC X(80) VALUE SPACES.
+           05  WS-TXN-LINE-3          PIC X(80) VALUE SPACES.
+           05  WS-COMMAREA-FLAG       PIC X(01) VALUE 'X'.
+           05  WS-MESSAGE             PIC X(79) VALUE SPACES.
 
        COPY CUSTMAST.
        COPY ADDRDATA.
+       COPY ERRDATA.
+       COPY ACCTDATA.
+       COPY CUSTMAP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(01).
 
        PROCEDURE DIVISION.
 
        1000-INIT.
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL  (9800-MAPFAIL)
+                ERROR    (9900-CICS-ERROR)
+           END-EXEC
+           IF EIBCALEN = ZERO
+               PERFORM 1100-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 1200-RECEIVE-AND-PROCESS
+           END-IF.
+
+       1100-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO CUSTMAPI
+           EXEC CICS SEND MAP('CUSTMAP')
+                          MAPSET('CUSTINQM')
+                          ERASE
+           END-EXEC
+           EXEC CICS RETURN
+                          TRANSID('CINQ')
+                          COMMAREA(WS-COMMAREA-FLAG)
+           END-EXEC.
+
+       1200-RECEIVE-AND-PROCESS.
+           EXEC CICS RECEIVE MAP('CUSTMAP')
+                          MAPSET('CUSTINQM')
+                          INTO(CUSTMAPI)
+           END-EXEC
            MOVE SPACES TO WS-CUST-ID
            MOVE ZERO   TO WS-INQUIRY-RC
            MOVE SPACES TO WS-ADDR-FOUND
+           MOVE SPACES TO WS-AUTH-FAIL-FLAG
+           MOVE CUSTIDI  TO CUSTOMER-ID
+           MOVE PINFLDI  TO WS-PIN-NUMBER
+           MOVE STMTREQI TO WS-STMT-REQUEST-FLAG
+           OPEN INPUT TRANFILE
+           OPEN INPUT ADDRFILE
            PERFORM 2000-GET-CUSTOMER
-           PERFORM 9000-END.
+           CLOSE TRANFILE
+           CLOSE ADDRFILE
+           PERFORM 1300-SEND-RESULT-MAP
+           EXEC CICS RETURN END-EXEC.
+
+       1300-SEND-RESULT-MAP.
+           MOVE LOW-VALUES TO CUSTMAPI
+           IF WS-INQUIRY-RC = ZERO
+               MOVE CUSTOMER-NAME TO CUSTNAMI
+               CALL 'FMTAMT' USING CUSTOMER-BALANCE
+                                   WS-FORMATTED-AMOUNT
+                                   CURRENCY-CODE
+                                   WS-RETURN-CODE
+               MOVE WS-FORMATTED-AMOUNT TO BALANCEI
+               MOVE ADDR-LINE-1   TO ADDR1I
+               MOVE ADDR-LINE-2   TO ADDR2I
+               MOVE WS-TXN-LINE-1 TO TXN1I
+               MOVE WS-TXN-LINE-2 TO TXN2I
+               MOVE WS-TXN-LINE-3 TO TXN3I
+               MOVE WS-STMT-LINE-1 TO STMT1I
+               MOVE WS-STMT-LINE-2 TO STMT2I
+               MOVE WS-STMT-LINE-3 TO STMT3I
+               MOVE WS-STMT-LINE-4 TO STMT4I
+               MOVE WS-STMT-LINE-5 TO STMT5I
+               MOVE 'INQUIRY COMPLETE' TO MSGLI
+           ELSE
+               IF PIN-AUTH-FAILED
+                   MOVE 'INVALID PIN FOR THIS CUSTOMER' TO MSGLI
+               ELSE
+                   MOVE 'CUSTOMER NOT FOUND' TO MSGLI
+               END-IF
+           END-IF
+           EXEC CICS SEND MAP('CUSTMAP')
+                          MAPSET('CUSTINQM')
+                          FROM(CUSTMAPI)
+                          DATAONLY
+           END-EXEC.
+
+       9800-MAPFAIL.
+           MOVE LOW-VALUES TO CUSTMAPI
+           MOVE 'NO DATA ENTERED - PLEASE TRY AGAIN' TO MSGLI
+           EXEC CICS SEND MAP('CUSTMAP')
+                          MAPSET('CUSTINQM')
+                          FROM(CUSTMAPI)
+                          ERASE
+           END-EXEC
+           EXEC CICS RETURN
+                          TRANSID('CINQ')
+                          COMMAREA(WS-COMMAREA-FLAG)
+           END-EXEC.
+
+       9900-CICS-ERROR.
+           MOVE 'CUSTINQ'          TO ERR-PROGRAM-NAME
+           MOVE '9900-CICS-ERROR'  TO ERR-PARAGRAPH
+           CALL 'ERRHANDR' USING ERROR-RECORD
+           EXEC CICS RETURN END-EXEC.
 
        2000-GET-CUSTOMER.
            CALL 'VALCUST' USING CUSTOMER-ID
                                 CUSTOMER-RECORD
                                 WS-INQUIRY-RC
            IF WS-INQUIRY-RC = ZERO
-               PERFORM 2100-GET-ADDRESS
-               PERFORM 2200-BUILD-RESPONSE
+               PERFORM 2050-AUTHENTICATE-PIN
+               IF NOT PIN-AUTH-FAILED
+                   PERFORM 2100-GET-ADDRESS
+                   PERFORM 2150-GET-RECENT-TRANSACTIONS
+                   PERFORM 2200-BUILD-RESPONSE
+               END-IF
            ELSE
                MOVE 'CUSTINQ'  TO ERR-PROGRAM-NAME
                MOVE '2000-GET-CUSTOMER' TO ERR-PARAGRAPH
                CALL 'ERRHANDR' USING ERROR-RECORD
            END-IF.
 
+       2050-AUTHENTICATE-PIN.
+      *    Request 032 - the PIN keyed in at the terminal has to match
+      *    the value on file before the inquiry is allowed to proceed;
+      *    a customer found by VALCUST is no longer enough on its own.
+           IF WS-PIN-NUMBER NOT = CUSTOMER-PIN
+               MOVE 'Y' TO WS-AUTH-FAIL-FLAG
+               MOVE 8   TO WS-INQUIRY-RC
+               MOVE 'CUSTINQ' TO ERR-PROGRAM-NAME
+               MOVE '2050-AUTHENTICATE-PIN' TO ERR-PARAGRAPH
+               CALL 'ERRHANDR' USING ERROR-RECORD
+           END-IF.
+
        2100-GET-ADDRESS.
-           CALL 'DBREAD01' USING CUSTOMER-ID
-                                 ADDRESS-RECORD
+      *    Review fix - DBREAD01 has no knowledge of ADDRFILE and the
+      *    address record doesn't fit DBREAD01's CUSTOMER-RECORD
+      *    LINKAGE parameter anyway; read the address extract directly,
+      *    same presorted-by-CUSTOMER-ID file STMTPRT's 2050-CHECK-
+      *    ADDRESS already reads (see request 048).
+           MOVE 'N' TO WS-EOF-ADDRFILE
+           MOVE 'N' TO WS-ADDR-FOUND
+           MOVE SPACES TO ADDRESS-RECORD
+           MOVE 8 TO WS-INQUIRY-RC
+           PERFORM UNTIL EOF-ADDRFILE OR ADDRESS-FOUND
+               READ ADDRFILE
+                   AT END MOVE 'Y' TO WS-EOF-ADDRFILE
+               END-READ
+               IF NOT EOF-ADDRFILE
+                   IF ADDRFILE-CUSTOMER-ID = CUSTOMER-ID
+                       MOVE ADDRFILE-LINE-1      TO ADDR-LINE-1
+                       MOVE ADDRFILE-LINE-2      TO ADDR-LINE-2
+                       MOVE ADDRFILE-CITY        TO ADDR-CITY
+                       MOVE ADDRFILE-STATE       TO ADDR-STATE
+                       MOVE ADDRFILE-ZIP         TO ADDR-ZIP
+                       MOVE ADDRFILE-COUNTRY     TO ADDR-COUNTRY
+                       MOVE ADDRFILE-VALID-FLAG  TO ADDR-VALID-FLAG
+                       MOVE ADDRFILE-LAST-UPDATE TO ADDR-LAST-UPDATE
+                       MOVE 'Y' TO WS-ADDR-FOUND
+                       MOVE ZERO TO WS-INQUIRY-RC
+                   ELSE
+                       IF ADDRFILE-CUSTOMER-ID > CUSTOMER-ID
+                           MOVE 'Y' TO WS-EOF-ADDRFILE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2150-GET-RECENT-TRANSACTIONS.
+      *    Request 033 - shows the customer's most recent activity on
+      *    the inquiry screen. TRANFILE is presorted by ACCOUNT-NUMBER
+      *    (same extract ACCTBAL match-merges in 2100-READ-TRANSACTIONS)
+      *    so a single forward scan collects this customer's own
+      *    transactions, up to the three most recent.
+           MOVE ZERO   TO WS-TXN-FOUND-COUNT
+           MOVE SPACES TO WS-TXN-LINE-1
+           MOVE SPACES TO WS-TXN-LINE-2
+           MOVE SPACES TO WS-TXN-LINE-3
+           CALL 'DBRD01AV' USING CUSTOMER-ID
+                                 ACCOUNT-RECORD
                                  WS-INQUIRY-RC
            IF WS-INQUIRY-RC = ZERO
-               MOVE 'Y' TO WS-ADDR-FOUND
-           ELSE
-               MOVE SPACES TO ADDRESS-RECORD
-           END-IF.
+               MOVE ACCOUNT-NUMBER TO WS-TXN-ACCOUNT-NO
+               PERFORM UNTIL EOF-TRANFILE
+                       OR WS-TXN-FOUND-COUNT = 3
+                   READ TRANFILE INTO ACCOUNT-RECORD
+                       AT END MOVE 'Y' TO WS-EOF-TRANFILE
+                   END-READ
+                   IF NOT EOF-TRANFILE
+                       IF ACCOUNT-NUMBER = WS-TXN-ACCOUNT-NO
+                           ADD 1 TO WS-TXN-FOUND-COUNT
+                           PERFORM 2160-FORMAT-TXN-LINE
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           MOVE ZERO TO WS-INQUIRY-RC.
+
+       2160-FORMAT-TXN-LINE.
+           CALL 'FMTAMT' USING PENDING-AMOUNT
+                               WS-FORMATTED-AMOUNT
+                               CURRENCY-CODE
+                               WS-RETURN-CODE
+           EVALUATE WS-TXN-FOUND-COUNT
+               WHEN 1
+                   STRING TRANSACTION-DATE DELIMITED SIZE
+                          ' '              DELIMITED SIZE
+                          TRANSACTION-TYPE DELIMITED SIZE
+                          ' '              DELIMITED SIZE
+                          WS-FORMATTED-AMOUNT DELIMITED SIZE
+                          ' '              DELIMITED SIZE
+                          TRANSACTION-REF  DELIMITED SIZE
+                          INTO WS-TXN-LINE-1
+               WHEN 2
+                   STRING TRANSACTION-DATE DELIMITED SIZE
+                          ' '              DELIMITED SIZE
+                          TRANSACTION-TYPE DELIMITED SIZE
+                          ' '              DELIMITED SIZE
+                          WS-FORMATTED-AMOUNT DELIMITED SIZE
+                          ' '              DELIMITED SIZE
+                          TRANSACTION-REF  DELIMITED SIZE
+                          INTO WS-TXN-LINE-2
+               WHEN 3
+                   STRING TRANSACTION-DATE DELIMITED SIZE
+                          ' '              DELIMITED SIZE
+                          TRANSACTION-TYPE DELIMITED SIZE
+                          ' '              DELIMITED SIZE
+                          WS-FORMATTED-AMOUNT DELIMITED SIZE
+                          ' '              DELIMITED SIZE
+                          TRANSACTION-REF  DELIMITED SIZE
+                          INTO WS-TXN-LINE-3
+           END-EVALUATE.
 
        2200-BUILD-RESPONSE.
            MOVE CUSTOMER-ID   TO WS-CUST-ID
-           MOVE ZERO TO WS-RESP-CODE.
+           MOVE ZERO TO WS-RESP-CODE
+           IF STATEMENT-REQUESTED
+               PERFORM 2300-REQUEST-STATEMENT
+           END-IF.
 
-       9000-END.
-           STOP RUN.
+       2300-REQUEST-STATEMENT.
+      *    On-demand single-customer statement (request 031) - builds
+      *    the same statement content STMTPRT would print, without
+      *    waiting for the nightly batch cycle.
+           CALL 'STMTBLD' USING CUSTOMER-ID
+                                WS-STMT-LINE-1
+                                WS-STMT-LINE-2
+                                WS-STMT-LINE-3
+                                WS-STMT-LINE-4
+                                WS-STMT-LINE-5
+                                WS-STMT-RC
+           IF WS-STMT-RC NOT = ZERO
+               MOVE 'CUSTINQ' TO ERR-PROGRAM-NAME
+               MOVE '2300-REQUEST-STATEMENT' TO ERR-PARAGRAPH
+               CALL 'ERRHANDR' USING ERROR-RECORD
+           END-IF.
