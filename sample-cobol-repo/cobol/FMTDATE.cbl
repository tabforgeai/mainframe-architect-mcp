@@ -16,9 +16,8 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01  WS-FMTDATE-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'FMTDATE'.
-           05  WS-INPUT-DATE          PIC X(08) VALUE SPACES.
-           05  WS-OUTPUT-DATE         PIC X(10) VALUE SPACES.
            05  WS-DATE-WORK.
                10  WS-DATE-YYYY       PIC X(04).
                10  WS-DATE-MM         PIC X(02).
@@ -26,27 +25,40 @@
            05  WS-DATE-FORMAT         PIC X(02) VALUE 'EU'.
                88  FORMAT-EU              VALUE 'EU'.
                88  FORMAT-US              VALUE 'US'.
-           05  WS-FORMAT-RC           PIC S9(04) COMP VALUE ZERO.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LK-INPUT-DATE              PIC X(08).
+       01  LK-OUTPUT-DATE             PIC X(10).
+       01  LK-DATE-FORMAT             PIC X(02).
+       01  LK-RETURN-CODE             PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING LK-INPUT-DATE
+                                LK-OUTPUT-DATE
+                                LK-DATE-FORMAT
+                                LK-RETURN-CODE.
 
        1000-INIT.
-           MOVE SPACES TO WS-OUTPUT-DATE
-           MOVE ZERO   TO WS-FORMAT-RC
+           MOVE SPACES TO LK-OUTPUT-DATE
+           MOVE ZERO   TO LK-RETURN-CODE
+           IF LK-DATE-FORMAT = SPACES OR LOW-VALUES
+               MOVE 'EU' TO WS-DATE-FORMAT
+           ELSE
+               MOVE LK-DATE-FORMAT TO WS-DATE-FORMAT
+           END-IF
            PERFORM 2000-FORMAT-DATE
            PERFORM 9000-END.
 
        2000-FORMAT-DATE.
-           MOVE WS-INPUT-DATE(1:4) TO WS-DATE-YYYY
-           MOVE WS-INPUT-DATE(5:2) TO WS-DATE-MM
-           MOVE WS-INPUT-DATE(7:2) TO WS-DATE-DD
+           MOVE LK-INPUT-DATE(1:4) TO WS-DATE-YYYY
+           MOVE LK-INPUT-DATE(5:2) TO WS-DATE-MM
+           MOVE LK-INPUT-DATE(7:2) TO WS-DATE-DD
            IF FORMAT-EU
                STRING WS-DATE-DD '.' WS-DATE-MM '.' WS-DATE-YYYY
-                   DELIMITED SIZE INTO WS-OUTPUT-DATE
+                   DELIMITED SIZE INTO LK-OUTPUT-DATE
            ELSE
                STRING WS-DATE-MM '/' WS-DATE-DD '/' WS-DATE-YYYY
-                   DELIMITED SIZE INTO WS-OUTPUT-DATE
+                   DELIMITED SIZE INTO LK-OUTPUT-DATE
            END-IF.
 
        9000-END.
-           STOP RUN.
+           GOBACK.
