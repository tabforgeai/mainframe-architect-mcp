@@ -2,8 +2,8 @@
       * PROGRAM:  RPRT001                                             *
       * PURPOSE:  Batch Report Generator — consolidates account data  *
       * AUTHOR:   TABFORGE-AI                                         *
-      * CALLS:    STMTPRT, FMTDATE, FMTAMT                           *
-      * COPYBOOKS: CUSTMAST, ACCTDATA, TRANDATA                       *
+      * CALLS:    FMTDATE, FMTAMT                                    *
+      * COPYBOOKS: CUSTMAST, ACCTDATA, TRANDATA, CKPTDATA, FXRATE     *
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     RPRT001.
@@ -21,6 +21,12 @@
            SELECT RPTFILE  ASSIGN TO UT-S-RPTFILE
                            ORGANIZATION IS SEQUENTIAL
                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT CKPTFILE  ASSIGN TO UT-S-CKPTFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT FXRATE    ASSIGN TO UT-S-FXRATE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,7 +40,22 @@
            RECORD CONTAINS 133 CHARACTERS.
        01  RPTFILE-REC                PIC X(133).
 
+       FD  CKPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 43 CHARACTERS.
+       01  CKPTFILE-REC               PIC X(43).
+
+      *    Request 044 - FX rate table, converts each customer's
+      *    native-currency amount into the run's base currency (EUR)
+      *    before it is rolled into the report's consolidated totals;
+      *    see FXRATE copybook.
+       FD  FXRATE
+           RECORDING MODE IS F
+           RECORD CONTAINS 17 CHARACTERS.
+       01  FXRATE-FILE-REC            PIC X(17).
+
        WORKING-STORAGE SECTION.
+       01  WS-RPRT001-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'RPRT001'.
            05  WS-EOF-INFILE          PIC X(01) VALUE 'N'.
                88  EOF-INFILE             VALUE 'Y'.
@@ -47,10 +68,43 @@
            05  WS-PROCESS-RC          PIC S9(04) COMP VALUE ZERO.
            05  WS-FORMATTED-DATE      PIC X(10) VALUE SPACES.
            05  WS-FORMATTED-AMT       PIC X(18) VALUE SPACES.
+           05  WS-DATE-FORMAT         PIC X(02) VALUE 'EU'.
+           05  WS-RESTART-FLAG        PIC X(1)  VALUE 'N'.
+               88  RESTART-RUN            VALUE 'Y'.
+           05  WS-RESTART-COUNT       PIC 9(9)  COMP VALUE ZERO.
+           05  WS-CKPT-INTERVAL       PIC 9(5)  COMP VALUE 1000.
+           05  WS-EOF-CKPTFILE        PIC X(1)  VALUE 'N'.
+               88  EOF-CKPTFILE           VALUE 'Y'.
+           05  WS-ACTIVITY-DATE-8     PIC X(08) VALUE SPACES.
+           05  WS-IN-PERIOD           PIC X(1)  VALUE 'N'.
+               88  IN-PERIOD              VALUE 'Y'.
+           05  WS-INCLUDED-COUNT      PIC 9(07) COMP VALUE ZERO.
+           05  WS-COUNT-DISP          PIC ZZZZZZ9.
+           05  WS-PAGE-DISP           PIC ZZZ9.
+           05  WS-TRAILER-LINE        PIC X(133) VALUE SPACES.
+           05  WS-HEADER-LINE         PIC X(133) VALUE SPACES.
+           05  WS-ABS-AMOUNT          PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05  WS-DR-CNT-DISP         PIC ZZZZZZ9.
+           05  WS-CR-CNT-DISP         PIC ZZZZZZ9.
+           05  WS-FORMATTED-DR-AMT    PIC X(18) VALUE SPACES.
+           05  WS-FORMATTED-CR-AMT    PIC X(18) VALUE SPACES.
+           05  WS-FORMATTED-AVG-AMT   PIC X(18) VALUE SPACES.
+           05  WS-SUMMARY-LINE        PIC X(133) VALUE SPACES.
+           05  WS-EOF-FXRATE          PIC X(1)  VALUE 'N'.
+               88  EOF-FXRATE             VALUE 'Y'.
+           05  WS-FX-RATE-USD         PIC S9(03)V9(6) VALUE 1.
+           05  WS-FX-RATE-GBP         PIC S9(03)V9(6) VALUE 1.
+           05  WS-FX-SOURCE-AMT       PIC S9(13)V99 COMP-3
+                                       VALUE ZERO.
+           05  WS-FX-CONVERTED-AMT    PIC S9(13)V99 COMP-3
+                                       VALUE ZERO.
+           05  WS-BASE-CURRENCY       PIC X(03) VALUE 'EUR'.
 
        COPY CUSTMAST.
        COPY ACCTDATA.
        COPY TRANDATA.
+       COPY CKPTDATA.
+       COPY FXRATE.
 
        PROCEDURE DIVISION.
 
@@ -59,46 +113,249 @@
            MOVE ZERO TO WS-PAGE-NUM
            MOVE ZERO TO WS-RECORD-COUNT
            MOVE ZERO TO WS-TOTAL-AMOUNT
+           ACCEPT WS-RESTART-FLAG FROM SYSIN
+           ACCEPT TRANS-PERIOD-FROM FROM SYSIN
+           ACCEPT TRANS-PERIOD-TO FROM SYSIN
+           IF TRANS-PERIOD-FROM = SPACES
+               MOVE LOW-VALUES TO TRANS-PERIOD-FROM
+           END-IF
+           IF TRANS-PERIOD-TO = SPACES
+               MOVE HIGH-VALUES TO TRANS-PERIOD-TO
+           END-IF
            CALL 'FMTDATE' USING TRANS-PERIOD-FROM
                                 WS-FORMATTED-DATE
+                                WS-DATE-FORMAT
+                                WS-PROCESS-RC
            MOVE WS-FORMATTED-DATE TO WS-REPORT-DATE
            OPEN INPUT  INFILE
            OPEN OUTPUT RPTFILE
+           PERFORM 1050-LOAD-FX-RATES
+           IF RESTART-RUN
+               PERFORM 1100-LOAD-CHECKPOINT
+               OPEN EXTEND CKPTFILE
+           ELSE
+               OPEN OUTPUT CKPTFILE
+           END-IF
            PERFORM 2000-PROCESS-REPORT UNTIL EOF-INFILE
            PERFORM 2300-FORMAT-TOTAL
            PERFORM 9000-END.
 
+       1050-LOAD-FX-RATES.
+      *    Request 044 - load the run's FX rate table once up front;
+      *    WS-FX-RATE-USD/WS-FX-RATE-GBP default to 1 (no conversion)
+      *    if the table has no entry for that currency, same fallback
+      *    idiom ACCTBAL's 1050-LOAD-FX-RATES uses.
+           OPEN INPUT FXRATE
+           PERFORM UNTIL EOF-FXRATE
+               READ FXRATE INTO FXRATE-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FXRATE
+               END-READ
+               IF NOT EOF-FXRATE
+                   IF FX-CURRENCY-CODE = 'USD'
+                       MOVE FX-RATE-TO-BASE TO WS-FX-RATE-USD
+                   ELSE
+                       IF FX-CURRENCY-CODE = 'GBP'
+                           MOVE FX-RATE-TO-BASE TO WS-FX-RATE-GBP
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE FXRATE.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CKPTFILE
+           MOVE 'N' TO WS-EOF-CKPTFILE
+           PERFORM UNTIL EOF-CKPTFILE
+               READ CKPTFILE INTO CHECKPOINT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-CKPTFILE
+               END-READ
+               IF NOT EOF-CKPTFILE
+                   MOVE CKPT-PROCESS-COUNT TO WS-RESTART-COUNT
+               END-IF
+           END-PERFORM
+           CLOSE CKPTFILE
+           PERFORM UNTIL WS-RECORD-COUNT >= WS-RESTART-COUNT
+                   OR EOF-INFILE
+               READ INFILE INTO CUSTOMER-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-INFILE
+               END-READ
+               IF NOT EOF-INFILE
+                   ADD 1 TO WS-RECORD-COUNT
+               END-IF
+           END-PERFORM.
+
        2000-PROCESS-REPORT.
            READ INFILE INTO CUSTOMER-RECORD
                AT END MOVE 'Y' TO WS-EOF-INFILE
            END-READ
            IF NOT EOF-INFILE
-               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
-                   PERFORM 2100-FORMAT-HEADER
-               END-IF
-               PERFORM 2200-FORMAT-DETAIL
                ADD 1 TO WS-RECORD-COUNT
+               PERFORM 2050-CHECK-PERIOD
+               IF IN-PERIOD
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM 2100-FORMAT-HEADER
+                   END-IF
+                   PERFORM 2200-FORMAT-DETAIL
+                   ADD 1 TO WS-INCLUDED-COUNT
+               END-IF
+               IF FUNCTION MOD(WS-RECORD-COUNT WS-CKPT-INTERVAL)
+                       = ZERO
+                   PERFORM 8000-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       2050-CHECK-PERIOD.
+      *    Filters report inclusion to the TRANS-PERIOD-FROM/TO
+      *    window accepted at startup, instead of dumping every
+      *    INFILE record. Same YYYY-MM-DD-to-YYYYMMDD conversion
+      *    idiom as INTCALC's 2150-CALC-PERIOD-DAYS.
+           MOVE 'N' TO WS-IN-PERIOD
+           STRING LAST-UPDATE-DATE(1:4)
+                  LAST-UPDATE-DATE(6:2)
+                  LAST-UPDATE-DATE(9:2)
+                  DELIMITED SIZE INTO WS-ACTIVITY-DATE-8
+           IF WS-ACTIVITY-DATE-8 >= TRANS-PERIOD-FROM
+                   AND WS-ACTIVITY-DATE-8 <= TRANS-PERIOD-TO
+               MOVE 'Y' TO WS-IN-PERIOD
            END-IF.
 
+       8000-WRITE-CHECKPOINT.
+           MOVE WS-PROGRAM-NAME   TO CKPT-PROGRAM-NAME
+           MOVE WS-RECORD-COUNT   TO CKPT-PROCESS-COUNT
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           WRITE CKPTFILE-REC FROM CHECKPOINT-RECORD.
+
        2100-FORMAT-HEADER.
+      *    Review fix - STMTPRT is a batch-driver main (no LINKAGE,
+      *    STOP RUN), not a callable subprogram, so calling it here
+      *    was never valid; write the page header line directly,
+      *    same STRING-into-buffer-then-WRITE-RPTFILE-REC idiom as
+      *    2300-FORMAT-TOTAL's trailer line below.
            ADD 1 TO WS-PAGE-NUM
            MOVE ZERO TO WS-LINE-COUNT
-           CALL 'STMTPRT' USING CUSTOMER-RECORD
-                                WS-PROCESS-RC.
+           MOVE WS-PAGE-NUM TO WS-PAGE-DISP
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING 'CUSTOMER ACTIVITY REPORT  DATE: ' WS-REPORT-DATE
+                  '  PAGE: ' WS-PAGE-DISP
+                  DELIMITED SIZE INTO WS-HEADER-LINE
+           WRITE RPTFILE-REC FROM WS-HEADER-LINE.
 
        2200-FORMAT-DETAIL.
-           CALL 'FMTAMT' USING AVAILABLE-BALANCE
+      *    Review fix - this program only ever does READ INFILE INTO
+      *    CUSTOMER-RECORD (no DB call, no INTO ACCOUNT-RECORD
+      *    anywhere), so AVAILABLE-BALANCE is never populated here and
+      *    was being formatted/summed as stale WORKING-STORAGE; use
+      *    CUST-TXN-AMOUNT, the real CUSTOMER-RECORD field this
+      *    customer's own activity is actually read into - the same
+      *    field 2225-ACCUMULATE-TRANS-SUMMARY below already sources
+      *    its own figures from.
+           CALL 'FMTAMT' USING CUST-TXN-AMOUNT
                                WS-FORMATTED-AMT
-           ADD AVAILABLE-BALANCE TO WS-TOTAL-AMOUNT
+                               CURRENCY-CODE
+                               WS-PROCESS-RC
+           MOVE CUST-TXN-AMOUNT TO WS-FX-SOURCE-AMT
+           PERFORM 2210-CONVERT-TO-BASE
+           ADD WS-FX-CONVERTED-AMT TO WS-TOTAL-AMOUNT
            WRITE RPTFILE-REC FROM CUSTOMER-RECORD
-           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-LINE-COUNT
+           PERFORM 2225-ACCUMULATE-TRANS-SUMMARY.
+
+       2210-CONVERT-TO-BASE.
+      *    Request 044 - WS-TOTAL-AMOUNT and the TRANDATA summary
+      *    fields are each single run-wide figures, so every
+      *    customer's own-currency amount is converted into the
+      *    base currency (EUR) before being rolled into them -
+      *    otherwise amounts in different currencies would be
+      *    summed as though they were equal.
+           EVALUATE CURRENCY-CODE
+               WHEN 'USD'
+                   COMPUTE WS-FX-CONVERTED-AMT ROUNDED =
+                       WS-FX-SOURCE-AMT * WS-FX-RATE-USD
+               WHEN 'GBP'
+                   COMPUTE WS-FX-CONVERTED-AMT ROUNDED =
+                       WS-FX-SOURCE-AMT * WS-FX-RATE-GBP
+               WHEN OTHER
+                   MOVE WS-FX-SOURCE-AMT TO WS-FX-CONVERTED-AMT
+           END-EVALUATE.
+
+       2225-ACCUMULATE-TRANS-SUMMARY.
+      *    Populates the TRANDATA debit/credit breakdown fields off
+      *    each included customer's own net activity (CUST-TXN-AMOUNT,
+      *    carried onto CUSTOMER-RECORD by ACCTBAL per request 003) —
+      *    positive net activity is treated as a credit, negative as
+      *    a debit, the same sign convention TX-TOTAL-AMOUNT already
+      *    uses in ACCTBAL's 3000-CALC-BALANCE.
+           MOVE WS-BASE-CURRENCY TO TRANS-CURRENCY-CODE
+           MOVE CUST-TXN-AMOUNT TO WS-FX-SOURCE-AMT
+           PERFORM 2210-CONVERT-TO-BASE
+           ADD 1 TO TRANS-TOTAL-COUNT
+           IF WS-FX-CONVERTED-AMT >= ZERO
+               ADD 1 TO TRANS-CREDIT-COUNT
+               ADD WS-FX-CONVERTED-AMT TO TRANS-CREDIT-AMOUNT
+               IF WS-FX-CONVERTED-AMT > TRANS-LARGEST-CREDIT
+                   MOVE WS-FX-CONVERTED-AMT TO TRANS-LARGEST-CREDIT
+               END-IF
+           ELSE
+               COMPUTE WS-ABS-AMOUNT = WS-FX-CONVERTED-AMT * -1
+               ADD 1 TO TRANS-DEBIT-COUNT
+               ADD WS-ABS-AMOUNT TO TRANS-DEBIT-AMOUNT
+               IF WS-ABS-AMOUNT > TRANS-LARGEST-DEBIT
+                   MOVE WS-ABS-AMOUNT TO TRANS-LARGEST-DEBIT
+               END-IF
+           END-IF.
 
        2300-FORMAT-TOTAL.
+      *    Dedicated summary/trailer line instead of recycling
+      *    whatever customer happened to be last in the file.
+      *    WS-TOTAL-AMOUNT is consolidated across every customer's
+      *    own currency (see request 044), so it is labeled with the
+      *    run's base currency rather than one customer's
+      *    CURRENCY-CODE.
            CALL 'FMTAMT' USING WS-TOTAL-AMOUNT
                                WS-FORMATTED-AMT
-           WRITE RPTFILE-REC FROM CUSTOMER-RECORD.
+                               WS-BASE-CURRENCY
+                               WS-PROCESS-RC
+           MOVE WS-INCLUDED-COUNT TO WS-COUNT-DISP
+           MOVE WS-PAGE-NUM       TO WS-PAGE-DISP
+           MOVE SPACES TO WS-TRAILER-LINE
+           STRING 'TOTAL RECORDS: ' WS-COUNT-DISP
+                  '  TOTAL AMOUNT: ' WS-FORMATTED-AMT
+                  '  PAGES: ' WS-PAGE-DISP
+                  DELIMITED SIZE INTO WS-TRAILER-LINE
+           WRITE RPTFILE-REC FROM WS-TRAILER-LINE
+           PERFORM 2350-FORMAT-TRANS-SUMMARY.
+
+       2350-FORMAT-TRANS-SUMMARY.
+           ADD TRANS-DEBIT-AMOUNT TO TRANS-CREDIT-AMOUNT
+               GIVING TRANS-TOTAL-AMOUNT
+           IF TRANS-TOTAL-COUNT > ZERO
+               COMPUTE TRANS-AVG-AMOUNT ROUNDED =
+                   TRANS-TOTAL-AMOUNT / TRANS-TOTAL-COUNT
+           END-IF
+           CALL 'FMTAMT' USING TRANS-DEBIT-AMOUNT
+                               WS-FORMATTED-DR-AMT
+                               TRANS-CURRENCY-CODE
+                               WS-PROCESS-RC
+           CALL 'FMTAMT' USING TRANS-CREDIT-AMOUNT
+                               WS-FORMATTED-CR-AMT
+                               TRANS-CURRENCY-CODE
+                               WS-PROCESS-RC
+           CALL 'FMTAMT' USING TRANS-AVG-AMOUNT
+                               WS-FORMATTED-AVG-AMT
+                               TRANS-CURRENCY-CODE
+                               WS-PROCESS-RC
+           MOVE TRANS-DEBIT-COUNT  TO WS-DR-CNT-DISP
+           MOVE TRANS-CREDIT-COUNT TO WS-CR-CNT-DISP
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING 'DEBITS: ' WS-DR-CNT-DISP '/' WS-FORMATTED-DR-AMT
+                  '  CREDITS: ' WS-CR-CNT-DISP '/' WS-FORMATTED-CR-AMT
+                  '  AVG: ' WS-FORMATTED-AVG-AMT
+                  DELIMITED SIZE INTO WS-SUMMARY-LINE
+           WRITE RPTFILE-REC FROM WS-SUMMARY-LINE.
 
        9000-END.
+           PERFORM 8000-WRITE-CHECKPOINT
            CLOSE INFILE
                  RPTFILE
+                 CKPTFILE
            STOP RUN.
