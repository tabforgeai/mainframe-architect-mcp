@@ -2,8 +2,9 @@
       * PROGRAM:  ACCTBAL                                             *
       * PURPOSE:  Account Balance Calculation and Inquiry             *
       * AUTHOR:   TABFORGE-AI                                         *
-      * CALLS:    DBREAD01, VALCUST, ERRHANDR                         *
-      * COPYBOOKS: CUSTMAST, ACCTDATA, ERRDATA                        *
+      * CALLS:    DBRD01AV, VALCUST, ERRHANDR                         *
+      * COPYBOOKS: CUSTMAST, ACCTDATA, ERRDATA, CKPTDATA, CTLDATA,    *
+      *            FXRATE                                             *
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     ACCTBAL.
@@ -24,6 +25,18 @@
            SELECT REPFILE   ASSIGN TO UT-S-REPFILE
                             ORGANIZATION IS SEQUENTIAL
                             ACCESS MODE  IS SEQUENTIAL.
+           SELECT XCPTFILE  ASSIGN TO UT-S-XCPTFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT CKPTFILE  ASSIGN TO UT-S-CKPTFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT CTLTOTFILE ASSIGN TO UT-S-CTLTOTAL
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT FXRATE    ASSIGN TO UT-S-FXRATE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -44,7 +57,34 @@
            RECORD CONTAINS 133 CHARACTERS.
        01  REPFILE-REC                PIC X(133).
 
+       FD  XCPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  XCPTFILE-REC               PIC X(133).
+
+       FD  CKPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 43 CHARACTERS.
+       01  CKPTFILE-REC               PIC X(43).
+
+      *    Request 043 - nightly control-total reconciliation record,
+      *    one per BANKNITE step; see CTLDATA copybook.
+       FD  CTLTOTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 54 CHARACTERS.
+       01  CTLTOTFILE-REC             PIC X(54).
+
+      *    Request 044 - FX rate table, converts each customer's
+      *    native-currency transaction total into the run's base
+      *    currency (EUR) before it is added to WS-RUN-TOTAL-AMOUNT;
+      *    see FXRATE copybook.
+       FD  FXRATE
+           RECORDING MODE IS F
+           RECORD CONTAINS 17 CHARACTERS.
+       01  FXRATE-FILE-REC            PIC X(17).
+
        WORKING-STORAGE SECTION.
+       01  WS-ACCTBAL-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'ACCTBAL'.
            05  WS-VERSION             PIC X(4)  VALUE '1.00'.
            05  WS-EOF-CUSTFILE        PIC X(1)  VALUE 'N'.
@@ -53,12 +93,34 @@
                88  EOF-TRANFILE           VALUE 'Y'.
            05  WS-PROCESS-COUNT       PIC 9(7)  COMP VALUE ZERO.
            05  WS-ERROR-COUNT         PIC 9(5)  COMP VALUE ZERO.
+           05  WS-XCPT-COUNT          PIC 9(5)  COMP VALUE ZERO.
            05  WS-CALC-BALANCE        PIC S9(13)V99 COMP-3.
            05  WS-PREV-BALANCE        PIC S9(13)V99 COMP-3.
+           05  WS-CUST-ACCOUNT-NO     PIC X(12) VALUE SPACES.
+           05  WS-CUST-AVAIL-BAL      PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05  WS-TRAN-ACCOUNT-NO     PIC X(12) VALUE LOW-VALUES.
+           05  WS-TRAN-AMOUNT         PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05  WS-RESTART-FLAG        PIC X(1)  VALUE 'N'.
+               88  RESTART-RUN            VALUE 'Y'.
+           05  WS-RESTART-COUNT       PIC 9(9)  COMP VALUE ZERO.
+           05  WS-CKPT-INTERVAL       PIC 9(5)  COMP VALUE 1000.
+           05  WS-EOF-CKPTFILE        PIC X(1)  VALUE 'N'.
+               88  EOF-CKPTFILE           VALUE 'Y'.
+           05  WS-RUN-TOTAL-AMOUNT    PIC S9(13)V99 COMP-3
+                                       VALUE ZERO.
+           05  WS-EOF-FXRATE          PIC X(1)  VALUE 'N'.
+               88  EOF-FXRATE             VALUE 'Y'.
+           05  WS-FX-RATE-USD         PIC S9(03)V9(6) VALUE 1.
+           05  WS-FX-RATE-GBP         PIC S9(03)V9(6) VALUE 1.
+           05  WS-FX-CONVERTED-AMT    PIC S9(13)V99 COMP-3
+                                       VALUE ZERO.
 
        COPY CUSTMAST.
        COPY ACCTDATA.
        COPY ERRDATA.
+       COPY CKPTDATA.
+       COPY CTLDATA.
+       COPY FXRATE.
 
        PROCEDURE DIVISION.
 
@@ -66,10 +128,21 @@
            MOVE 'ACCTBAL'   TO WS-PROGRAM-NAME
            MOVE ZERO        TO WS-PROCESS-COUNT
            MOVE ZERO        TO WS-ERROR-COUNT
+           MOVE ZERO        TO WS-XCPT-COUNT
+           ACCEPT WS-RESTART-FLAG FROM SYSIN
            OPEN INPUT  CUSTFILE
                        TRANFILE
            OPEN OUTPUT REPFILE
-           CALL 'VALCUST' USING CUSTOMER-RECORD
+           OPEN OUTPUT XCPTFILE
+           PERFORM 1050-LOAD-FX-RATES
+           IF RESTART-RUN
+               PERFORM 1100-LOAD-CHECKPOINT
+               OPEN EXTEND CKPTFILE
+           ELSE
+               OPEN OUTPUT CKPTFILE
+           END-IF
+           CALL 'VALCUST' USING CUSTOMER-ID
+                                CUSTOMER-RECORD
                                 WS-RETURN-CODE
            IF WS-RETURN-CODE > RC-WARNING
                MOVE 'ACCTBAL'  TO ERR-PROGRAM-NAME
@@ -77,9 +150,58 @@
                CALL 'ERRHANDR' USING ERROR-RECORD
                STOP RUN
            END-IF
+           PERFORM 2110-READ-NEXT-TRAN
            PERFORM 2000-PROCESS UNTIL EOF-CUSTFILE
            PERFORM 9000-END.
 
+       1050-LOAD-FX-RATES.
+      *    Request 044 - load the run's FX rate table once up front;
+      *    WS-FX-RATE-USD/WS-FX-RATE-GBP default to 1 (no conversion)
+      *    if the table has no entry for that currency, same as
+      *    INTCALC's deposit-rate table falling back to its own
+      *    WORKING-STORAGE VALUE clause when a rate is never loaded.
+           OPEN INPUT FXRATE
+           PERFORM UNTIL EOF-FXRATE
+               READ FXRATE INTO FXRATE-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FXRATE
+               END-READ
+               IF NOT EOF-FXRATE
+                   IF FX-CURRENCY-CODE = 'USD'
+                       MOVE FX-RATE-TO-BASE TO WS-FX-RATE-USD
+                   ELSE
+                       IF FX-CURRENCY-CODE = 'GBP'
+                           MOVE FX-RATE-TO-BASE TO WS-FX-RATE-GBP
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE FXRATE.
+
+       1100-LOAD-CHECKPOINT.
+      *    Read the prior run's checkpoint dataset to find how many
+      *    CUSTFILE records were already processed, then skip past
+      *    them below instead of restarting the whole file.
+           OPEN INPUT CKPTFILE
+           MOVE 'N' TO WS-EOF-CKPTFILE
+           PERFORM UNTIL EOF-CKPTFILE
+               READ CKPTFILE INTO CHECKPOINT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-CKPTFILE
+               END-READ
+               IF NOT EOF-CKPTFILE
+                   MOVE CKPT-PROCESS-COUNT TO WS-RESTART-COUNT
+               END-IF
+           END-PERFORM
+           CLOSE CKPTFILE
+           PERFORM UNTIL WS-PROCESS-COUNT >= WS-RESTART-COUNT
+                   OR EOF-CUSTFILE
+               READ CUSTFILE INTO CUSTOMER-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-CUSTFILE
+               END-READ
+               IF NOT EOF-CUSTFILE
+                   ADD 1 TO WS-PROCESS-COUNT
+               END-IF
+           END-PERFORM.
+
        2000-PROCESS.
            READ CUSTFILE INTO CUSTOMER-RECORD
                AT END MOVE 'Y' TO WS-EOF-CUSTFILE
@@ -88,48 +210,119 @@
                PERFORM 2100-READ-TRANSACTIONS
                PERFORM 3000-CALC-BALANCE
                ADD 1 TO WS-PROCESS-COUNT
+               IF FUNCTION MOD(WS-PROCESS-COUNT WS-CKPT-INTERVAL)
+                       = ZERO
+                   PERFORM 8000-WRITE-CHECKPOINT
+               END-IF
            END-IF.
 
+       8000-WRITE-CHECKPOINT.
+           MOVE WS-PROGRAM-NAME   TO CKPT-PROGRAM-NAME
+           MOVE WS-PROCESS-COUNT  TO CKPT-PROCESS-COUNT
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           WRITE CKPTFILE-REC FROM CHECKPOINT-RECORD.
+
        2100-READ-TRANSACTIONS.
            MOVE ZERO TO TX-TOTAL-COUNT
            MOVE ZERO TO TX-TOTAL-AMOUNT
+           CALL 'DBRD01AV' USING CUSTOMER-ID
+                                 ACCOUNT-RECORD
+                                 WS-RETURN-CODE
+           MOVE ACCOUNT-NUMBER    TO WS-CUST-ACCOUNT-NO
+           MOVE AVAILABLE-BALANCE TO WS-CUST-AVAIL-BAL
+      *    TRANFILE is presorted by ACCOUNT-NUMBER; match-merge it
+      *    against the current customer's account so only that
+      *    customer's own pending transactions are summed.
+           PERFORM UNTIL EOF-TRANFILE
+                   OR WS-TRAN-ACCOUNT-NO > WS-CUST-ACCOUNT-NO
+               IF WS-TRAN-ACCOUNT-NO = WS-CUST-ACCOUNT-NO
+                   ADD 1              TO TX-TOTAL-COUNT
+                   ADD WS-TRAN-AMOUNT TO TX-TOTAL-AMOUNT
+               END-IF
+               PERFORM 2110-READ-NEXT-TRAN
+           END-PERFORM
+           MOVE WS-CUST-ACCOUNT-NO    TO ACCOUNT-NUMBER
+           MOVE WS-CUST-AVAIL-BAL     TO AVAILABLE-BALANCE.
+
+       2110-READ-NEXT-TRAN.
            READ TRANFILE INTO ACCOUNT-RECORD
                AT END MOVE 'Y' TO WS-EOF-TRANFILE
            END-READ
-           PERFORM UNTIL EOF-TRANFILE
-               ADD 1            TO TX-TOTAL-COUNT
-               ADD PENDING-AMOUNT TO TX-TOTAL-AMOUNT
-               READ TRANFILE INTO ACCOUNT-RECORD
-                   AT END MOVE 'Y' TO WS-EOF-TRANFILE
-               END-READ
-           END-PERFORM
-           CALL 'DBREAD01' USING ACCOUNT-NUMBER
-                                 ACCOUNT-RECORD
-                                 WS-RETURN-CODE.
+           IF EOF-TRANFILE
+               MOVE HIGH-VALUES TO WS-TRAN-ACCOUNT-NO
+           ELSE
+               MOVE ACCOUNT-NUMBER TO WS-TRAN-ACCOUNT-NO
+               MOVE PENDING-AMOUNT TO WS-TRAN-AMOUNT
+           END-IF.
 
        3000-CALC-BALANCE.
            MOVE CUSTOMER-BALANCE TO WS-PREV-BALANCE
            COMPUTE WS-CALC-BALANCE =
                AVAILABLE-BALANCE + TX-TOTAL-AMOUNT
            IF WS-CALC-BALANCE < ZERO
-               MOVE SEV-WARNING    TO ERR-SEVERITY
+               SET SEV-WARNING     TO TRUE
                MOVE 'ACCTBAL'      TO ERR-PROGRAM-NAME
                MOVE '3000-CALC-BALANCE' TO ERR-PARAGRAPH
-               MOVE 0042           TO ERR-CODE
+               SET ERRC-NEGATIVE-BALANCE TO TRUE
                MOVE 'NEGATIVE BALANCE DETECTED' TO ERR-MESSAGE
                CALL 'ERRHANDR' USING ERROR-RECORD
                ADD 1 TO WS-ERROR-COUNT
            END-IF
            MOVE WS-CALC-BALANCE TO CUSTOMER-BALANCE
+           MOVE TX-TOTAL-COUNT  TO CUST-TXN-COUNT
+           MOVE TX-TOTAL-AMOUNT TO CUST-TXN-AMOUNT
+           PERFORM 3100-CONVERT-TO-BASE
+           ADD WS-FX-CONVERTED-AMT TO WS-RUN-TOTAL-AMOUNT
+           IF WS-CALC-BALANCE < ZERO
+               WRITE XCPTFILE-REC FROM CUSTOMER-RECORD
+               ADD 1 TO WS-XCPT-COUNT
+           END-IF
            WRITE REPFILE-REC FROM CUSTOMER-RECORD.
 
+       3100-CONVERT-TO-BASE.
+      *    Request 044 - WS-RUN-TOTAL-AMOUNT is a single run-wide
+      *    figure, so every customer's transaction total is converted
+      *    into the base currency (EUR) before being added to it -
+      *    otherwise amounts in different currencies would be summed
+      *    as though they were equal.
+           EVALUATE CURRENCY-CODE
+               WHEN 'USD'
+                   COMPUTE WS-FX-CONVERTED-AMT ROUNDED =
+                       TX-TOTAL-AMOUNT * WS-FX-RATE-USD
+               WHEN 'GBP'
+                   COMPUTE WS-FX-CONVERTED-AMT ROUNDED =
+                       TX-TOTAL-AMOUNT * WS-FX-RATE-GBP
+               WHEN OTHER
+                   MOVE TX-TOTAL-AMOUNT TO WS-FX-CONVERTED-AMT
+           END-EVALUATE.
+
        9000-END.
+           PERFORM 8000-WRITE-CHECKPOINT
+           PERFORM 8100-WRITE-CONTROL-TOTAL
            CLOSE CUSTFILE
                  TRANFILE
                  REPFILE
+                 XCPTFILE
+                 CKPTFILE
            IF WS-ERROR-COUNT > ZERO
                MOVE RC-WARNING TO WS-RETURN-CODE
            ELSE
                MOVE RC-SUCCESS TO WS-RETURN-CODE
            END-IF
            STOP RUN.
+
+       8100-WRITE-CONTROL-TOTAL.
+      *    Request 043 - one control-total record for CTLRECON to pick
+      *    up at the end of the BANKNITE run. WS-ERROR-COUNT (negative-
+      *    balance detections) is this step's reject side; everything
+      *    processed without one is its success side.
+           MOVE WS-PROGRAM-NAME       TO CTL-JOB-STEP
+           MOVE WS-PROCESS-COUNT      TO CTL-TOTAL-COUNT
+           COMPUTE CTL-SUCCESS-COUNT =
+               WS-PROCESS-COUNT - WS-ERROR-COUNT
+           MOVE WS-ERROR-COUNT        TO CTL-REJECT-COUNT
+           MOVE WS-RUN-TOTAL-AMOUNT   TO CTL-TOTAL-AMOUNT
+           MOVE FUNCTION CURRENT-DATE TO CTL-TIMESTAMP
+           OPEN EXTEND CTLTOTFILE
+           WRITE CTLTOTFILE-REC FROM CONTROL-TOTAL-REC
+           CLOSE CTLTOTFILE.
