@@ -0,0 +1,138 @@
+      *----------------------------------------------------------------*
+      * PROGRAM:  DISPRPT                                             *
+      * PURPOSE:  Payment dispute/complaint tracking report - reads   *
+      *           DISPFILE (one entry per rejected payment, opened by *
+      *           PYMT001) and lists every dispute still OPEN or      *
+      *           INVESTIGATING so customer service can work the      *
+      *           queue, plus a count by status (see request 046)     *
+      * AUTHOR:   TABFORGE-AI                                         *
+      * CALLS:    (none)                                              *
+      * COPYBOOKS: DISPDATA                                           *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     DISPRPT.
+       AUTHOR.         TABFORGE-AI.
+       DATE-WRITTEN.   2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISPFILE    ASSIGN TO UT-S-DISPFILE
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL.
+           SELECT DISPRPTFILE ASSIGN TO UT-S-DISPRPT
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISPFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 323 CHARACTERS.
+       01  DISPFILE-REC               PIC X(323).
+
+       FD  DISPRPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DISPRPTFILE-REC            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DISPRPT-FIELDS.
+           05  WS-PROGRAM-NAME        PIC X(8) VALUE 'DISPRPT'.
+           05  WS-EOF-DISPFILE        PIC X(1) VALUE 'N'.
+               88  EOF-DISPFILE           VALUE 'Y'.
+           05  WS-OPEN-COUNT          PIC 9(7) COMP VALUE ZERO.
+           05  WS-INVESTIGATING-COUNT PIC 9(7) COMP VALUE ZERO.
+           05  WS-RESOLVED-COUNT      PIC 9(7) COMP VALUE ZERO.
+           05  WS-DENIED-COUNT        PIC 9(7) COMP VALUE ZERO.
+           05  WS-COUNT-DISP          PIC ZZZZZZ9.
+           05  WS-RPT-LINE            PIC X(80) VALUE SPACES.
+
+       COPY DISPDATA.
+
+       PROCEDURE DIVISION.
+
+       1000-INIT.
+           OPEN INPUT  DISPFILE
+           OPEN OUTPUT DISPRPTFILE
+           PERFORM 1500-WRITE-HEADER
+           PERFORM 2000-PROCESS-DISPUTE UNTIL EOF-DISPFILE
+           PERFORM 9000-END.
+
+       1500-WRITE-HEADER.
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE 'PAYMENT DISPUTE/COMPLAINT TRACKING REPORT'
+               TO WS-RPT-LINE
+           WRITE DISPRPTFILE-REC FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'ACCOUNT       CUSTOMER    REASON  OPENED    '
+                  'STATUS  REASON TEXT'
+                  DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE DISPRPTFILE-REC FROM WS-RPT-LINE.
+
+       2000-PROCESS-DISPUTE.
+           READ DISPFILE INTO DISPUTE-RECORD
+               AT END MOVE 'Y' TO WS-EOF-DISPFILE
+           END-READ
+           IF NOT EOF-DISPFILE
+               PERFORM 2100-TALLY-STATUS
+               IF DISP-STATUS-OPEN OR DISP-STATUS-INVESTIGATING
+                   PERFORM 2200-WRITE-DISPUTE-LINE
+               END-IF
+           END-IF.
+
+       2100-TALLY-STATUS.
+           EVALUATE TRUE
+               WHEN DISP-STATUS-OPEN
+                   ADD 1 TO WS-OPEN-COUNT
+               WHEN DISP-STATUS-INVESTIGATING
+                   ADD 1 TO WS-INVESTIGATING-COUNT
+               WHEN DISP-STATUS-RESOLVED
+                   ADD 1 TO WS-RESOLVED-COUNT
+               WHEN DISP-STATUS-DENIED
+                   ADD 1 TO WS-DENIED-COUNT
+           END-EVALUATE.
+
+       2200-WRITE-DISPUTE-LINE.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING DISP-ACCOUNT-NUMBER  DELIMITED SIZE
+                  '  '                 DELIMITED SIZE
+                  DISP-CUSTOMER-ID     DELIMITED SIZE
+                  '  '                 DELIMITED SIZE
+                  DISP-REASON-CODE     DELIMITED SIZE
+                  '    '               DELIMITED SIZE
+                  DISP-OPENED-DATE     DELIMITED SIZE
+                  '  '                 DELIMITED SIZE
+                  DISP-STATUS          DELIMITED SIZE
+                  '     '              DELIMITED SIZE
+                  DISP-REASON-TEXT     DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE DISPRPTFILE-REC FROM WS-RPT-LINE.
+
+       9000-END.
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-OPEN-COUNT TO WS-COUNT-DISP
+           STRING 'OPEN: ' WS-COUNT-DISP DELIMITED SIZE
+               INTO WS-RPT-LINE
+           WRITE DISPRPTFILE-REC FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-INVESTIGATING-COUNT TO WS-COUNT-DISP
+           STRING 'INVESTIGATING: ' WS-COUNT-DISP DELIMITED SIZE
+               INTO WS-RPT-LINE
+           WRITE DISPRPTFILE-REC FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-RESOLVED-COUNT TO WS-COUNT-DISP
+           STRING 'RESOLVED: ' WS-COUNT-DISP DELIMITED SIZE
+               INTO WS-RPT-LINE
+           WRITE DISPRPTFILE-REC FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-DENIED-COUNT TO WS-COUNT-DISP
+           STRING 'DENIED: ' WS-COUNT-DISP DELIMITED SIZE
+               INTO WS-RPT-LINE
+           WRITE DISPRPTFILE-REC FROM WS-RPT-LINE
+           DISPLAY 'DISPRPT OPEN DISPUTES: ' WS-OPEN-COUNT
+           CLOSE DISPFILE
+                 DISPRPTFILE
+           STOP RUN.
