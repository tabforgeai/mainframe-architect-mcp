@@ -3,7 +3,7 @@
       * PURPOSE:  Monthly Statement Print and PDF Generation          *
       * AUTHOR:   TABFORGE-AI                                         *
       * CALLS:    ERRHANDR, FMTDATE, FMTAMT                           *
-      * COPYBOOKS: CUSTMAST, ERRDATA                                  *
+      * COPYBOOKS: CUSTMAST, ERRDATA, CKPTDATA, CTLDATA               *
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     STMTPRT.
@@ -21,6 +21,21 @@
            SELECT STMTFILE  ASSIGN TO UT-S-STMTFILE
                             ORGANIZATION IS SEQUENTIAL
                             ACCESS MODE  IS SEQUENTIAL.
+           SELECT ESTFILE   ASSIGN TO UT-S-ESTFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT ADDRFILE  ASSIGN TO UT-S-ADDRFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT HOLDFILE  ASSIGN TO UT-S-HOLDFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT CKPTFILE  ASSIGN TO UT-S-CKPTFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT CTLTOTFILE ASSIGN TO UT-S-CTLTOTAL
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,25 +45,105 @@
            RECORD CONTAINS 200 CHARACTERS.
        01  ACCTFILE-REC               PIC X(200).
 
+      *    RECFM=FBA print-ready stream: byte 1 of every record is a
+      *    standard ASA carriage-control character ('1' = skip to a
+      *    new page, ' ' = single space) so the output can be fed
+      *    straight to PSF/AFP (or any AFP-to-PDF converter) instead
+      *    of needing reformatting before anyone outside operations
+      *    can read it (see request 029).
        FD  STMTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 134 CHARACTERS.
+       01  STMTFILE-REC.
+           05  STMT-CARRIAGE-CTL      PIC X(1).
+           05  STMT-PRINT-TEXT        PIC X(133).
+
+      *    Electronic feed for DELIV-ESTMT customers (request 030) -
+      *    plain text, no ASA carriage control; it's consumed by the
+      *    e-statement delivery channel, not a printer.
+       FD  ESTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  ESTFILE-REC                PIC X(133).
+
+      *    Request 048 - presorted-by-CUSTOMER-ID address extract, one
+      *    record per customer with an address on file. Same layout as
+      *    ADDRDATA.cpy (CUSTINQ/DBREAD01's VSAM address view) with a
+      *    CUSTOMER-ID key column ahead of it so this sequential extract
+      *    can be match-merged against ACCTFILE the same way ACCTBAL
+      *    match-merges TRANFILE - independently redeclared here rather
+      *    than shared via ADDRDATA.cpy, same as DBFILE-REC is
+      *    independently redeclared by DBREAD01/DBUPD01/DBEXTR01.
+       FD  ADDRFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 114 CHARACTERS.
+       01  ADDRFILE-REC.
+           05  ADDRFILE-CUSTOMER-ID   PIC X(10).
+           05  ADDRFILE-LINE-1        PIC X(30).
+           05  ADDRFILE-LINE-2        PIC X(30).
+           05  ADDRFILE-CITY          PIC X(20).
+           05  ADDRFILE-STATE         PIC X(02).
+           05  ADDRFILE-ZIP           PIC X(10).
+           05  ADDRFILE-COUNTRY       PIC X(03).
+           05  ADDRFILE-VALID-FLAG    PIC X(01).
+               88  ADDRFILE-ADDR-VALID    VALUE 'Y'.
+               88  ADDRFILE-ADDR-INVALID  VALUE 'N'.
+           05  ADDRFILE-LAST-UPDATE   PIC X(08).
+
+      *    Request 048 - statements held back from STMTFILE/ESTFILE
+      *    because the customer's address on file is invalid; one
+      *    CUSTOMER-RECORD per held statement, same report-record
+      *    idiom ACCTBAL's XCPTFILE already uses.
+       FD  HOLDFILE
            RECORDING MODE IS F
            RECORD CONTAINS 133 CHARACTERS.
-       01  STMTFILE-REC               PIC X(133).
+       01  HOLDFILE-REC               PIC X(133).
+
+       FD  CKPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 43 CHARACTERS.
+       01  CKPTFILE-REC               PIC X(43).
+
+      *    Request 043 - nightly control-total reconciliation record,
+      *    one per BANKNITE step; see CTLDATA copybook.
+       FD  CTLTOTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 54 CHARACTERS.
+       01  CTLTOTFILE-REC             PIC X(54).
 
        WORKING-STORAGE SECTION.
+       01  WS-STMTPRT-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'STMTPRT'.
            05  WS-EOF-ACCTFILE        PIC X(1)  VALUE 'N'.
                88  EOF-ACCTFILE           VALUE 'Y'.
            05  WS-STMT-COUNT          PIC 9(7)  COMP VALUE ZERO.
            05  WS-PAGE-NUMBER         PIC 9(5)  COMP VALUE ZERO.
+           05  WS-PAGE-NUMBER-DISP    PIC 9(5)  VALUE ZERO.
            05  WS-LINE-COUNT          PIC 9(3)  COMP VALUE ZERO.
            05  WS-MAX-LINES           PIC 9(3)  VALUE 60.
            05  WS-FORMATTED-DATE      PIC X(20).
            05  WS-FORMATTED-AMOUNT    PIC X(20).
+           05  WS-DATE-FORMAT         PIC X(02) VALUE 'EU'.
            05  WS-PRINT-LINE          PIC X(133).
+           05  WS-RESTART-FLAG        PIC X(1)  VALUE 'N'.
+               88  RESTART-RUN            VALUE 'Y'.
+           05  WS-RESTART-COUNT       PIC 9(9)  COMP VALUE ZERO.
+           05  WS-CKPT-INTERVAL       PIC 9(5)  COMP VALUE 1000.
+           05  WS-EOF-CKPTFILE        PIC X(1)  VALUE 'N'.
+               88  EOF-CKPTFILE           VALUE 'Y'.
+           05  WS-TXN-COUNT-DISP      PIC ZZZZZZ9.
+           05  WS-CARRIAGE-CTL        PIC X(1) VALUE SPACE.
+           05  WS-EOF-ADDRFILE        PIC X(1)  VALUE 'N'.
+               88  EOF-ADDRFILE           VALUE 'Y'.
+           05  WS-ADDR-CUST-NO        PIC X(10) VALUE LOW-VALUES.
+           05  WS-ADDR-INVALID-FLAG   PIC X(1)  VALUE 'N'.
+               88  CURRENT-ADDR-INVALID   VALUE 'Y'.
+           05  WS-HOLD-COUNT          PIC 9(7)  COMP VALUE ZERO.
 
        COPY CUSTMAST.
        COPY ERRDATA.
+       COPY CKPTDATA.
+       COPY CTLDATA.
 
        PROCEDURE DIVISION.
 
@@ -56,35 +151,121 @@
            MOVE ZERO TO WS-STMT-COUNT
            MOVE ZERO TO WS-PAGE-NUMBER
            MOVE ZERO TO WS-LINE-COUNT
+           ACCEPT WS-RESTART-FLAG FROM SYSIN
            OPEN INPUT  ACCTFILE
+                       ADDRFILE
            OPEN OUTPUT STMTFILE
+           OPEN OUTPUT ESTFILE
+           OPEN OUTPUT HOLDFILE
+           IF RESTART-RUN
+               PERFORM 1100-LOAD-CHECKPOINT
+               OPEN EXTEND CKPTFILE
+           ELSE
+               OPEN OUTPUT CKPTFILE
+           END-IF
+           PERFORM 2110-READ-NEXT-ADDR
            PERFORM 2000-READ-ACCOUNT UNTIL EOF-ACCTFILE
            PERFORM 9000-END.
 
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CKPTFILE
+           MOVE 'N' TO WS-EOF-CKPTFILE
+           PERFORM UNTIL EOF-CKPTFILE
+               READ CKPTFILE INTO CHECKPOINT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-CKPTFILE
+               END-READ
+               IF NOT EOF-CKPTFILE
+                   MOVE CKPT-PROCESS-COUNT TO WS-RESTART-COUNT
+               END-IF
+           END-PERFORM
+           CLOSE CKPTFILE
+           PERFORM UNTIL WS-STMT-COUNT >= WS-RESTART-COUNT
+                   OR EOF-ACCTFILE
+               READ ACCTFILE INTO CUSTOMER-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-ACCTFILE
+               END-READ
+               IF NOT EOF-ACCTFILE
+                   ADD 1 TO WS-STMT-COUNT
+               END-IF
+           END-PERFORM.
+
        2000-READ-ACCOUNT.
            READ ACCTFILE INTO CUSTOMER-RECORD
                AT END MOVE 'Y' TO WS-EOF-ACCTFILE
            END-READ
            IF NOT EOF-ACCTFILE
-               PERFORM 3000-PRINT-HEADER
-               PERFORM 3100-PRINT-BODY
-               PERFORM 3200-PRINT-FOOTER
+               PERFORM 2050-CHECK-ADDRESS
+               IF CURRENT-ADDR-INVALID
+                   PERFORM 3300-HOLD-STATEMENT
+                   ADD 1 TO WS-HOLD-COUNT
+               ELSE
+                   PERFORM 3000-PRINT-HEADER
+                   PERFORM 3100-PRINT-BODY
+                   PERFORM 3200-PRINT-FOOTER
+               END-IF
                ADD 1 TO WS-STMT-COUNT
+               IF FUNCTION MOD(WS-STMT-COUNT WS-CKPT-INTERVAL)
+                       = ZERO
+                   PERFORM 8000-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       2050-CHECK-ADDRESS.
+      *    Request 048 - ADDRFILE is presorted by customer, same
+      *    match-merge idiom ACCTBAL's 2100-READ-TRANSACTIONS already
+      *    uses for TRANFILE. A customer with no address extract record
+      *    at all defaults to valid (no news isn't treated as bad news)
+      *    so a missing extract entry never blocks a statement that
+      *    would otherwise print fine.
+           MOVE 'N' TO WS-ADDR-INVALID-FLAG
+           PERFORM UNTIL EOF-ADDRFILE
+                   OR WS-ADDR-CUST-NO > CUSTOMER-ID
+               IF WS-ADDR-CUST-NO = CUSTOMER-ID
+                   IF ADDRFILE-ADDR-INVALID
+                       MOVE 'Y' TO WS-ADDR-INVALID-FLAG
+                   END-IF
+               END-IF
+               PERFORM 2110-READ-NEXT-ADDR
+           END-PERFORM.
+
+       2110-READ-NEXT-ADDR.
+           READ ADDRFILE
+               AT END MOVE 'Y' TO WS-EOF-ADDRFILE
+           END-READ
+           IF EOF-ADDRFILE
+               MOVE HIGH-VALUES TO WS-ADDR-CUST-NO
+           ELSE
+               MOVE ADDRFILE-CUSTOMER-ID TO WS-ADDR-CUST-NO
            END-IF.
 
+       3300-HOLD-STATEMENT.
+      *    Request 048 - held instead of printed/e-delivered; customer
+      *    service works the hold queue off HOLDFILE until the address
+      *    on file is corrected.
+           WRITE HOLDFILE-REC FROM CUSTOMER-RECORD.
+
+       8000-WRITE-CHECKPOINT.
+           MOVE WS-PROGRAM-NAME   TO CKPT-PROGRAM-NAME
+           MOVE WS-STMT-COUNT     TO CKPT-PROCESS-COUNT
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           WRITE CKPTFILE-REC FROM CHECKPOINT-RECORD.
+
        3000-PRINT-HEADER.
            ADD 1 TO WS-PAGE-NUMBER
            MOVE ZERO TO WS-LINE-COUNT
            CALL 'FMTDATE' USING LAST-UPDATE-DATE
                                 WS-FORMATTED-DATE
+                                WS-DATE-FORMAT
                                 WS-RETURN-CODE
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-NUMBER-DISP
            MOVE SPACES TO WS-PRINT-LINE
            STRING 'ACCOUNT STATEMENT - PAGE: ' DELIMITED SIZE
-                  WS-PAGE-NUMBER               DELIMITED SIZE
+                  WS-PAGE-NUMBER-DISP          DELIMITED SIZE
                   ' DATE: '                    DELIMITED SIZE
                   WS-FORMATTED-DATE            DELIMITED SIZE
                   INTO WS-PRINT-LINE
-           WRITE STMTFILE-REC FROM WS-PRINT-LINE.
+           MOVE '1' TO WS-CARRIAGE-CTL
+           PERFORM 3900-WRITE-STMT-LINE.
 
        3100-PRINT-BODY.
            CALL 'FMTAMT' USING CUSTOMER-BALANCE
@@ -97,29 +278,85 @@
                   ' ID: '       DELIMITED SIZE
                   CUSTOMER-ID   DELIMITED SIZE
                   INTO WS-PRINT-LINE
-           WRITE STMTFILE-REC FROM WS-PRINT-LINE
+           PERFORM 3900-WRITE-STMT-LINE
            MOVE SPACES TO WS-PRINT-LINE
            STRING 'BALANCE:  ' DELIMITED SIZE
                   WS-FORMATTED-AMOUNT DELIMITED SIZE
                   INTO WS-PRINT-LINE
-           WRITE STMTFILE-REC FROM WS-PRINT-LINE
+           PERFORM 3900-WRITE-STMT-LINE
            ADD 2 TO WS-LINE-COUNT
+           PERFORM 3150-PRINT-SEGMENT-DETAIL
            IF WS-LINE-COUNT >= WS-MAX-LINES
                PERFORM 3000-PRINT-HEADER
            END-IF.
 
+       3150-PRINT-SEGMENT-DETAIL.
+      *    Corporate and private-banking customers get a richer
+      *    layout than retail's plain two-line body, per request 028.
+           IF SEG-PRIVATE
+               MOVE SPACES TO WS-PRINT-LINE
+               MOVE 'PRIVATE BANKING - YOUR RELATIONSHIP MANAGER: '
+                   TO WS-PRINT-LINE
+               PERFORM 3900-WRITE-STMT-LINE
+               MOVE SPACES TO WS-PRINT-LINE
+               MOVE 'CALL 1-800-555-0199 FOR DEDICATED SUPPORT'
+                   TO WS-PRINT-LINE
+               PERFORM 3900-WRITE-STMT-LINE
+               ADD 2 TO WS-LINE-COUNT
+           ELSE
+               IF SEG-CORPORATE
+                   MOVE CUST-TXN-COUNT TO WS-TXN-COUNT-DISP
+                   MOVE SPACES TO WS-PRINT-LINE
+                   STRING 'CONSOLIDATED ACTIVITY - TXN COUNT: '
+                              DELIMITED SIZE
+                          WS-TXN-COUNT-DISP  DELIMITED SIZE
+                          INTO WS-PRINT-LINE
+                   PERFORM 3900-WRITE-STMT-LINE
+                   MOVE SPACES TO WS-PRINT-LINE
+                   MOVE 'CONTACT TREASURY SERVICES FOR A FULL'
+                       TO WS-PRINT-LINE
+                   PERFORM 3900-WRITE-STMT-LINE
+                   MOVE SPACES TO WS-PRINT-LINE
+                   MOVE 'MULTI-ACCOUNT CONSOLIDATED STATEMENT'
+                       TO WS-PRINT-LINE
+                   PERFORM 3900-WRITE-STMT-LINE
+                   ADD 3 TO WS-LINE-COUNT
+               END-IF
+           END-IF.
+
+       3900-WRITE-STMT-LINE.
+      *    Routes opted-in customers (DELIV-ESTMT) to the electronic
+      *    feed instead of the print stream (request 030); otherwise
+      *    stamps the ASA carriage-control byte onto the print-ready
+      *    STMTFILE record (request 029) - callers default to a
+      *    single space unless they set WS-CARRIAGE-CTL to '1' first.
+           IF DELIV-ESTMT
+               WRITE ESTFILE-REC FROM WS-PRINT-LINE
+           ELSE
+               MOVE WS-CARRIAGE-CTL TO STMT-CARRIAGE-CTL
+               MOVE WS-PRINT-LINE   TO STMT-PRINT-TEXT
+               WRITE STMTFILE-REC
+           END-IF
+           MOVE SPACE TO WS-CARRIAGE-CTL.
+
        3200-PRINT-FOOTER.
            MOVE SPACES TO WS-PRINT-LINE
            MOVE '*** END OF STATEMENT ***' TO WS-PRINT-LINE
-           WRITE STMTFILE-REC FROM WS-PRINT-LINE.
+           PERFORM 3900-WRITE-STMT-LINE.
 
        9000-END.
+           PERFORM 8000-WRITE-CHECKPOINT
+           PERFORM 8100-WRITE-CONTROL-TOTAL
            CLOSE ACCTFILE
+                 ADDRFILE
                  STMTFILE
+                 ESTFILE
+                 HOLDFILE
+                 CKPTFILE
            IF WS-STMT-COUNT = ZERO
                MOVE 'STMTPRT'   TO ERR-PROGRAM-NAME
                MOVE '9000-END'  TO ERR-PARAGRAPH
-               MOVE 0010        TO ERR-CODE
+               SET ERRC-ZERO-VOLUME TO TRUE
                MOVE 'NO ACCOUNTS PROCESSED' TO ERR-MESSAGE
                CALL 'ERRHANDR' USING ERROR-RECORD
                MOVE RC-WARNING  TO WS-RETURN-CODE
@@ -127,3 +364,20 @@
                MOVE RC-SUCCESS  TO WS-RETURN-CODE
            END-IF
            STOP RUN.
+
+       8100-WRITE-CONTROL-TOTAL.
+      *    Request 043 - one control-total record for CTLRECON to pick
+      *    up at the end of the BANKNITE run. Request 048 - a held
+      *    statement (invalid address) counts as this step's reject
+      *    side, the same way ACCTBAL's negative-balance detections do;
+      *    there is no dollar total meaningful to a statement print run.
+           MOVE WS-PROGRAM-NAME       TO CTL-JOB-STEP
+           MOVE WS-STMT-COUNT         TO CTL-TOTAL-COUNT
+           COMPUTE CTL-SUCCESS-COUNT =
+               WS-STMT-COUNT - WS-HOLD-COUNT
+           MOVE WS-HOLD-COUNT         TO CTL-REJECT-COUNT
+           MOVE ZERO                  TO CTL-TOTAL-AMOUNT
+           MOVE FUNCTION CURRENT-DATE TO CTL-TIMESTAMP
+           OPEN EXTEND CTLTOTFILE
+           WRITE CTLTOTFILE-REC FROM CONTROL-TOTAL-REC
+           CLOSE CTLTOTFILE.
