@@ -2,7 +2,7 @@
       * PROGRAM:  INTCALC                                             *
       * PURPOSE:  Monthly Interest Calculation for all accounts       *
       * AUTHOR:   TABFORGE-AI                                         *
-      * CALLS:    ACCTBAL, DBUPD01, ERRHANDR                          *
+      * CALLS:    DBRD01AV, DBUPD01V, DBUPD01, ERRHANDR                *
       * COPYBOOKS: CUSTMAST, ACCTDATA, LOANDATA                       *
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
@@ -24,6 +24,18 @@
            SELECT INTFILE   ASSIGN TO UT-S-INTFILE
                             ORGANIZATION IS SEQUENTIAL
                             ACCESS MODE  IS SEQUENTIAL.
+           SELECT TAXFILE   ASSIGN TO UT-S-TAXFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT DEPRATE   ASSIGN TO UT-S-DEPRATE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT CKPTFILE  ASSIGN TO UT-S-CKPTFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT CTLTOTFILE ASSIGN TO UT-S-CTLTOTAL
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -42,7 +54,30 @@
            RECORD CONTAINS 200 CHARACTERS.
        01  INTFILE-REC                PIC X(200).
 
+       FD  TAXFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  TAXFILE-REC                PIC X(133).
+
+       FD  DEPRATE
+           RECORDING MODE IS F
+           RECORD CONTAINS 14 CHARACTERS.
+       01  DEPRATE-FILE-REC           PIC X(14).
+
+       FD  CKPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 43 CHARACTERS.
+       01  CKPTFILE-REC               PIC X(43).
+
+      *    Request 043 - nightly control-total reconciliation record,
+      *    one per BANKNITE step; see CTLDATA copybook.
+       FD  CTLTOTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 54 CHARACTERS.
+       01  CTLTOTFILE-REC             PIC X(54).
+
        WORKING-STORAGE SECTION.
+       01  WS-INTCALC-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'INTCALC'.
            05  WS-EOF-ACCTFILE        PIC X(01) VALUE 'N'.
                88  EOF-ACCTFILE           VALUE 'Y'.
@@ -55,11 +90,32 @@
            05  WS-ACCT-COUNT          PIC 9(07) COMP VALUE ZERO.
            05  WS-TOTAL-INTEREST      PIC S9(13)V99 COMP-3 VALUE ZERO.
            05  WS-PROCESS-RC          PIC S9(04) COMP VALUE ZERO.
+           05  WS-PROCESS-RC-2        PIC S9(04) COMP VALUE ZERO.
            05  WS-DAYS-IN-PERIOD      PIC 9(03) COMP VALUE 30.
+           05  WS-SEGMENT-RATE-ADJ    PIC S9(03)V9(4) COMP-3 VALUE ZERO.
+           05  WS-DEP-RATE-SAVINGS    PIC S9(03)V9(4) COMP-3 VALUE ZERO.
+           05  WS-DEP-RATE-CHECKING   PIC S9(03)V9(4) COMP-3 VALUE ZERO.
+           05  WS-EOF-DEPRATE         PIC X(01) VALUE 'N'.
+               88  EOF-DEPRATE            VALUE 'Y'.
+           05  WS-CURRENT-DATE-8      PIC 9(08) VALUE ZERO.
+           05  WS-LAST-DATE-CHARS     PIC X(08) VALUE ZERO.
+           05  WS-LAST-DATE-8         PIC 9(08) VALUE ZERO.
+           05  WS-RESTART-FLAG        PIC X(1)  VALUE 'N'.
+               88  RESTART-RUN            VALUE 'Y'.
+           05  WS-TAX-RUN-FLAG        PIC X(1)  VALUE 'N'.
+               88  TAX-SUMMARY-RUN        VALUE 'Y'.
+           05  WS-RESTART-COUNT       PIC 9(9)  COMP VALUE ZERO.
+           05  WS-CKPT-INTERVAL       PIC 9(5)  COMP VALUE 1000.
+           05  WS-EOF-CKPTFILE        PIC X(1)  VALUE 'N'.
+               88  EOF-CKPTFILE           VALUE 'Y'.
 
        COPY CUSTMAST.
        COPY ACCTDATA.
        COPY LOANDATA.
+       COPY ERRDATA.
+       COPY CKPTDATA.
+       COPY CTLDATA.
+       COPY DEPRATE.
 
        PROCEDURE DIVISION.
 
@@ -67,27 +123,93 @@
            MOVE 'INTCALC' TO WS-PROGRAM-NAME
            MOVE ZERO TO WS-ACCT-COUNT
            MOVE ZERO TO WS-TOTAL-INTEREST
+           ACCEPT WS-RESTART-FLAG FROM SYSIN
+           ACCEPT WS-TAX-RUN-FLAG FROM SYSIN
            OPEN INPUT  ACCTFILE
                        LOANFILE
+                       DEPRATE
            OPEN OUTPUT INTFILE
+           PERFORM 1050-LOAD-DEPOSIT-RATES
+           CLOSE DEPRATE
+           IF TAX-SUMMARY-RUN
+               OPEN OUTPUT TAXFILE
+           END-IF
+           IF RESTART-RUN
+               PERFORM 1100-LOAD-CHECKPOINT
+               OPEN EXTEND CKPTFILE
+           ELSE
+               OPEN OUTPUT CKPTFILE
+           END-IF
            PERFORM 2000-PROCESS-ACCOUNTS UNTIL EOF-ACCTFILE
            PERFORM 3000-GENERATE-REPORT
            PERFORM 9000-END.
 
+       1050-LOAD-DEPOSIT-RATES.
+      *    Deposit rates are priced independently of the loan book,
+      *    so savings/checking accrue off this table instead of
+      *    LOAN-INTEREST-RATE (see req 011).
+           PERFORM UNTIL EOF-DEPRATE
+               READ DEPRATE INTO DEPRATE-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-DEPRATE
+               END-READ
+               IF NOT EOF-DEPRATE
+                   IF DR-ACCOUNT-TYPE = 'SA'
+                       MOVE DR-INTEREST-RATE TO WS-DEP-RATE-SAVINGS
+                   ELSE
+                       IF DR-ACCOUNT-TYPE = 'CH'
+                           MOVE DR-INTEREST-RATE TO
+                               WS-DEP-RATE-CHECKING
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CKPTFILE
+           MOVE 'N' TO WS-EOF-CKPTFILE
+           PERFORM UNTIL EOF-CKPTFILE
+               READ CKPTFILE INTO CHECKPOINT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-CKPTFILE
+               END-READ
+               IF NOT EOF-CKPTFILE
+                   MOVE CKPT-PROCESS-COUNT TO WS-RESTART-COUNT
+               END-IF
+           END-PERFORM
+           CLOSE CKPTFILE
+           PERFORM UNTIL WS-ACCT-COUNT >= WS-RESTART-COUNT
+                   OR EOF-ACCTFILE
+               READ ACCTFILE INTO CUSTOMER-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-ACCTFILE
+               END-READ
+               IF NOT EOF-ACCTFILE
+                   ADD 1 TO WS-ACCT-COUNT
+               END-IF
+           END-PERFORM.
+
        2000-PROCESS-ACCOUNTS.
            PERFORM 2100-READ-ACCOUNT
            IF NOT EOF-ACCTFILE
                PERFORM 2200-CALC-INTEREST
                PERFORM 2300-UPDATE-BALANCE
                ADD 1 TO WS-ACCT-COUNT
+               IF FUNCTION MOD(WS-ACCT-COUNT WS-CKPT-INTERVAL)
+                       = ZERO
+                   PERFORM 8000-WRITE-CHECKPOINT
+               END-IF
            END-IF.
 
+       8000-WRITE-CHECKPOINT.
+           MOVE WS-PROGRAM-NAME  TO CKPT-PROGRAM-NAME
+           MOVE WS-ACCT-COUNT    TO CKPT-PROCESS-COUNT
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           WRITE CKPTFILE-REC FROM CHECKPOINT-RECORD.
+
        2100-READ-ACCOUNT.
            READ ACCTFILE INTO CUSTOMER-RECORD
                AT END MOVE 'Y' TO WS-EOF-ACCTFILE
            END-READ
            IF NOT EOF-ACCTFILE
-               CALL 'ACCTBAL' USING CUSTOMER-ID
+               CALL 'DBRD01AV' USING CUSTOMER-ID
                                     ACCOUNT-RECORD
                                     WS-PROCESS-RC
                IF WS-PROCESS-RC > 4
@@ -97,32 +219,123 @@
                END-IF
            END-IF.
 
+       2150-CALC-PERIOD-DAYS.
+      *    Actual calendar days since the account's last interest
+      *    posting, instead of a fixed 30-day assumption. Falls back
+      *    to 30 when LAST-UPDATE-DATE is missing/invalid (e.g. a
+      *    brand-new account) or the computed span isn't positive.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE-8
+           STRING LAST-UPDATE-DATE(1:4)
+                  LAST-UPDATE-DATE(6:2)
+                  LAST-UPDATE-DATE(9:2)
+                  DELIMITED SIZE INTO WS-LAST-DATE-CHARS
+           MOVE WS-LAST-DATE-CHARS TO WS-LAST-DATE-8
+           COMPUTE WS-DAYS-IN-PERIOD =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-8)
+               - FUNCTION INTEGER-OF-DATE(WS-LAST-DATE-8)
+           IF WS-DAYS-IN-PERIOD NOT > ZERO
+               MOVE 30 TO WS-DAYS-IN-PERIOD
+           END-IF.
+
+       2175-DETERMINE-SEGMENT-RATE.
+      *    Base rate comes from the deposit-rate table for savings/
+      *    checking accounts, and from LOANDATA for everything else
+      *    (see req 011). Preferential pricing per the segment rate
+      *    sheet is then applied on top: corporate and private-
+      *    banking customers get a discount off the base rate, with
+      *    an extra discount for private-banking balances at or
+      *    above the top tier.
+           IF TYPE-SAVINGS
+               MOVE WS-DEP-RATE-SAVINGS TO WS-INTEREST-RATE
+           ELSE
+               IF TYPE-CHECKING
+                   MOVE WS-DEP-RATE-CHECKING TO WS-INTEREST-RATE
+               ELSE
+                   MOVE LOAN-INTEREST-RATE TO WS-INTEREST-RATE
+               END-IF
+           END-IF
+           IF SEG-CORPORATE
+               MOVE 0.0025 TO WS-SEGMENT-RATE-ADJ
+           ELSE
+               IF SEG-PRIVATE
+                   MOVE 0.0050 TO WS-SEGMENT-RATE-ADJ
+                   IF WS-BASE-BALANCE >= 100000.00
+                       ADD 0.0025 TO WS-SEGMENT-RATE-ADJ
+                   END-IF
+               ELSE
+                   MOVE ZERO TO WS-SEGMENT-RATE-ADJ
+               END-IF
+           END-IF
+           SUBTRACT WS-SEGMENT-RATE-ADJ FROM WS-INTEREST-RATE
+           IF WS-INTEREST-RATE < ZERO
+               MOVE ZERO TO WS-INTEREST-RATE
+           END-IF.
+
        2200-CALC-INTEREST.
            MOVE AVAILABLE-BALANCE TO WS-BASE-BALANCE
-           MOVE LOAN-INTEREST-RATE TO WS-INTEREST-RATE
+           PERFORM 2175-DETERMINE-SEGMENT-RATE
+           PERFORM 2150-CALC-PERIOD-DAYS
            COMPUTE WS-INTEREST-AMT =
                WS-BASE-BALANCE * WS-INTEREST-RATE
                / 365 * WS-DAYS-IN-PERIOD
-           ADD WS-INTEREST-AMT TO WS-TOTAL-INTEREST.
+           ADD WS-INTEREST-AMT TO WS-TOTAL-INTEREST
+           ADD WS-INTEREST-AMT TO CUST-YTD-INTEREST.
 
        2300-UPDATE-BALANCE.
            COMPUTE WS-NEW-BALANCE =
                AVAILABLE-BALANCE + WS-INTEREST-AMT
            MOVE WS-NEW-BALANCE TO AVAILABLE-BALANCE
-           CALL 'DBUPD01' USING CUSTOMER-ID
+      *    Review fix - two distinct update calls need two distinct
+      *    return-code fields; reusing WS-PROCESS-RC for both meant a
+      *    DBUPD01V failure was silently overwritten by DBUPD01's own
+      *    return code before the IF below ever got to check it.
+           CALL 'DBUPD01V' USING CUSTOMER-ID
                                 ACCOUNT-RECORD
                                 WS-PROCESS-RC
-           IF WS-PROCESS-RC NOT = ZERO
+           CALL 'DBUPD01' USING CUSTOMER-ID
+                                CUSTOMER-RECORD
+                                WS-PROCESS-RC-2
+           IF WS-PROCESS-RC NOT = ZERO OR WS-PROCESS-RC-2 NOT = ZERO
                MOVE 'INTCALC' TO ERR-PROGRAM-NAME
                MOVE '2300-UPDATE-BALANCE' TO ERR-PARAGRAPH
                CALL 'ERRHANDR' USING ERROR-RECORD
+           END-IF
+           IF TAX-SUMMARY-RUN
+               PERFORM 2310-GENERATE-TAX-SUMMARY
            END-IF.
 
+       2310-GENERATE-TAX-SUMMARY.
+      *    Year-end run only (WS-TAX-RUN-FLAG = 'Y' on SYSIN): emit
+      *    each customer's accumulated CUST-YTD-INTEREST for tax
+      *    reporting, then reset the accumulator for the new year.
+           WRITE TAXFILE-REC FROM CUSTOMER-RECORD
+           MOVE ZERO TO CUST-YTD-INTEREST.
+
        3000-GENERATE-REPORT.
            WRITE INTFILE-REC FROM ACCOUNT-RECORD.
 
        9000-END.
+           PERFORM 8000-WRITE-CHECKPOINT
+           PERFORM 8100-WRITE-CONTROL-TOTAL
            CLOSE ACCTFILE
                  LOANFILE
                  INTFILE
+                 CKPTFILE
+           IF TAX-SUMMARY-RUN
+               CLOSE TAXFILE
+           END-IF
            STOP RUN.
+
+       8100-WRITE-CONTROL-TOTAL.
+      *    Request 043 - one control-total record for CTLRECON to pick
+      *    up at the end of the BANKNITE run. INTCALC doesn't reject
+      *    accounts, so every account processed counts as a success.
+           MOVE WS-PROGRAM-NAME       TO CTL-JOB-STEP
+           MOVE WS-ACCT-COUNT         TO CTL-TOTAL-COUNT
+           MOVE WS-ACCT-COUNT         TO CTL-SUCCESS-COUNT
+           MOVE ZERO                  TO CTL-REJECT-COUNT
+           MOVE WS-TOTAL-INTEREST     TO CTL-TOTAL-AMOUNT
+           MOVE FUNCTION CURRENT-DATE TO CTL-TIMESTAMP
+           OPEN EXTEND CTLTOTFILE
+           WRITE CTLTOTFILE-REC FROM CONTROL-TOTAL-REC
+           CLOSE CTLTOTFILE.
