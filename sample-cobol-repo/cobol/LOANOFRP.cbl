@@ -0,0 +1,140 @@
+      *----------------------------------------------------------------*
+      * PROGRAM:  LOANOFRP                                            *
+      * PURPOSE:  Loan Officer Production Report — rolls up loans     *
+      *           originated, total dollar amount and denial counts   *
+      *           by LOAN-OFFICER-ID from LOANPROC's AUDITFILE trail  *
+      *           (see request 027)                                   *
+      * AUTHOR:   TABFORGE-AI                                         *
+      * CALLS:    FMTAMT                                              *
+      * COPYBOOKS: LOANDATA                                           *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LOANOFRP.
+       AUTHOR.         TABFORGE-AI.
+       DATE-WRITTEN.   2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITFILE   ASSIGN TO UT-S-AUDITFILE
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL.
+           SELECT SORTFILE    ASSIGN TO UT-S-SORTWK.
+           SELECT SRTAUDFILE  ASSIGN TO UT-S-SRTAUD
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL.
+           SELECT OFRPTFILE   ASSIGN TO UT-S-OFRPT
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  AUDITFILE-REC              PIC X(200).
+
+      *    LOAN-OFFICER-ID sits at bytes 71-78 of the LOAN-RECORD
+      *    layout AUDITFILE carries (12+4+2+7+7+4+8+8+6+2+2+8 bytes
+      *    of LOAN-ID through LOAN-NEXT-DUE-DATE ahead of it) — same
+      *    manual-offset SORT-key technique CHANRPT uses for
+      *    CHANNEL-CODE (request 025).
+       SD  SORTFILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  SORT-REC.
+           05  FILLER                 PIC X(70).
+           05  SORT-OFFICER-ID        PIC X(08).
+           05  FILLER                 PIC X(122).
+
+       FD  SRTAUDFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  SRTAUDFILE-REC             PIC X(200).
+
+       FD  OFRPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OFRPTFILE-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOANOFRP-FIELDS.
+           05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'LOANOFRP'.
+           05  WS-EOF-SRTAUDFILE      PIC X(1)  VALUE 'N'.
+               88  EOF-SRTAUDFILE         VALUE 'Y'.
+           05  WS-CUR-OFFICER         PIC X(08) VALUE LOW-VALUES.
+           05  WS-LOAN-COUNT          PIC 9(07) COMP VALUE ZERO.
+           05  WS-DENIAL-COUNT        PIC 9(07) COMP VALUE ZERO.
+           05  WS-TOTAL-AMOUNT        PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05  WS-COUNT-DISP          PIC ZZZZZZ9.
+           05  WS-DENIAL-DISP         PIC ZZZZZZ9.
+           05  WS-FORMATTED-AMT       PIC X(18) VALUE SPACES.
+           05  WS-PROCESS-RC          PIC S9(04) COMP VALUE ZERO.
+           05  WS-OFRPT-LINE          PIC X(80) VALUE SPACES.
+
+       COPY LOANDATA.
+
+       PROCEDURE DIVISION.
+
+       1000-INIT.
+           PERFORM 1025-SORT-BY-OFFICER
+           OPEN INPUT  SRTAUDFILE
+           OPEN OUTPUT OFRPTFILE
+           PERFORM 2000-PROCESS-OFFICER UNTIL EOF-SRTAUDFILE
+           PERFORM 9000-END.
+
+       1025-SORT-BY-OFFICER.
+      *    Sorts the audit trail by LOAN-OFFICER-ID so production can
+      *    be totaled with a simple control break, same SORT idiom as
+      *    CHANRPT's 1025-SORT-BY-CHANNEL (request 025).
+           SORT SORTFILE
+               ON ASCENDING KEY SORT-OFFICER-ID
+               USING AUDITFILE
+               GIVING SRTAUDFILE.
+
+       2000-PROCESS-OFFICER.
+           READ SRTAUDFILE INTO LOAN-RECORD
+               AT END MOVE 'Y' TO WS-EOF-SRTAUDFILE
+           END-READ
+           IF NOT EOF-SRTAUDFILE
+               IF LOAN-OFFICER-ID NOT = WS-CUR-OFFICER
+                       AND WS-CUR-OFFICER NOT = LOW-VALUES
+                   PERFORM 2500-WRITE-BREAK-LINE
+               END-IF
+               MOVE LOAN-OFFICER-ID TO WS-CUR-OFFICER
+               ADD 1 TO WS-LOAN-COUNT
+               IF LOAN-STATUS = 'AC' OR LOAN-STATUS = 'CL'
+                       OR LOAN-STATUS = 'DF'
+                   ADD LOAN-AMOUNT TO WS-TOTAL-AMOUNT
+               ELSE
+                   ADD 1 TO WS-DENIAL-COUNT
+               END-IF
+           ELSE
+               IF WS-CUR-OFFICER NOT = LOW-VALUES
+                   PERFORM 2500-WRITE-BREAK-LINE
+               END-IF
+           END-IF.
+
+       2500-WRITE-BREAK-LINE.
+           CALL 'FMTAMT' USING WS-TOTAL-AMOUNT
+                               WS-FORMATTED-AMT
+                               SPACES
+                               WS-PROCESS-RC
+           MOVE WS-LOAN-COUNT    TO WS-COUNT-DISP
+           MOVE WS-DENIAL-COUNT  TO WS-DENIAL-DISP
+           MOVE SPACES TO WS-OFRPT-LINE
+           STRING 'OFFICER: ' WS-CUR-OFFICER
+                  '  LOANS: ' WS-COUNT-DISP
+                  '  DENIED: ' WS-DENIAL-DISP
+                  '  AMOUNT: ' WS-FORMATTED-AMT
+                  DELIMITED SIZE INTO WS-OFRPT-LINE
+           WRITE OFRPTFILE-REC FROM WS-OFRPT-LINE
+           MOVE ZERO TO WS-LOAN-COUNT
+           MOVE ZERO TO WS-DENIAL-COUNT
+           MOVE ZERO TO WS-TOTAL-AMOUNT.
+
+       9000-END.
+           CLOSE SRTAUDFILE
+                 OFRPTFILE
+           STOP RUN.
