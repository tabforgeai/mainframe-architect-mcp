@@ -2,8 +2,10 @@
       * PROGRAM:  VALCUST                                             *
       * PURPOSE:  Customer Validation — existence and account status  *
       * AUTHOR:   TABFORGE-AI                                         *
+      * ENTRIES:  VALCUST (full record), VALCUSTC (co-borrower credit *
+      *           score/income only, see LOANPROC)                   *
       * CALLS:    DBREAD01, ERRHANDR                                  *
-      * COPYBOOKS: CUSTMAST                                           *
+      * COPYBOOKS: CUSTMAST, ERRDATA                                  *
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     VALCUST.
@@ -16,51 +18,109 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01  WS-VALCUST-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'VALCUST'.
            05  WS-VALID-FLAG          PIC X(01) VALUE 'N'.
                88  CUSTOMER-IS-VALID      VALUE 'Y'.
            05  WS-CUST-FOUND          PIC X(01) VALUE 'N'.
                88  CUSTOMER-FOUND         VALUE 'Y'.
-           05  WS-ACCT-STATUS         PIC X(02) VALUE SPACES.
-           05  WS-VALIDATION-RC       PIC S9(04) COMP VALUE ZERO.
+           05  WS-READ-RC             PIC S9(04) COMP VALUE ZERO.
            05  WS-MSG-TEXT            PIC X(50) VALUE SPACES.
 
+       COPY ERRDATA.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-ID             PIC X(10).
        COPY CUSTMAST.
+       01  LK-VALIDATION-RC           PIC S9(04) COMP.
+      *    Request 035 - granular reason codes, not just pass/fail.
+      *    0  = valid, active account
+      *    4  = valid, but account status is neither active, suspended
+      *         nor closed (an unrecognized ACCOUNT-STATUS value)
+      *    8  = customer not found in the database (unchanged from the
+      *         original pass/fail code, so existing callers that only
+      *         check "= ZERO" or "> RC-WARNING" keep working as-is)
+      *    12 = customer found, but account is suspended
+      *    16 = customer found, but account is closed
+           88  VALCUST-VALID              VALUE 0.
+           88  VALCUST-STATUS-UNKNOWN     VALUE 4.
+           88  VALCUST-NOT-FOUND          VALUE 8.
+           88  VALCUST-SUSPENDED          VALUE 12.
+           88  VALCUST-CLOSED             VALUE 16.
+       01  LK-COBORROWER-ID               PIC X(10).
+       01  LK-COBORROWER-CREDIT-SCORE     PIC 9(03) COMP.
+       01  LK-COBORROWER-INCOME           PIC S9(09)V99 COMP-3.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-CUSTOMER-ID
+                                CUSTOMER-RECORD
+                                LK-VALIDATION-RC.
 
        1000-INIT.
            MOVE SPACES  TO WS-VALID-FLAG
            MOVE SPACES  TO WS-CUST-FOUND
-           MOVE ZERO    TO WS-VALIDATION-RC
+           MOVE ZERO    TO LK-VALIDATION-RC
+           MOVE LK-CUSTOMER-ID TO CUSTOMER-ID
            PERFORM 2000-VALIDATE-CUST
            PERFORM 9000-END.
 
        2000-VALIDATE-CUST.
            CALL 'DBREAD01' USING CUSTOMER-ID
                                  CUSTOMER-RECORD
-                                 WS-VALIDATION-RC
-           IF WS-VALIDATION-RC NOT = ZERO
+                                 WS-READ-RC
+           IF WS-READ-RC = ZERO
                MOVE 'Y' TO WS-CUST-FOUND
                PERFORM 2100-CHECK-ACCT-STATUS
            ELSE
                MOVE 'CUSTOMER NOT FOUND IN DATABASE' TO WS-MSG-TEXT
-               MOVE 8 TO WS-VALIDATION-RC
+               MOVE 8 TO LK-VALIDATION-RC
+               MOVE 'VALCUST' TO ERR-PROGRAM-NAME
+               MOVE '2000-VALIDATE-CUST' TO ERR-PARAGRAPH
                CALL 'ERRHANDR' USING ERROR-RECORD
            END-IF.
 
        2100-CHECK-ACCT-STATUS.
-           MOVE CUSTOMER-STATUS TO WS-ACCT-STATUS
-           IF CUSTOMER-STATUS = 'AC'
-               PERFORM 2200-SET-VALID-FLAG
-           ELSE
-               MOVE 'CUSTOMER ACCOUNT NOT ACTIVE' TO WS-MSG-TEXT
-               MOVE 4 TO WS-VALIDATION-RC
-           END-IF.
+           EVALUATE TRUE
+               WHEN STATUS-ACTIVE
+                   PERFORM 2200-SET-VALID-FLAG
+               WHEN STATUS-SUSPENDED
+                   MOVE 'CUSTOMER ACCOUNT SUSPENDED' TO WS-MSG-TEXT
+                   MOVE 12 TO LK-VALIDATION-RC
+               WHEN STATUS-CLOSED
+                   MOVE 'CUSTOMER ACCOUNT CLOSED' TO WS-MSG-TEXT
+                   MOVE 16 TO LK-VALIDATION-RC
+               WHEN OTHER
+                   MOVE 'CUSTOMER ACCOUNT STATUS UNKNOWN' TO WS-MSG-TEXT
+                   MOVE 4 TO LK-VALIDATION-RC
+           END-EVALUATE.
 
        2200-SET-VALID-FLAG.
            MOVE 'Y' TO WS-VALID-FLAG
-           MOVE ZERO TO WS-VALIDATION-RC.
+           MOVE ZERO TO LK-VALIDATION-RC.
+
+       3000-VALIDATE-COBORROWER-ENTRY.
+      *    Review fix - LOANPROC's co-borrower lookup was passing its
+      *    own small WS-COBORROWER-RECORD group into this program's
+      *    CUSTOMER-RECORD-shaped primary LINKAGE parameter, overflowing
+      *    it into LOANPROC's own WORKING-STORAGE. This entry shares the
+      *    same validation logic but only returns the two fields a
+      *    co-borrower check actually needs, sized to match (same
+      *    narrow-view idea as DBREAD01's 'DBRD01AV' entry).
+       ENTRY 'VALCUSTC' USING LK-COBORROWER-ID
+                              LK-COBORROWER-CREDIT-SCORE
+                              LK-COBORROWER-INCOME
+                              LK-VALIDATION-RC.
+           MOVE SPACES  TO WS-VALID-FLAG
+           MOVE SPACES  TO WS-CUST-FOUND
+           MOVE ZERO    TO LK-VALIDATION-RC
+           MOVE ZERO    TO LK-COBORROWER-CREDIT-SCORE
+           MOVE ZERO    TO LK-COBORROWER-INCOME
+           MOVE LK-COBORROWER-ID TO CUSTOMER-ID
+           PERFORM 2000-VALIDATE-CUST
+           IF LK-VALIDATION-RC = ZERO
+               MOVE CUSTOMER-CREDIT-SCORE TO LK-COBORROWER-CREDIT-SCORE
+               MOVE CUSTOMER-INCOME       TO LK-COBORROWER-INCOME
+           END-IF
+           PERFORM 9000-END.
 
        9000-END.
-           STOP RUN.
+           GOBACK.
