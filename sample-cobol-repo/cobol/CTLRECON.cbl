@@ -0,0 +1,159 @@
+      *----------------------------------------------------------------*
+      * PROGRAM:  CTLRECON                                            *
+      * PURPOSE:  Nightly batch control-total reconciliation report -  *
+      *           reads the CONTROL-TOTAL-REC each BANKNITE step       *
+      *           writes at its own 9000-END and reports, per step,    *
+      *           whether every record it read was fully accounted    *
+      *           for as either processed or rejected, plus a grand   *
+      *           total across the whole run (see request 043)        *
+      * AUTHOR:   TABFORGE-AI                                         *
+      * CALLS:    FMTAMT                                              *
+      * COPYBOOKS: CTLDATA                                            *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CTLRECON.
+       AUTHOR.         TABFORGE-AI.
+       DATE-WRITTEN.   2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLTOTFILE ASSIGN TO UT-S-CTLTOTAL
+                             ORGANIZATION IS SEQUENTIAL
+                             ACCESS MODE  IS SEQUENTIAL.
+           SELECT CTLRPTFILE ASSIGN TO UT-S-CTLRPT
+                             ORGANIZATION IS SEQUENTIAL
+                             ACCESS MODE  IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLTOTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 54 CHARACTERS.
+       01  CTLTOTFILE-REC             PIC X(54).
+
+       FD  CTLRPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CTLRPTFILE-REC             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTLRECON-FIELDS.
+           05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'CTLRECON'.
+           05  WS-EOF-CTLTOTFILE      PIC X(1)  VALUE 'N'.
+               88  EOF-CTLTOTFILE         VALUE 'Y'.
+           05  WS-STEP-COUNT          PIC 9(5)  COMP VALUE ZERO.
+           05  WS-MISMATCH-COUNT      PIC 9(5)  COMP VALUE ZERO.
+           05  WS-GRAND-TOTAL-COUNT   PIC 9(9)  COMP VALUE ZERO.
+           05  WS-GRAND-SUCCESS-COUNT PIC 9(9)  COMP VALUE ZERO.
+           05  WS-GRAND-REJECT-COUNT  PIC 9(9)  COMP VALUE ZERO.
+           05  WS-GRAND-AMOUNT        PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05  WS-RECON-STATUS        PIC X(8)  VALUE SPACES.
+           05  WS-TOTAL-DISP          PIC ZZZZZZZZ9.
+           05  WS-SUCCESS-DISP        PIC ZZZZZZZZ9.
+           05  WS-REJECT-DISP         PIC ZZZZZZZZ9.
+           05  WS-FORMATTED-AMT       PIC X(18) VALUE SPACES.
+           05  WS-PROCESS-RC          PIC S9(04) COMP VALUE ZERO.
+           05  WS-CTLRPT-LINE         PIC X(80) VALUE SPACES.
+
+       COPY CTLDATA.
+
+       PROCEDURE DIVISION.
+
+       1000-INIT.
+           OPEN INPUT  CTLTOTFILE
+           OPEN OUTPUT CTLRPTFILE
+           PERFORM 1500-WRITE-HEADER
+           PERFORM 2000-PROCESS-STEP UNTIL EOF-CTLTOTFILE
+           PERFORM 3000-WRITE-GRAND-TOTAL
+           PERFORM 9000-END.
+
+       1500-WRITE-HEADER.
+           MOVE SPACES TO WS-CTLRPT-LINE
+           MOVE 'NIGHTLY BATCH CONTROL-TOTAL RECONCILIATION REPORT'
+               TO WS-CTLRPT-LINE
+           WRITE CTLRPTFILE-REC FROM WS-CTLRPT-LINE
+           MOVE SPACES TO WS-CTLRPT-LINE
+           STRING 'STEP      TOTAL     SUCCESS   REJECT    '
+                  'AMOUNT              STATUS'
+                  DELIMITED SIZE INTO WS-CTLRPT-LINE
+           WRITE CTLRPTFILE-REC FROM WS-CTLRPT-LINE.
+
+       2000-PROCESS-STEP.
+           READ CTLTOTFILE INTO CONTROL-TOTAL-REC
+               AT END MOVE 'Y' TO WS-EOF-CTLTOTFILE
+           END-READ
+           IF NOT EOF-CTLTOTFILE
+               ADD 1 TO WS-STEP-COUNT
+               ADD CTL-TOTAL-COUNT    TO WS-GRAND-TOTAL-COUNT
+               ADD CTL-SUCCESS-COUNT  TO WS-GRAND-SUCCESS-COUNT
+               ADD CTL-REJECT-COUNT   TO WS-GRAND-REJECT-COUNT
+               ADD CTL-TOTAL-AMOUNT   TO WS-GRAND-AMOUNT
+               PERFORM 2100-CHECK-STEP
+               PERFORM 2500-WRITE-STEP-LINE
+           END-IF.
+
+       2100-CHECK-STEP.
+      *    A step's TOTAL-COUNT is expected to equal SUCCESS-COUNT
+      *    plus REJECT-COUNT - if it doesn't, some records that step
+      *    read were never accounted for as either processed or
+      *    rejected, which is exactly what this report exists to
+      *    catch.
+           IF CTL-TOTAL-COUNT = CTL-SUCCESS-COUNT + CTL-REJECT-COUNT
+               MOVE 'BALANCED' TO WS-RECON-STATUS
+           ELSE
+               MOVE 'MISMATCH' TO WS-RECON-STATUS
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+
+       2500-WRITE-STEP-LINE.
+           CALL 'FMTAMT' USING CTL-TOTAL-AMOUNT
+                               WS-FORMATTED-AMT
+                               SPACES
+                               WS-PROCESS-RC
+           MOVE CTL-TOTAL-COUNT   TO WS-TOTAL-DISP
+           MOVE CTL-SUCCESS-COUNT TO WS-SUCCESS-DISP
+           MOVE CTL-REJECT-COUNT  TO WS-REJECT-DISP
+           MOVE SPACES TO WS-CTLRPT-LINE
+           STRING CTL-JOB-STEP    DELIMITED SIZE
+                  '  '            DELIMITED SIZE
+                  WS-TOTAL-DISP   DELIMITED SIZE
+                  '  '            DELIMITED SIZE
+                  WS-SUCCESS-DISP DELIMITED SIZE
+                  '  '            DELIMITED SIZE
+                  WS-REJECT-DISP  DELIMITED SIZE
+                  '  '            DELIMITED SIZE
+                  WS-FORMATTED-AMT DELIMITED SIZE
+                  '  '            DELIMITED SIZE
+                  WS-RECON-STATUS DELIMITED SIZE
+                  INTO WS-CTLRPT-LINE
+           WRITE CTLRPTFILE-REC FROM WS-CTLRPT-LINE.
+
+       3000-WRITE-GRAND-TOTAL.
+           CALL 'FMTAMT' USING WS-GRAND-AMOUNT
+                               WS-FORMATTED-AMT
+                               SPACES
+                               WS-PROCESS-RC
+           MOVE WS-GRAND-TOTAL-COUNT   TO WS-TOTAL-DISP
+           MOVE WS-GRAND-SUCCESS-COUNT TO WS-SUCCESS-DISP
+           MOVE WS-GRAND-REJECT-COUNT  TO WS-REJECT-DISP
+           MOVE SPACES TO WS-CTLRPT-LINE
+           STRING 'GRAND TOT '    DELIMITED SIZE
+                  WS-TOTAL-DISP   DELIMITED SIZE
+                  '  '            DELIMITED SIZE
+                  WS-SUCCESS-DISP DELIMITED SIZE
+                  '  '            DELIMITED SIZE
+                  WS-REJECT-DISP  DELIMITED SIZE
+                  '  '            DELIMITED SIZE
+                  WS-FORMATTED-AMT DELIMITED SIZE
+                  INTO WS-CTLRPT-LINE
+           WRITE CTLRPTFILE-REC FROM WS-CTLRPT-LINE.
+
+       9000-END.
+           CLOSE CTLTOTFILE
+                 CTLRPTFILE
+           DISPLAY 'CTLRECON STEPS RECONCILED: ' WS-STEP-COUNT
+           DISPLAY 'CTLRECON MISMATCHES FOUND: ' WS-MISMATCH-COUNT
+           STOP RUN.
