@@ -0,0 +1,80 @@
+      *----------------------------------------------------------------*
+      * PROGRAM:  DBEXTR01                                            *
+      * PURPOSE:  Nightly DBFILE extract/backup - copies every DBFILE *
+      *           record, in primary-key order, to a sequential GDG   *
+      *           backup dataset (see request 039)                    *
+      * AUTHOR:   TABFORGE-AI                                         *
+      * CALLS:    (none)                                              *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     DBEXTR01.
+       AUTHOR.         TABFORGE-AI.
+       DATE-WRITTEN.   2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBFILE   ASSIGN TO UT-S-DBFILE
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS SEQUENTIAL
+                           RECORD KEY   IS DBFILE-CUSTOMER-ID
+                           ALTERNATE RECORD KEY IS DBFILE-ACCOUNT-NUMBER
+                               WITH DUPLICATES.
+           SELECT DBBKUPFILE ASSIGN TO UT-S-DBBKUP
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DBFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 400 CHARACTERS.
+       01  DBFILE-REC.
+      *    Same layout as DBREAD01/DBUPD01's FD (see requests 036/037) -
+      *    each program describing the one physical DBFILE separately
+      *    is normal COBOL practice here, so the FDs are kept in step
+      *    by hand. The alternate key isn't used by this program's own
+      *    sequential-by-primary-key extract, but is declared anyway
+      *    for descriptive consistency with the file's real structure.
+           05  DBFILE-CUSTOMER-ID     PIC X(10).
+           05  FILLER                 PIC X(378).
+           05  DBFILE-ACCOUNT-NUMBER  PIC X(12).
+
+       FD  DBBKUPFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 400 CHARACTERS.
+       01  DBBKUPFILE-REC             PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DBEXTR01-FIELDS.
+           05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'DBEXTR01'.
+           05  WS-EOF-DBFILE          PIC X(1)  VALUE 'N'.
+               88  EOF-DBFILE             VALUE 'Y'.
+           05  WS-RECORD-COUNT        PIC 9(07) COMP VALUE ZERO.
+           05  WS-COUNT-DISP          PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       1000-INIT.
+           OPEN INPUT  DBFILE
+           OPEN OUTPUT DBBKUPFILE
+           PERFORM 2000-EXTRACT-RECORD UNTIL EOF-DBFILE
+           PERFORM 9000-END.
+
+       2000-EXTRACT-RECORD.
+           READ DBFILE
+               AT END MOVE 'Y' TO WS-EOF-DBFILE
+           END-READ
+           IF NOT EOF-DBFILE
+               WRITE DBBKUPFILE-REC FROM DBFILE-REC
+               ADD 1 TO WS-RECORD-COUNT
+           END-IF.
+
+       9000-END.
+           MOVE WS-RECORD-COUNT TO WS-COUNT-DISP
+           DISPLAY 'DBEXTR01 RECORDS BACKED UP: ' WS-COUNT-DISP
+           CLOSE DBFILE
+                 DBBKUPFILE
+           STOP RUN.
