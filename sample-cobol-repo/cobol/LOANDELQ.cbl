@@ -0,0 +1,115 @@
+      *----------------------------------------------------------------*
+      * PROGRAM:  LOANDELQ                                            *
+      * PURPOSE:  Nightly loan delinquency/default tracking - ages    *
+      *           LOAN-NEXT-DUE-DATE on every active loan, flips      *
+      *           LOAN-STATUS to DF past the write-off threshold, and *
+      *           reports every loan newly marked delinquent.          *
+      * AUTHOR:   TABFORGE-AI                                         *
+      * CALLS:    ERRHANDR                                            *
+      * COPYBOOKS: LOANDATA, ERRDATA                                  *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LOANDELQ.
+       AUTHOR.         TABFORGE-AI.
+       DATE-WRITTEN.   2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOANFILE ASSIGN TO UT-S-LOANFILE
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS SEQUENTIAL
+                           RECORD KEY   IS LOANFILE-LOAN-ID.
+           SELECT DELQRPT  ASSIGN TO UT-S-DELQRPT
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOANFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 300 CHARACTERS.
+       01  LOANFILE-REC.
+           05  LOANFILE-LOAN-ID       PIC X(12).
+           05  FILLER                 PIC X(288).
+
+       FD  DELQRPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DELQRPT-REC                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOANDELQ-FIELDS.
+           05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'LOANDELQ'.
+           05  WS-EOF-LOANFILE        PIC X(1)  VALUE 'N'.
+               88  EOF-LOANFILE           VALUE 'Y'.
+           05  WS-TODAY-DATE-8        PIC 9(08) VALUE ZERO.
+           05  WS-DUE-DATE-8          PIC 9(08) VALUE ZERO.
+           05  WS-DAYS-PAST-DUE       PIC S9(05) COMP VALUE ZERO.
+           05  WS-DAYS-DISP           PIC ZZZ9.
+           05  WS-BALANCE-DISP        PIC Z(9)9.99-.
+           05  WS-DELINQ-THRESHOLD    PIC 9(03) COMP VALUE 90.
+           05  WS-DELQ-COUNT          PIC 9(07) COMP VALUE ZERO.
+           05  WS-LOAN-COUNT          PIC 9(07) COMP VALUE ZERO.
+           05  WS-DELQ-LINE           PIC X(80) VALUE SPACES.
+
+       COPY LOANDATA.
+       COPY ERRDATA.
+
+       PROCEDURE DIVISION.
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE-8
+           OPEN I-O    LOANFILE
+           OPEN OUTPUT DELQRPT
+           PERFORM 2000-PROCESS-LOAN UNTIL EOF-LOANFILE
+           PERFORM 9000-END.
+
+       2000-PROCESS-LOAN.
+           READ LOANFILE INTO LOAN-RECORD
+               AT END MOVE 'Y' TO WS-EOF-LOANFILE
+           END-READ
+           IF NOT EOF-LOANFILE
+               ADD 1 TO WS-LOAN-COUNT
+               IF LOAN-ACTIVE
+                   PERFORM 2100-CHECK-DELINQUENCY
+               END-IF
+           END-IF.
+
+       2100-CHECK-DELINQUENCY.
+           MOVE LOAN-NEXT-DUE-DATE TO WS-DUE-DATE-8
+           COMPUTE WS-DAYS-PAST-DUE =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-8)
+               - FUNCTION INTEGER-OF-DATE(WS-DUE-DATE-8)
+           IF WS-DAYS-PAST-DUE > WS-DELINQ-THRESHOLD
+               MOVE 'DF' TO LOAN-STATUS
+               REWRITE LOANFILE-REC FROM LOAN-RECORD
+                   INVALID KEY
+                       MOVE 'LOANDELQ' TO ERR-PROGRAM-NAME
+                       MOVE '2100-CHECK-DELINQUENCY' TO ERR-PARAGRAPH
+                       SET ERRC-FILE-REWRITE-FAILED TO TRUE
+                       MOVE 'LOANFILE REWRITE FAILED' TO ERR-MESSAGE
+                       CALL 'ERRHANDR' USING ERROR-RECORD
+               END-REWRITE
+               PERFORM 3000-WRITE-DELQ-LINE
+               ADD 1 TO WS-DELQ-COUNT
+           END-IF.
+
+       3000-WRITE-DELQ-LINE.
+           MOVE WS-DAYS-PAST-DUE TO WS-DAYS-DISP
+           MOVE LOAN-BALANCE     TO WS-BALANCE-DISP
+           MOVE SPACES TO WS-DELQ-LINE
+           STRING LOAN-ID          DELIMITED SIZE
+                  ' BAL '          DELIMITED SIZE
+                  WS-BALANCE-DISP  DELIMITED SIZE
+                  ' DAYS PAST DUE ' DELIMITED SIZE
+                  WS-DAYS-DISP     DELIMITED SIZE
+                  INTO WS-DELQ-LINE
+           WRITE DELQRPT-REC FROM WS-DELQ-LINE.
+
+       9000-END.
+           CLOSE LOANFILE
+                 DELQRPT
+           STOP RUN.
