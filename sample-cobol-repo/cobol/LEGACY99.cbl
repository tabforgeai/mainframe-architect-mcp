@@ -1,58 +1,195 @@
       *----------------------------------------------------------------*
       * PROGRAM:  LEGACY99                                            *
-      * PURPOSE:  OLD ACCOUNT RECONCILIATION — DEPRECATED 2019       *
-      * AUTHOR:   ORIGINAL-DEV                                        *
+      * PURPOSE:  Live DBFILE-vs-extract reconciliation - compares    *
+      *           the current DBFILE VSAM cluster against the most    *
+      *           recent UT-S-DBBKUP extract (see request 039) record *
+      *           by record in primary-key order, flagging any        *
+      *           content mismatch plus any key present on one side   *
+      *           only, so drift since the last extract is caught     *
+      *           before it is relied on for a restore. Repurposed    *
+      *           from the original 2019 OLDFILE account-reconcile    *
+      *           utility, which had not been called by any job since *
+      *           (see request 045).                                  *
+      * AUTHOR:   TABFORGE-AI                                         *
       * CALLS:    (none)                                              *
-      * COPYBOOKS: CUSTMAST                                           *
-      * NOTE:     THIS PROGRAM IS NO LONGER CALLED BY ANY JOB        *
-      *           KEPT FOR REFERENCE ONLY — CANDIDATE FOR REMOVAL     *
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     LEGACY99.
-       AUTHOR.         ORIGINAL-DEV.
-       DATE-WRITTEN.   2019-03-01.
+       AUTHOR.         TABFORGE-AI.
+       DATE-WRITTEN.   2026-08-08.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-ZOS.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OLDFILE  ASSIGN TO UT-S-OLDFILE
+           SELECT DBFILE     ASSIGN TO UT-S-DBFILE
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS SEQUENTIAL
+                           RECORD KEY   IS DBFILE-CUSTOMER-ID
+                           ALTERNATE RECORD KEY IS DBFILE-ACCOUNT-NUMBER
+                               WITH DUPLICATES.
+           SELECT DBBKUPFILE ASSIGN TO UT-S-DBBKUP
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL.
+           SELECT RECONRPT   ASSIGN TO UT-S-RECONRPT
                            ORGANIZATION IS SEQUENTIAL
                            ACCESS MODE  IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  OLDFILE
+       FD  DBFILE
            RECORDING MODE IS F
-           RECORD CONTAINS 200 CHARACTERS.
-       01  OLDFILE-REC                PIC X(200).
+           RECORD CONTAINS 400 CHARACTERS.
+       01  DBFILE-REC.
+      *    Same layout as DBREAD01/DBUPD01/DBEXTR01's FD (see requests
+      *    036/037/039) - each program describing the one physical
+      *    DBFILE separately is normal COBOL practice here, so the FDs
+      *    are kept in step by hand.
+           05  DBFILE-CUSTOMER-ID     PIC X(10).
+           05  FILLER                 PIC X(378).
+           05  DBFILE-ACCOUNT-NUMBER  PIC X(12).
 
-       WORKING-STORAGE SECTION.
-           05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'LEGACY99'.
-           05  WS-OLD-STATUS          PIC X(02) VALUE SPACES.
-           05  WS-LEGACY-RC           PIC S9(04) COMP VALUE ZERO.
-           05  WS-REC-COUNT           PIC 9(07) COMP VALUE ZERO.
+       FD  DBBKUPFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 400 CHARACTERS.
+      *    DBEXTR01 writes DBFILE-REC straight through, so the extract
+      *    carries the identical layout - broken out here the same way
+      *    so the primary key can be read off it for the match-merge
+      *    below.
+       01  DBBKUPFILE-REC.
+           05  DBBKUP-CUSTOMER-ID     PIC X(10).
+           05  FILLER                 PIC X(378).
+           05  DBBKUP-ACCOUNT-NUMBER  PIC X(12).
 
-       COPY CUSTMAST.
+       FD  RECONRPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECONRPT-REC               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEGACY99-FIELDS.
+           05  WS-PROGRAM-NAME            PIC X(8) VALUE 'LEGACY99'.
+           05  WS-EOF-DBFILE              PIC X(1) VALUE 'N'.
+               88  EOF-DBFILE                 VALUE 'Y'.
+           05  WS-EOF-DBBKUP              PIC X(1) VALUE 'N'.
+               88  EOF-DBBKUP                 VALUE 'Y'.
+           05  WS-DBFILE-KEY              PIC X(10) VALUE LOW-VALUES.
+           05  WS-DBBKUP-KEY              PIC X(10) VALUE LOW-VALUES.
+           05  WS-MATCH-COUNT             PIC 9(7) COMP VALUE ZERO.
+           05  WS-MISMATCH-COUNT          PIC 9(7) COMP VALUE ZERO.
+           05  WS-MISSING-EXTRACT-COUNT   PIC 9(7) COMP VALUE ZERO.
+           05  WS-MISSING-DBFILE-COUNT    PIC 9(7) COMP VALUE ZERO.
+           05  WS-COUNT-DISP              PIC ZZZZZZ9.
+           05  WS-RPT-LINE                PIC X(80) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
        1000-INIT.
-           MOVE SPACES TO WS-OLD-STATUS
-           MOVE ZERO   TO WS-LEGACY-RC
-           OPEN INPUT OLDFILE
-           PERFORM 2000-OLD-PROCESS UNTIL WS-OLD-STATUS = 'EN'
+           OPEN INPUT  DBFILE
+           OPEN INPUT  DBBKUPFILE
+           OPEN OUTPUT RECONRPT
+           PERFORM 1500-WRITE-HEADER
+           PERFORM 2100-READ-NEXT-DBFILE
+           PERFORM 2200-READ-NEXT-DBBKUP
+           PERFORM 2000-RECONCILE
+               UNTIL EOF-DBFILE AND EOF-DBBKUP
            PERFORM 9000-END.
 
-       2000-OLD-PROCESS.
-           READ OLDFILE INTO CUSTOMER-RECORD
-               AT END MOVE 'EN' TO WS-OLD-STATUS
+       1500-WRITE-HEADER.
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE 'LIVE DBFILE-VS-EXTRACT RECONCILIATION REPORT'
+               TO WS-RPT-LINE
+           WRITE RECONRPT-REC FROM WS-RPT-LINE.
+
+      *    Classic match-merge by primary key (same idiom ACCTBAL's
+      *    2100-READ-TRANSACTIONS uses for CUSTFILE/TRANFILE): the
+      *    lower key on either side is missing from the other and is
+      *    reported and advanced on its own; equal keys are compared
+      *    record-for-record.
+       2000-RECONCILE.
+           EVALUATE TRUE
+               WHEN WS-DBFILE-KEY = WS-DBBKUP-KEY
+                   PERFORM 2300-COMPARE-RECORDS
+                   PERFORM 2100-READ-NEXT-DBFILE
+                   PERFORM 2200-READ-NEXT-DBBKUP
+               WHEN WS-DBFILE-KEY < WS-DBBKUP-KEY
+                   PERFORM 2400-REPORT-MISSING-EXTRACT
+                   PERFORM 2100-READ-NEXT-DBFILE
+               WHEN OTHER
+                   PERFORM 2500-REPORT-MISSING-DBFILE
+                   PERFORM 2200-READ-NEXT-DBBKUP
+           END-EVALUATE.
+
+       2100-READ-NEXT-DBFILE.
+           READ DBFILE
+               AT END MOVE 'Y' TO WS-EOF-DBFILE
+           END-READ
+           IF EOF-DBFILE
+               MOVE HIGH-VALUES TO WS-DBFILE-KEY
+           ELSE
+               MOVE DBFILE-CUSTOMER-ID TO WS-DBFILE-KEY
+           END-IF.
+
+       2200-READ-NEXT-DBBKUP.
+           READ DBBKUPFILE
+               AT END MOVE 'Y' TO WS-EOF-DBBKUP
            END-READ
-           IF WS-OLD-STATUS NOT = 'EN'
-               ADD 1 TO WS-REC-COUNT
+           IF EOF-DBBKUP
+               MOVE HIGH-VALUES TO WS-DBBKUP-KEY
+           ELSE
+               MOVE DBBKUP-CUSTOMER-ID TO WS-DBBKUP-KEY
            END-IF.
 
+       2300-COMPARE-RECORDS.
+           IF DBFILE-REC = DBBKUPFILE-REC
+               ADD 1 TO WS-MATCH-COUNT
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE SPACES TO WS-RPT-LINE
+               STRING 'MISMATCH  ' WS-DBFILE-KEY
+                   DELIMITED SIZE INTO WS-RPT-LINE
+               WRITE RECONRPT-REC FROM WS-RPT-LINE
+           END-IF.
+
+       2400-REPORT-MISSING-EXTRACT.
+           ADD 1 TO WS-MISSING-EXTRACT-COUNT
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'IN DBFILE ONLY, NOT IN EXTRACT: ' WS-DBFILE-KEY
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE RECONRPT-REC FROM WS-RPT-LINE.
+
+       2500-REPORT-MISSING-DBFILE.
+           ADD 1 TO WS-MISSING-DBFILE-COUNT
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'IN EXTRACT ONLY, NOT IN DBFILE: ' WS-DBBKUP-KEY
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE RECONRPT-REC FROM WS-RPT-LINE.
+
        9000-END.
-           CLOSE OLDFILE
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-MATCH-COUNT TO WS-COUNT-DISP
+           STRING 'RECORDS MATCHED: ' WS-COUNT-DISP
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE RECONRPT-REC FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-MISMATCH-COUNT TO WS-COUNT-DISP
+           STRING 'RECORDS MISMATCHED: ' WS-COUNT-DISP
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE RECONRPT-REC FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-MISSING-EXTRACT-COUNT TO WS-COUNT-DISP
+           STRING 'MISSING FROM EXTRACT: ' WS-COUNT-DISP
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE RECONRPT-REC FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-MISSING-DBFILE-COUNT TO WS-COUNT-DISP
+           STRING 'MISSING FROM DBFILE: ' WS-COUNT-DISP
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE RECONRPT-REC FROM WS-RPT-LINE
+           DISPLAY 'LEGACY99 RECORDS MATCHED: ' WS-MATCH-COUNT
+           DISPLAY 'LEGACY99 RECORDS MISMATCHED: ' WS-MISMATCH-COUNT
+           CLOSE DBFILE
+                 DBBKUPFILE
+                 RECONRPT
            STOP RUN.
