@@ -18,43 +18,135 @@
            SELECT DBFILE   ASSIGN TO UT-S-DBFILE
                            ORGANIZATION IS INDEXED
                            ACCESS MODE  IS RANDOM
-                           RECORD KEY   IS CUSTOMER-ID.
+                           RECORD KEY   IS DBFILE-CUSTOMER-ID
+                           ALTERNATE RECORD KEY IS DBFILE-ACCOUNT-NUMBER
+                               WITH DUPLICATES.
 
        DATA DIVISION.
        FILE SECTION.
        FD  DBFILE
            RECORDING MODE IS F
            RECORD CONTAINS 400 CHARACTERS.
-       01  DBFILE-REC                 PIC X(400).
+       01  DBFILE-REC.
+      *    Request 036 - DBFILE-ACCOUNT-NUMBER is the new alternate key.
+      *    It sits in what was unused trailing FILLER so the primary-key
+      *    area (and every existing record already on the file, keyed on
+      *    the first 10 bytes as DBFILE-CUSTOMER-ID) is unaffected.
+           05  DBFILE-CUSTOMER-ID     PIC X(10).
+           05  FILLER                 PIC X(378).
+           05  DBFILE-ACCOUNT-NUMBER  PIC X(12).
 
        WORKING-STORAGE SECTION.
+       01  WS-DBREAD01-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'DBREAD01'.
            05  WS-DB-STATUS           PIC X(02) VALUE SPACES.
            05  WS-RECORD-COUNT        PIC 9(07) COMP VALUE ZERO.
-           05  WS-READ-RC             PIC S9(04) COMP VALUE ZERO.
 
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-ID             PIC X(10).
        COPY CUSTMAST.
+       01  LK-ACCOUNT-NUMBER          PIC X(12).
+       01  LK-READ-RC                 PIC S9(04) COMP.
        COPY ACCTDATA.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-CUSTOMER-ID
+                                CUSTOMER-RECORD
+                                LK-READ-RC.
 
        1000-INIT.
            MOVE SPACES TO WS-DB-STATUS
-           MOVE ZERO   TO WS-READ-RC
+           MOVE ZERO   TO LK-READ-RC
+           MOVE LK-CUSTOMER-ID TO DBFILE-CUSTOMER-ID
            OPEN INPUT DBFILE
            PERFORM 2000-READ-DB
            PERFORM 9000-END.
 
        2000-READ-DB.
            READ DBFILE INTO CUSTOMER-RECORD
-               KEY IS CUSTOMER-ID
+               KEY IS DBFILE-CUSTOMER-ID
                INVALID KEY
-                   MOVE 8 TO WS-READ-RC
+                   MOVE 8 TO LK-READ-RC
                NOT INVALID KEY
                    ADD 1 TO WS-RECORD-COUNT
-                   MOVE ZERO TO WS-READ-RC
+                   MOVE ZERO TO LK-READ-RC
+           END-READ.
+
+       3000-READ-BY-ACCOUNT-ENTRY.
+      *    Request 036 - alternate-key entry point, called as 'DBRD01AK'
+      *    by callers that only know the account number (e.g. a payment
+      *    or loan process working from ACCOUNT-NUMBER rather than
+      *    CUSTOMER-ID). Shares this program's FD/WORKING-STORAGE rather
+      *    than duplicating the open/read/close logic in a new program.
+       ENTRY 'DBRD01AK' USING LK-ACCOUNT-NUMBER
+                              CUSTOMER-RECORD
+                              LK-READ-RC.
+           MOVE SPACES TO WS-DB-STATUS
+           MOVE ZERO   TO LK-READ-RC
+           MOVE LK-ACCOUNT-NUMBER TO DBFILE-ACCOUNT-NUMBER
+           OPEN INPUT DBFILE
+           PERFORM 3100-READ-DB-BY-ACCOUNT
+           PERFORM 9000-END.
+
+       3100-READ-DB-BY-ACCOUNT.
+           READ DBFILE INTO CUSTOMER-RECORD
+               KEY IS DBFILE-ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE 8 TO LK-READ-RC
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE ZERO TO LK-READ-RC
+           END-READ.
+
+       4000-READ-ACCOUNT-VIEW-ENTRY.
+      *    Review fix - callers that need the ACCOUNT-RECORD view of a
+      *    customer's DBFILE row (e.g. ACCTBAL/INTCALC/FEEPROC/LOANPROC
+      *    balance lookups) were passing ACCOUNT-RECORD into the
+      *    CUSTOMER-RECORD-shaped primary entry above, overflowing the
+      *    LINKAGE parameter. DBFILE-REC's true on-disk layout is
+      *    CUSTOMER-RECORD (121 bytes via CUSTMAST) - a customer has one
+      *    balance, not a list of accounts, so ACCTDATA's ACCOUNT-RECORD
+      *    was never the row's real shape either. This entry reads the
+      *    row with its real layout and projects the two fields a
+      *    balance lookup actually needs into the caller's narrow
+      *    ACCOUNT-RECORD view, the same "read real record, return
+      *    narrow view" pattern VALCUST's 'VALCUSTC' entry uses.
+      *    Review fix - this view's contract only covers
+      *    ACCOUNT-NUMBER/AVAILABLE-BALANCE; CUSTMAST has no stored
+      *    account-type or pending-amount per customer, so those
+      *    ACCOUNT-RECORD fields are left exactly as the caller had
+      *    them rather than forced - a prior MOVE SPACES TO
+      *    ACCOUNT-RECORD here blanked PENDING-AMOUNT (a COMP-3
+      *    field) to an invalid packed-decimal bit pattern and wiped
+      *    ACCOUNT-TYPE, neither of which this entry has real data to
+      *    replace them with. ACCOUNT-NUMBER is CUSTOMER-ID projected
+      *    into the wider field (this system has one account per
+      *    customer, so CUSTOMER-ID doubles as the account number
+      *    everywhere - see PYMT001's DBREAD01 lookup) - callers that
+      *    match this value against an independently-keyed file (e.g.
+      *    ACCTBAL/CUSTINQ matching TRANFILE) depend on that file
+      *    using the same customer-ID-as-account-number convention.
+       ENTRY 'DBRD01AV' USING LK-CUSTOMER-ID
+                              ACCOUNT-RECORD
+                              LK-READ-RC.
+           MOVE SPACES TO WS-DB-STATUS
+           MOVE ZERO   TO LK-READ-RC
+           MOVE LK-CUSTOMER-ID TO DBFILE-CUSTOMER-ID
+           OPEN INPUT DBFILE
+           PERFORM 4100-READ-DB-ACCOUNT-VIEW
+           PERFORM 9000-END.
+
+       4100-READ-DB-ACCOUNT-VIEW.
+           READ DBFILE INTO CUSTOMER-RECORD
+               KEY IS DBFILE-CUSTOMER-ID
+               INVALID KEY
+                   MOVE 8 TO LK-READ-RC
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE ZERO TO LK-READ-RC
+                   MOVE CUSTOMER-ID      TO ACCOUNT-NUMBER
+                   MOVE CUSTOMER-BALANCE TO AVAILABLE-BALANCE
            END-READ.
 
        9000-END.
            CLOSE DBFILE
-           STOP RUN.
+           GOBACK.
