@@ -0,0 +1,212 @@
+      *----------------------------------------------------------------*
+      * PROGRAM:  LOANPAY                                             *
+      * PURPOSE:  Loan Payment Servicing - applies incoming loan      *
+      *           payments against LOANFILE, splitting principal and *
+      *           interest and advancing the next-due date.           *
+      * AUTHOR:   TABFORGE-AI                                         *
+      * CALLS:    ERRHANDR                                            *
+      * COPYBOOKS: LOANDATA, LOANPAYDATA, ERRDATA, CKPTDATA           *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     LOANPAY.
+       AUTHOR.         TABFORGE-AI.
+       DATE-WRITTEN.   2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOANPAYFILE ASSIGN TO UT-S-LOANPAYFILE
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL.
+           SELECT LOANFILE    ASSIGN TO UT-S-LOANFILE
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE  IS DYNAMIC
+                              RECORD KEY   IS LOANFILE-LOAN-ID.
+           SELECT REJECTFILE  ASSIGN TO UT-S-REJECTFILE
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL.
+           SELECT CKPTFILE    ASSIGN TO UT-S-CKPTFILE
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOANPAYFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 60 CHARACTERS.
+       01  LOANPAYFILE-REC            PIC X(60).
+
+       FD  LOANFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 300 CHARACTERS.
+       01  LOANFILE-REC.
+           05  LOANFILE-LOAN-ID       PIC X(12).
+           05  FILLER                 PIC X(288).
+
+       FD  REJECTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 60 CHARACTERS.
+       01  REJECTFILE-REC             PIC X(60).
+
+       FD  CKPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 43 CHARACTERS.
+       01  CKPTFILE-REC               PIC X(43).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOANPAY-FIELDS.
+           05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'LOANPAY'.
+           05  WS-EOF-LOANPAYFILE     PIC X(1)  VALUE 'N'.
+               88  EOF-LOANPAYFILE        VALUE 'Y'.
+           05  WS-LOAN-FOUND          PIC X(1)  VALUE 'N'.
+               88  LOAN-FOUND             VALUE 'Y'.
+           05  WS-PYMT-COUNT          PIC 9(7)  COMP VALUE ZERO.
+           05  WS-REJECT-COUNT        PIC 9(5)  COMP VALUE ZERO.
+           05  WS-PAY-INTEREST        PIC S9(09)V99 COMP-3 VALUE ZERO.
+           05  WS-PAY-PRINCIPAL       PIC S9(09)V99 COMP-3 VALUE ZERO.
+           05  WS-DUE-YYYY            PIC 9(04) VALUE ZERO.
+           05  WS-DUE-MM              PIC 9(02) VALUE ZERO.
+           05  WS-DUE-DD              PIC 9(02) VALUE ZERO.
+           05  WS-RESTART-FLAG        PIC X(1)  VALUE 'N'.
+               88  RESTART-RUN            VALUE 'Y'.
+           05  WS-RESTART-COUNT       PIC 9(9)  COMP VALUE ZERO.
+           05  WS-CKPT-INTERVAL       PIC 9(5)  COMP VALUE 1000.
+           05  WS-EOF-CKPTFILE        PIC X(1)  VALUE 'N'.
+               88  EOF-CKPTFILE           VALUE 'Y'.
+           05  WS-TOTAL-COUNT         PIC 9(9)  COMP VALUE ZERO.
+
+       COPY LOANDATA.
+       COPY LOANPAYDATA.
+       COPY ERRDATA.
+       COPY CKPTDATA.
+
+       PROCEDURE DIVISION.
+
+       1000-INIT.
+           MOVE ZERO TO WS-PYMT-COUNT
+           MOVE ZERO TO WS-REJECT-COUNT
+           ACCEPT WS-RESTART-FLAG FROM SYSIN
+           OPEN INPUT  LOANPAYFILE
+           OPEN I-O    LOANFILE
+           OPEN OUTPUT REJECTFILE
+           IF RESTART-RUN
+               PERFORM 1100-LOAD-CHECKPOINT
+               OPEN EXTEND CKPTFILE
+           ELSE
+               OPEN OUTPUT CKPTFILE
+           END-IF
+           PERFORM 2000-READ-PAYMENT UNTIL EOF-LOANPAYFILE
+           PERFORM 9000-END.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CKPTFILE
+           MOVE 'N' TO WS-EOF-CKPTFILE
+           PERFORM UNTIL EOF-CKPTFILE
+               READ CKPTFILE INTO CHECKPOINT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-CKPTFILE
+               END-READ
+               IF NOT EOF-CKPTFILE
+                   MOVE CKPT-PROCESS-COUNT TO WS-RESTART-COUNT
+               END-IF
+           END-PERFORM
+           CLOSE CKPTFILE
+           PERFORM UNTIL WS-TOTAL-COUNT >= WS-RESTART-COUNT
+                   OR EOF-LOANPAYFILE
+               READ LOANPAYFILE INTO LOAN-PAYMENT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-LOANPAYFILE
+               END-READ
+               IF NOT EOF-LOANPAYFILE
+                   ADD 1 TO WS-TOTAL-COUNT
+               END-IF
+           END-PERFORM.
+
+       2000-READ-PAYMENT.
+           READ LOANPAYFILE INTO LOAN-PAYMENT-RECORD
+               AT END MOVE 'Y' TO WS-EOF-LOANPAYFILE
+           END-READ
+           IF NOT EOF-LOANPAYFILE
+               ADD 1 TO WS-TOTAL-COUNT
+               PERFORM 3000-APPLY-PAYMENT
+               IF FUNCTION MOD(WS-TOTAL-COUNT WS-CKPT-INTERVAL)
+                       = ZERO
+                   PERFORM 8000-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       3000-APPLY-PAYMENT.
+           MOVE 'N' TO WS-LOAN-FOUND
+           MOVE LOANPAY-LOAN-ID TO LOANFILE-LOAN-ID
+           READ LOANFILE INTO LOAN-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-LOAN-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-LOAN-FOUND
+           END-READ
+           IF LOAN-FOUND AND LOAN-ACTIVE
+               PERFORM 4000-SPLIT-PAYMENT
+               PERFORM 5000-UPDATE-LOAN-RECORD
+               ADD 1 TO WS-PYMT-COUNT
+           ELSE
+               WRITE REJECTFILE-REC FROM LOAN-PAYMENT-RECORD
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+       4000-SPLIT-PAYMENT.
+      *    Simple-interest split on the current LOAN-BALANCE — same
+      *    rate basis 2200-CALC-LOAN-TERMS in LOANPROC uses.
+           COMPUTE WS-PAY-INTEREST ROUNDED =
+               LOAN-BALANCE * LOAN-INTEREST-RATE / 12
+           COMPUTE WS-PAY-PRINCIPAL ROUNDED =
+               LOANPAY-AMOUNT - WS-PAY-INTEREST
+           IF WS-PAY-PRINCIPAL > LOAN-BALANCE
+               MOVE LOAN-BALANCE TO WS-PAY-PRINCIPAL
+           END-IF
+           SUBTRACT WS-PAY-PRINCIPAL FROM LOAN-BALANCE
+           ADD 1 TO LOAN-PAYMENTS-MADE.
+
+       5000-UPDATE-LOAN-RECORD.
+           PERFORM 5100-ADVANCE-DUE-DATE
+           IF LOAN-BALANCE <= ZERO
+               MOVE 'CL' TO LOAN-STATUS
+           END-IF
+           REWRITE LOANFILE-REC FROM LOAN-RECORD
+               INVALID KEY
+                   MOVE 'LOANPAY' TO ERR-PROGRAM-NAME
+                   MOVE '5000-UPDATE-LOAN-RECORD' TO ERR-PARAGRAPH
+                   SET ERRC-FILE-REWRITE-FAILED TO TRUE
+                   MOVE 'LOANFILE REWRITE FAILED' TO ERR-MESSAGE
+                   CALL 'ERRHANDR' USING ERROR-RECORD
+           END-REWRITE.
+
+       5100-ADVANCE-DUE-DATE.
+           MOVE LOAN-NEXT-DUE-DATE(1:4) TO WS-DUE-YYYY
+           MOVE LOAN-NEXT-DUE-DATE(5:2) TO WS-DUE-MM
+           MOVE LOAN-NEXT-DUE-DATE(7:2) TO WS-DUE-DD
+           ADD 1 TO WS-DUE-MM
+           IF WS-DUE-MM > 12
+               MOVE 1 TO WS-DUE-MM
+               ADD 1 TO WS-DUE-YYYY
+           END-IF
+           STRING WS-DUE-YYYY WS-DUE-MM WS-DUE-DD
+               DELIMITED SIZE INTO LOAN-NEXT-DUE-DATE.
+
+       8000-WRITE-CHECKPOINT.
+           MOVE WS-PROGRAM-NAME  TO CKPT-PROGRAM-NAME
+           MOVE WS-TOTAL-COUNT   TO CKPT-PROCESS-COUNT
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           WRITE CKPTFILE-REC FROM CHECKPOINT-RECORD.
+
+       9000-END.
+           PERFORM 8000-WRITE-CHECKPOINT
+           CLOSE LOANPAYFILE
+                 LOANFILE
+                 REJECTFILE
+                 CKPTFILE
+           IF WS-REJECT-COUNT > ZERO
+               MOVE RC-WARNING TO WS-RETURN-CODE
+           ELSE
+               MOVE RC-SUCCESS TO WS-RETURN-CODE
+           END-IF
+           STOP RUN.
