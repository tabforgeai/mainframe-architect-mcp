@@ -1,9 +1,10 @@
       *----------------------------------------------------------------*
       * PROGRAM:  LOANPROC                                            *
-      * PURPOSE:  CICS Loan Processing — application, approval, setup *
+      * PURPOSE:  Batch Loan Processing — application, approval,     *
+      *           setup (driven by jcl/LOANPROC.jcl)                 *
       * AUTHOR:   TABFORGE-AI                                         *
-      * CALLS:    VALCUST, ACCTBAL, DBUPD01, ERRHANDR                 *
-      * COPYBOOKS: CUSTMAST, ACCTDATA, LOANDATA                       *
+      * CALLS:    VALCUST, VALCUSTC, DBRD01AV, DBUPD01V, ERRHANDR     *
+      * COPYBOOKS: CUSTMAST, ACCTDATA, LOANDATA, ERRDATA              *
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     LOANPROC.
@@ -18,24 +19,51 @@
            SELECT LOANFILE  ASSIGN TO UT-S-LOANFILE
                             ORGANIZATION IS INDEXED
                             ACCESS MODE  IS DYNAMIC
-                            RECORD KEY   IS LOAN-ID.
+                            RECORD KEY   IS LOANFILE-LOAN-ID.
            SELECT AUDITFILE ASSIGN TO UT-S-AUDITFILE
                             ORGANIZATION IS SEQUENTIAL
                             ACCESS MODE  IS SEQUENTIAL.
+           SELECT DENYFILE  ASSIGN TO UT-S-DENYFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT AMORTFILE ASSIGN TO UT-S-AMORTFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT PARMFILE  ASSIGN TO UT-S-PARMFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  LOANFILE
            RECORDING MODE IS F
            RECORD CONTAINS 300 CHARACTERS.
-       01  LOANFILE-REC               PIC X(300).
+       01  LOANFILE-REC.
+           05  LOANFILE-LOAN-ID       PIC X(12).
+           05  FILLER                 PIC X(288).
 
        FD  AUDITFILE
            RECORDING MODE IS F
            RECORD CONTAINS 200 CHARACTERS.
        01  AUDITFILE-REC              PIC X(200).
 
+       FD  DENYFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  DENYFILE-REC               PIC X(133).
+
+       FD  AMORTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AMORTFILE-REC              PIC X(80).
+
+       FD  PARMFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 18 CHARACTERS.
+       01  PARMFILE-REC               PIC X(18).
+
        WORKING-STORAGE SECTION.
+       01  WS-LOANPROC-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'LOANPROC'.
            05  WS-LOAN-ID             PIC X(12) VALUE SPACES.
            05  WS-LOAN-STATUS         PIC X(02) VALUE SPACES.
@@ -56,10 +84,28 @@
            05  WS-DEBT-RATIO          PIC S9(03)V99 COMP-3 VALUE ZERO.
            05  WS-MIN-CREDIT-SCORE    PIC 9(03) COMP VALUE 650.
            05  WS-MAX-DEBT-RATIO      PIC S9(03)V99 COMP-3 VALUE 0.43.
+           05  WS-DENIAL-REASON-TEXT  PIC X(60)  VALUE SPACES.
+           05  WS-DENY-LINE           PIC X(133) VALUE SPACES.
+           05  WS-AMORT-BALANCE       PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05  WS-AMORT-INTEREST      PIC S9(09)V99 COMP-3 VALUE ZERO.
+           05  WS-AMORT-PRINCIPAL     PIC S9(09)V99 COMP-3 VALUE ZERO.
+           05  WS-AMORT-PMT-NUM       PIC 9(04) COMP VALUE ZERO.
+           05  WS-PRIMARY-INCOME      PIC S9(09)V99 COMP-3 VALUE ZERO.
+           05  WS-COMBINED-INCOME     PIC S9(09)V99 COMP-3 VALUE ZERO.
+
+       01  WS-COBORROWER-RECORD.
+           05  WS-COBORROWER-ID           PIC X(10) VALUE SPACES.
+           05  WS-COBORROWER-CREDIT-SCORE PIC 9(03) COMP VALUE ZERO.
+           05  WS-COBORROWER-INCOME       PIC S9(09)V99 COMP-3
+                                           VALUE ZERO.
+           05  FILLER                     PIC X(60) VALUE SPACES.
 
        COPY CUSTMAST.
        COPY ACCTDATA.
        COPY LOANDATA.
+       COPY ERRDATA.
+       COPY AMORTDATA.
+       COPY LOANPARM.
 
        PROCEDURE DIVISION.
 
@@ -70,9 +116,27 @@
            MOVE ZERO   TO WS-PROCESS-RC
            OPEN I-O    LOANFILE
            OPEN OUTPUT AUDITFILE
+           OPEN OUTPUT DENYFILE
+           OPEN OUTPUT AMORTFILE
+           PERFORM 1050-LOAD-PARAMETERS
            PERFORM 2000-VALIDATE-REQUEST
            PERFORM 9000-END.
 
+       1050-LOAD-PARAMETERS.
+      *    Underwriting cutoffs come from UT-S-PARMFILE so Credit
+      *    Policy can change them without a recompile; the VALUE
+      *    clauses on WS-MIN-CREDIT-SCORE/WS-MAX-DEBT-RATIO stay as
+      *    the fallback if the parameter file is empty or missing.
+           OPEN INPUT PARMFILE
+           READ PARMFILE INTO LOAN-PARM-RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-MIN-CREDIT-SCORE TO WS-MIN-CREDIT-SCORE
+                   MOVE PARM-MAX-DEBT-RATIO   TO WS-MAX-DEBT-RATIO
+           END-READ
+           CLOSE PARMFILE.
+
        2000-VALIDATE-REQUEST.
            CALL 'VALCUST' USING CUSTOMER-ID
                                 CUSTOMER-RECORD
@@ -88,6 +152,8 @@
 
        2100-CHECK-ELIGIBILITY.
            MOVE CUSTOMER-CREDIT-SCORE TO WS-CREDIT-SCORE
+           MOVE CUSTOMER-INCOME       TO WS-PRIMARY-INCOME
+           PERFORM 2050-CHECK-COBORROWER
            IF WS-CREDIT-SCORE < WS-MIN-CREDIT-SCORE
                MOVE 'CRED' TO WS-DENIAL-CODE
                MOVE 'N'    TO WS-APPROVAL-FLAG
@@ -96,6 +162,34 @@
            PERFORM 2200-CALC-LOAN-TERMS
            PERFORM 2300-VERIFY-BALANCE.
 
+       2050-CHECK-COBORROWER.
+      *    Joint/co-borrower support: an optional second applicant's
+      *    income is added to the primary's for WS-COMBINED-INCOME,
+      *    and the lower of the two credit scores is used for
+      *    eligibility, per underwriting policy on joint mortgage
+      *    and auto loans.
+           MOVE ZERO TO WS-COBORROWER-CREDIT-SCORE
+           MOVE ZERO TO WS-COBORROWER-INCOME
+           IF WS-COBORROWER-ID NOT = SPACES
+                   AND WS-COBORROWER-ID NOT = LOW-VALUES
+               CALL 'VALCUSTC' USING WS-COBORROWER-ID
+                                    WS-COBORROWER-CREDIT-SCORE
+                                    WS-COBORROWER-INCOME
+                                    WS-PROCESS-RC
+               IF WS-PROCESS-RC = ZERO
+                   IF WS-COBORROWER-CREDIT-SCORE < WS-CREDIT-SCORE
+                       MOVE WS-COBORROWER-CREDIT-SCORE
+                           TO WS-CREDIT-SCORE
+                   END-IF
+               ELSE
+                   MOVE 'LOANPROC' TO ERR-PROGRAM-NAME
+                   MOVE '2050-CHECK-COBORROWER' TO ERR-PARAGRAPH
+                   CALL 'ERRHANDR' USING ERROR-RECORD
+               END-IF
+           END-IF
+           COMPUTE WS-COMBINED-INCOME =
+               WS-PRIMARY-INCOME + WS-COBORROWER-INCOME.
+
        2200-CALC-LOAN-TERMS.
            MOVE LOAN-INTEREST-RATE TO WS-INTEREST-RATE
            MOVE LOAN-AMOUNT        TO AVAILABLE-BALANCE
@@ -106,10 +200,10 @@
            COMPUTE WS-TOTAL-INTEREST =
                WS-MONTHLY-PMT * LOAN-PAYMENTS-DUE - LOAN-AMOUNT
            COMPUTE WS-MAX-LOAN-AMT =
-               CUSTOMER-INCOME * 4.5.
+               WS-COMBINED-INCOME * 4.5.
 
        2300-VERIFY-BALANCE.
-           CALL 'ACCTBAL' USING CUSTOMER-ID
+           CALL 'DBRD01AV' USING CUSTOMER-ID
                                 ACCOUNT-RECORD
                                 WS-PROCESS-RC
            MOVE AVAILABLE-BALANCE TO WS-EXISTING-BALANCE
@@ -119,7 +213,7 @@
                CALL 'ERRHANDR' USING ERROR-RECORD
            END-IF
            COMPUTE WS-DEBT-RATIO =
-               (WS-MONTHLY-PMT + PENDING-AMOUNT) / CUSTOMER-INCOME
+               (WS-MONTHLY-PMT + PENDING-AMOUNT) / WS-COMBINED-INCOME
            IF WS-DEBT-RATIO > WS-MAX-DEBT-RATIO
                MOVE 'DEBT' TO WS-DENIAL-CODE
                MOVE 'N'    TO WS-APPROVAL-FLAG
@@ -136,12 +230,37 @@
                    MOVE 8 TO WS-PROCESS-RC
                    MOVE 'LOANPROC'  TO ERR-PROGRAM-NAME
                    CALL 'ERRHANDR' USING ERROR-RECORD
+               NOT INVALID KEY
+                   PERFORM 2450-GENERATE-AMORT-SCHEDULE
            END-WRITE
            PERFORM 2500-UPDATE-ACCOUNT.
 
+       2450-GENERATE-AMORT-SCHEDULE.
+      *    One row per payment from LOAN-START-DATE to LOAN-END-DATE
+      *    (LOAN-PAYMENTS-DUE payments), each showing the principal/
+      *    interest split and the resulting LOAN-BALANCE, using the
+      *    same declining-balance math as WS-MONTHLY-PMT in
+      *    2200-CALC-LOAN-TERMS.
+           MOVE LOAN-AMOUNT TO WS-AMORT-BALANCE
+           MOVE ZERO TO WS-AMORT-PMT-NUM
+           PERFORM UNTIL WS-AMORT-PMT-NUM >= LOAN-PAYMENTS-DUE
+               ADD 1 TO WS-AMORT-PMT-NUM
+               COMPUTE WS-AMORT-INTEREST ROUNDED =
+                   WS-AMORT-BALANCE * WS-INTEREST-RATE / 12
+               COMPUTE WS-AMORT-PRINCIPAL ROUNDED =
+                   WS-MONTHLY-PMT - WS-AMORT-INTEREST
+               SUBTRACT WS-AMORT-PRINCIPAL FROM WS-AMORT-BALANCE
+               MOVE LOAN-ID            TO AMORT-LOAN-ID
+               MOVE WS-AMORT-PMT-NUM   TO AMORT-PAYMENT-NUM
+               MOVE WS-AMORT-PRINCIPAL TO AMORT-PRINCIPAL
+               MOVE WS-AMORT-INTEREST  TO AMORT-INTEREST
+               MOVE WS-AMORT-BALANCE   TO AMORT-REMAIN-BAL
+               WRITE AMORTFILE-REC FROM AMORT-RECORD
+           END-PERFORM.
+
        2500-UPDATE-ACCOUNT.
            ADD LOAN-AMOUNT TO AVAILABLE-BALANCE
-           CALL 'DBUPD01' USING CUSTOMER-ID
+           CALL 'DBUPD01V' USING CUSTOMER-ID
                                 ACCOUNT-RECORD
                                 WS-PROCESS-RC
            IF WS-PROCESS-RC NOT = ZERO
@@ -151,9 +270,47 @@
            END-IF.
 
        2600-GENERATE-DOCS.
-           WRITE AUDITFILE-REC FROM LOAN-RECORD.
+           WRITE AUDITFILE-REC FROM LOAN-RECORD
+           IF LOAN-DENIED
+               PERFORM 2650-GENERATE-DENIAL-LETTER
+           END-IF.
+
+       2650-GENERATE-DENIAL-LETTER.
+      *    Adverse-action notice: translate the internal denial code
+      *    into the compliance-required customer-facing reason text.
+           IF WS-DENIAL-CODE = 'CRED'
+               MOVE 'YOUR CREDIT SCORE DID NOT MEET OUR MINIMUM
+      -             'REQUIRED SCORE FOR THIS LOAN PRODUCT.'
+                   TO WS-DENIAL-REASON-TEXT
+           ELSE
+               IF WS-DENIAL-CODE = 'DEBT'
+                   MOVE 'YOUR EXISTING DEBT OBLIGATIONS RELATIVE TO
+      -                 ' YOUR INCOME EXCEED OUR MAXIMUM ALLOWED RATIO.'
+                       TO WS-DENIAL-REASON-TEXT
+               ELSE
+                   IF WS-DENIAL-CODE = 'CUST'
+                       MOVE 'WE WERE UNABLE TO VERIFY YOUR CUSTOMER
+      -                     ' INFORMATION ON FILE.'
+                           TO WS-DENIAL-REASON-TEXT
+                   ELSE
+                       MOVE 'YOUR APPLICATION DID NOT MEET OUR
+      -                     ' UNDERWRITING CRITERIA.'
+                           TO WS-DENIAL-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF
+           MOVE SPACES TO WS-DENY-LINE
+           STRING CUSTOMER-ID     DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  CUSTOMER-NAME   DELIMITED SIZE
+                  ' '             DELIMITED SIZE
+                  WS-DENIAL-REASON-TEXT DELIMITED SIZE
+                  INTO WS-DENY-LINE
+           WRITE DENYFILE-REC FROM WS-DENY-LINE.
 
        9000-END.
            CLOSE LOANFILE
                  AUDITFILE
+                 DENYFILE
+                 AMORTFILE
            STOP RUN.
