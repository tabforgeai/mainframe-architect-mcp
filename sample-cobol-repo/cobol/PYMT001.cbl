@@ -2,8 +2,9 @@
       * PROGRAM:  PYMT001                                             *
       * PURPOSE:  Payment Processing - Debit/Credit Account           *
       * AUTHOR:   TABFORGE-AI                                         *
-      * CALLS:    ACCTBAL, DBUPD01, ERRHANDR                          *
-      * COPYBOOKS: CUSTMAST, ACCTDATA, ERRDATA                        *
+      * CALLS:    DBREAD01, DBUPD01, ERRHANDR                          *
+      * COPYBOOKS: CUSTMAST, ACCTDATA, ERRDATA, CKPTDATA, PYMTREJQ,   *
+      *            PYMTPARM, CTLDATA, DISPDATA                        *
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     PYMT001.
@@ -18,9 +19,25 @@
            SELECT PYMTFILE  ASSIGN TO UT-S-PYMTFILE
                             ORGANIZATION IS SEQUENTIAL
                             ACCESS MODE  IS SEQUENTIAL.
+           SELECT SRTPYMTFILE ASSIGN TO UT-S-SRTPYMT
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT SORTFILE  ASSIGN TO UT-S-SORTWK.
            SELECT REJECTFILE ASSIGN TO UT-S-REJECTFILE
                              ORGANIZATION IS SEQUENTIAL
                              ACCESS MODE  IS SEQUENTIAL.
+           SELECT CKPTFILE  ASSIGN TO UT-S-CKPTFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT PARMFILE  ASSIGN TO UT-S-PARMFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT CTLTOTFILE ASSIGN TO UT-S-CTLTOTAL
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
+           SELECT DISPFILE  ASSIGN TO UT-S-DISPFILE
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,12 +47,60 @@
            RECORD CONTAINS 200 CHARACTERS.
        01  PYMTFILE-REC               PIC X(200).
 
-       FD  REJECTFILE
+       SD  SORTFILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  SORT-REC.
+      *    Review fix - ACCOUNT-NUMBER/CHANNEL-CODE/TRANSACTION-REF
+      *    are added as minor keys (below PRIORITY-CODE, so the
+      *    time-critical-first ordering is unchanged) so that
+      *    3050-CHECK-VELOCITY's adjacent-record duplicate check is
+      *    actually guaranteed to see same-account/channel/ref
+      *    payments next to each other within a priority band,
+      *    instead of relying on them happening to already be close
+      *    together in the unsorted input.
+           05  SORT-ACCOUNT-NUMBER    PIC X(12).
+           05  FILLER                 PIC X(38).
+           05  SORT-TRANSACTION-REF   PIC X(16).
+           05  SORT-CHANNEL-CODE      PIC X(4).
+           05  SORT-PRIORITY-CODE     PIC X(1).
+           05  FILLER                 PIC X(129).
+
+       FD  SRTPYMTFILE
            RECORDING MODE IS F
            RECORD CONTAINS 200 CHARACTERS.
-       01  REJECTFILE-REC             PIC X(200).
+       01  SRTPYMTFILE-REC            PIC X(200).
+
+       FD  REJECTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 254 CHARACTERS.
+       01  REJECTFILE-REC             PIC X(254).
+
+       FD  CKPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 43 CHARACTERS.
+       01  CKPTFILE-REC               PIC X(43).
+
+       FD  PARMFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 18 CHARACTERS.
+       01  PARMFILE-REC               PIC X(18).
+
+      *    Request 043 - nightly control-total reconciliation record,
+      *    one per BANKNITE step; see CTLDATA copybook.
+       FD  CTLTOTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 54 CHARACTERS.
+       01  CTLTOTFILE-REC             PIC X(54).
+
+      *    Request 046 - payment dispute/complaint tracking file, one
+      *    record opened per rejected payment; see DISPDATA copybook.
+       FD  DISPFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 323 CHARACTERS.
+       01  DISPFILE-REC               PIC X(323).
 
        WORKING-STORAGE SECTION.
+       01  WS-PYMT001-FIELDS.
            05  WS-PROGRAM-NAME        PIC X(8)  VALUE 'PYMT001'.
            05  WS-EOF-PYMTFILE        PIC X(1)  VALUE 'N'.
                88  EOF-PYMTFILE           VALUE 'Y'.
@@ -45,73 +110,276 @@
            05  WS-NEW-BALANCE         PIC S9(13)V99 COMP-3.
            05  WS-SUFFICIENT-FUNDS    PIC X(1)  VALUE 'N'.
                88  FUNDS-OK               VALUE 'Y'.
+           05  WS-RESTART-FLAG        PIC X(1)  VALUE 'N'.
+               88  RESTART-RUN            VALUE 'Y'.
+           05  WS-RESTART-COUNT       PIC 9(9)  COMP VALUE ZERO.
+           05  WS-CKPT-INTERVAL       PIC 9(5)  COMP VALUE 1000.
+           05  WS-EOF-CKPTFILE        PIC X(1)  VALUE 'N'.
+               88  EOF-CKPTFILE           VALUE 'Y'.
+           05  WS-TOTAL-COUNT         PIC 9(9)  COMP VALUE ZERO.
+           05  WS-REJECT-REASON-CODE  PIC X(4)  VALUE 'OTHR'.
+           05  WS-REJECT-REASON-TEXT  PIC X(40) VALUE SPACES.
+           05  WS-OVERDRAFT-FEE       PIC S9(05)V99 COMP-3
+                                       VALUE 35.00.
+           05  WS-TOTAL-PYMT-AMOUNT   PIC S9(13)V99 COMP-3
+                                       VALUE ZERO.
+      *    Request 049 - velocity/fraud check fields. WS-LAST-xxx
+      *    remember the previous payment's key fields so the next one
+      *    can be compared to it without an OCCURS table.
+           05  WS-VELOCITY-FLAG       PIC X(1)  VALUE 'N'.
+               88  VELOCITY-VIOLATION     VALUE 'Y'.
+           05  WS-LAST-ACCOUNT-NUMBER PIC X(12) VALUE SPACES.
+           05  WS-LAST-TRANSACTION-REF PIC X(16) VALUE SPACES.
+           05  WS-LAST-CHANNEL-CODE   PIC X(4)  VALUE SPACES.
 
        COPY CUSTMAST.
        COPY ACCTDATA.
        COPY ERRDATA.
+       COPY CKPTDATA.
+       COPY PYMTREJQ.
+       COPY PYMTPARM.
+       COPY CTLDATA.
+       COPY DISPDATA.
 
        PROCEDURE DIVISION.
 
        1000-INIT.
            MOVE ZERO TO WS-PYMT-COUNT
            MOVE ZERO TO WS-REJECT-COUNT
-           OPEN INPUT  PYMTFILE
+           ACCEPT WS-RESTART-FLAG FROM SYSIN
+           PERFORM 1025-SORT-PAYMENTS-BY-PRIORITY
+           OPEN INPUT  SRTPYMTFILE
            OPEN OUTPUT REJECTFILE
+           OPEN EXTEND DISPFILE
+           IF RESTART-RUN
+               PERFORM 1100-LOAD-CHECKPOINT
+               OPEN EXTEND CKPTFILE
+           ELSE
+               OPEN OUTPUT CKPTFILE
+           END-IF
+           PERFORM 1050-LOAD-PARAMETERS
            PERFORM 2000-READ-PAYMENT UNTIL EOF-PYMTFILE
            PERFORM 9000-END.
 
+       1050-LOAD-PARAMETERS.
+      *    The overdraft fee comes from UT-S-PARMFILE so it can be
+      *    changed without a recompile; WS-OVERDRAFT-FEE keeps its
+      *    VALUE clause as the fallback if the parameter file is
+      *    empty or missing (same idiom as LOANPROC's 1050).
+           OPEN INPUT PARMFILE
+           READ PARMFILE INTO PYMT-PARM-RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-OVERDRAFT-FEE TO WS-OVERDRAFT-FEE
+           END-READ
+           CLOSE PARMFILE.
+
+       1025-SORT-PAYMENTS-BY-PRIORITY.
+      *    Sorts the incoming payment file by PRIORITY-CODE so
+      *    time-critical debits (payroll, mortgage) post ahead of
+      *    discretionary ones if the batch window runs short.
+      *    ACCOUNT-NUMBER/CHANNEL-CODE/TRANSACTION-REF are minor keys
+      *    under PRIORITY-CODE so 3050-CHECK-VELOCITY's adjacent-
+      *    record duplicate check can rely on same-account repeats
+      *    actually being adjacent (see review fix above).
+           SORT SORTFILE
+               ON ASCENDING KEY SORT-PRIORITY-CODE
+               ON ASCENDING KEY SORT-ACCOUNT-NUMBER
+               ON ASCENDING KEY SORT-CHANNEL-CODE
+               ON ASCENDING KEY SORT-TRANSACTION-REF
+               USING PYMTFILE
+               GIVING SRTPYMTFILE.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CKPTFILE
+           MOVE 'N' TO WS-EOF-CKPTFILE
+           PERFORM UNTIL EOF-CKPTFILE
+               READ CKPTFILE INTO CHECKPOINT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-CKPTFILE
+               END-READ
+               IF NOT EOF-CKPTFILE
+                   MOVE CKPT-PROCESS-COUNT TO WS-RESTART-COUNT
+               END-IF
+           END-PERFORM
+           CLOSE CKPTFILE
+           PERFORM UNTIL WS-TOTAL-COUNT >= WS-RESTART-COUNT
+                   OR EOF-PYMTFILE
+               READ SRTPYMTFILE INTO ACCOUNT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-PYMTFILE
+               END-READ
+               IF NOT EOF-PYMTFILE
+                   ADD 1 TO WS-TOTAL-COUNT
+               END-IF
+           END-PERFORM.
+
        2000-READ-PAYMENT.
-           READ PYMTFILE INTO ACCOUNT-RECORD
+           READ SRTPYMTFILE INTO ACCOUNT-RECORD
                AT END MOVE 'Y' TO WS-EOF-PYMTFILE
            END-READ
            IF NOT EOF-PYMTFILE
+               ADD 1 TO WS-TOTAL-COUNT
                PERFORM 3000-VALIDATE-PAYMENT
                IF FUNDS-OK
                    PERFORM 4000-UPDATE-BALANCE
                    ADD 1 TO WS-PYMT-COUNT
                ELSE
-                   WRITE REJECTFILE-REC FROM ACCOUNT-RECORD
+                   PERFORM 3500-QUEUE-REJECT
                    ADD 1 TO WS-REJECT-COUNT
                END-IF
+               IF FUNCTION MOD(WS-TOTAL-COUNT WS-CKPT-INTERVAL)
+                       = ZERO
+                   PERFORM 8000-WRITE-CHECKPOINT
+               END-IF
            END-IF.
 
+       8000-WRITE-CHECKPOINT.
+           MOVE WS-PROGRAM-NAME  TO CKPT-PROGRAM-NAME
+           MOVE WS-TOTAL-COUNT   TO CKPT-PROCESS-COUNT
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           WRITE CKPTFILE-REC FROM CHECKPOINT-RECORD.
+
        3000-VALIDATE-PAYMENT.
-           MOVE 'N' TO WS-SUFFICIENT-FUNDS
-           CALL 'ACCTBAL' USING ACCOUNT-NUMBER
-                                CUSTOMER-RECORD
-                                WS-RETURN-CODE
-           IF WS-RETURN-CODE = RC-SUCCESS
-               COMPUTE WS-NEW-BALANCE =
-                   CUSTOMER-BALANCE - PENDING-AMOUNT
-               IF WS-NEW-BALANCE >= ZERO OR
-                  WS-NEW-BALANCE >= CREDIT-LIMIT * -1
-                   MOVE 'Y' TO WS-SUFFICIENT-FUNDS
-               END-IF
+           MOVE 'N'    TO WS-SUFFICIENT-FUNDS
+           MOVE 'OTHR' TO WS-REJECT-REASON-CODE
+           MOVE 'UNKNOWN REJECTION REASON' TO WS-REJECT-REASON-TEXT
+           PERFORM 3050-CHECK-VELOCITY
+           IF VELOCITY-VIOLATION
+               MOVE 'VELO' TO WS-REJECT-REASON-CODE
+               MOVE 'VELOCITY/FRAUD CHECK FAILED'
+                   TO WS-REJECT-REASON-TEXT
            ELSE
-               MOVE 'PYMT001'  TO ERR-PROGRAM-NAME
-               MOVE '3000-VALIDATE-PAYMENT' TO ERR-PARAGRAPH
-               MOVE 0100       TO ERR-CODE
-               MOVE 'ACCTBAL CALL FAILED' TO ERR-MESSAGE
-               CALL 'ERRHANDR' USING ERROR-RECORD
+      *        Review fix - DBRD01AK's alternate key is DBFILE-ACCOUNT
+      *        -NUMBER, which no WRITE/REWRITE in DBUPD01 ever
+      *        populates (DBFILE-REC's true layout is CUSTOMER-RECORD,
+      *        which has no account-number field of its own), so
+      *        every DBRD01AK lookup here always took the INVALID KEY
+      *        branch. A customer record in this system has exactly
+      *        one account, identified by CUSTOMER-ID, so the leading
+      *        10 bytes of the payment's ACCOUNT-NUMBER (the customer
+      *        ID the payment is posted against) is looked up directly
+      *        on DBFILE's real primary key instead.
+               CALL 'DBREAD01' USING ACCOUNT-NUMBER(1:10)
+                                    CUSTOMER-RECORD
+                                    WS-RETURN-CODE
+               IF WS-RETURN-CODE = RC-SUCCESS
+                   IF TXN-CREDIT
+                       COMPUTE WS-NEW-BALANCE =
+                           CUSTOMER-BALANCE + PENDING-AMOUNT
+                       MOVE 'Y' TO WS-SUFFICIENT-FUNDS
+                   ELSE
+                       COMPUTE WS-NEW-BALANCE =
+                           CUSTOMER-BALANCE - PENDING-AMOUNT
+                       IF WS-NEW-BALANCE >= ZERO OR
+                          WS-NEW-BALANCE >= CREDIT-LIMIT * -1
+                           MOVE 'Y' TO WS-SUFFICIENT-FUNDS
+                       ELSE
+                           MOVE 'INSF' TO WS-REJECT-REASON-CODE
+                           MOVE 'INSUFFICIENT FUNDS'
+                               TO WS-REJECT-REASON-TEXT
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE 'ACCB' TO WS-REJECT-REASON-CODE
+                   MOVE 'ACCOUNT LOOKUP FAILED' TO WS-REJECT-REASON-TEXT
+                   MOVE 'PYMT001'  TO ERR-PROGRAM-NAME
+                   MOVE '3000-VALIDATE-PAYMENT' TO ERR-PARAGRAPH
+                   SET ERRC-SUBPROGRAM-FAILED TO TRUE
+                   MOVE 'ACCOUNT LOOKUP FAILED' TO ERR-MESSAGE
+                   CALL 'ERRHANDR' USING ERROR-RECORD
+               END-IF
            END-IF.
 
+       3050-CHECK-VELOCITY.
+      *    Request 049 - flags a payment as a probable replay or
+      *    scripted-submission attempt when it repeats the exact same
+      *    ACCOUNT-NUMBER, CHANNEL-CODE, and TRANSACTION-REF as the
+      *    payment immediately ahead of it in SRTPYMTFILE. The file is
+      *    sorted by PRIORITY-CODE (see 1025-SORT-PAYMENTS-BY-PRIORITY)
+      *    so same-account duplicates submitted together still land
+      *    adjacent to each other within a priority band.
+           MOVE 'N' TO WS-VELOCITY-FLAG
+           IF ACCOUNT-NUMBER    = WS-LAST-ACCOUNT-NUMBER
+              AND CHANNEL-CODE  = WS-LAST-CHANNEL-CODE
+              AND TRANSACTION-REF = WS-LAST-TRANSACTION-REF
+              AND ACCOUNT-NUMBER NOT = SPACES
+               MOVE 'Y' TO WS-VELOCITY-FLAG
+           END-IF
+           MOVE ACCOUNT-NUMBER   TO WS-LAST-ACCOUNT-NUMBER
+           MOVE CHANNEL-CODE     TO WS-LAST-CHANNEL-CODE
+           MOVE TRANSACTION-REF  TO WS-LAST-TRANSACTION-REF.
+
+       3500-QUEUE-REJECT.
+      *    Reason-coded retry queue instead of a dead-end reject dump
+      *    — a correction/resubmission run can read RJQ-PAYMENT-DATA
+      *    back into ACCOUNT-RECORD and reprocess without re-keying.
+           MOVE ACCOUNT-RECORD        TO RJQ-PAYMENT-DATA
+           MOVE WS-REJECT-REASON-CODE TO RJQ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO RJQ-REASON-TEXT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RJQ-QUEUED-DATE
+           MOVE ZERO                  TO RJQ-RETRY-COUNT
+           WRITE REJECTFILE-REC FROM REJECT-QUEUE-RECORD
+           PERFORM 3600-LOG-DISPUTE.
+
+       3600-LOG-DISPUTE.
+      *    Request 046 - every rejected payment automatically opens a
+      *    dispute/complaint tracking entry in DISPFILE, status OPEN,
+      *    so customer service has a starting record to investigate
+      *    and resolve instead of the reject queue being the only
+      *    trace a rejected payment ever leaves.
+           MOVE ACCOUNT-NUMBER        TO DISP-ACCOUNT-NUMBER
+           MOVE CUSTOMER-ID           TO DISP-CUSTOMER-ID
+           MOVE WS-REJECT-REASON-CODE TO DISP-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO DISP-REASON-TEXT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DISP-OPENED-DATE
+           SET DISP-STATUS-OPEN       TO TRUE
+           MOVE SPACES                TO DISP-RESOLVED-DATE
+           MOVE SPACES                TO DISP-RESOLUTION-TEXT
+           MOVE ACCOUNT-RECORD        TO DISP-PAYMENT-DATA
+           WRITE DISPFILE-REC FROM DISPUTE-RECORD.
+
        4000-UPDATE-BALANCE.
+           ADD PENDING-AMOUNT TO WS-TOTAL-PYMT-AMOUNT
            MOVE WS-NEW-BALANCE  TO CUSTOMER-BALANCE
            MOVE TRANSACTION-DATE TO LAST-UPDATE-DATE
-           CALL 'DBUPD01' USING ACCOUNT-NUMBER
+           CALL 'DBUPD01' USING CUSTOMER-ID
                                 CUSTOMER-RECORD
                                 WS-RETURN-CODE
            IF WS-RETURN-CODE > RC-SUCCESS
                MOVE 'PYMT001'  TO ERR-PROGRAM-NAME
                MOVE '4000-UPDATE-BALANCE' TO ERR-PARAGRAPH
-               MOVE 0200       TO ERR-CODE
+               SET ERRC-DBUPD-FAILED TO TRUE
                MOVE 'DATABASE UPDATE FAILED' TO ERR-MESSAGE
                CALL 'ERRHANDR' USING ERROR-RECORD
+           END-IF
+           IF WS-NEW-BALANCE < ZERO
+               PERFORM 4500-ASSESS-OVERDRAFT-FEE
+           END-IF.
+
+       4500-ASSESS-OVERDRAFT-FEE.
+      *    Overdraft usage fee, posted through DBUPD01 the same way
+      *    as the balance update itself so it is written back and
+      *    audited identically to any other balance change.
+           COMPUTE CUSTOMER-BALANCE =
+               CUSTOMER-BALANCE - WS-OVERDRAFT-FEE
+           CALL 'DBUPD01' USING CUSTOMER-ID
+                                CUSTOMER-RECORD
+                                WS-RETURN-CODE
+           IF WS-RETURN-CODE > RC-SUCCESS
+               MOVE 'PYMT001'  TO ERR-PROGRAM-NAME
+               MOVE '4500-ASSESS-OVERDRAFT-FEE' TO ERR-PARAGRAPH
+               SET ERRC-OVERDRAFT-UPD-FAILED TO TRUE
+               MOVE 'OVERDRAFT FEE UPDATE FAILED' TO ERR-MESSAGE
+               CALL 'ERRHANDR' USING ERROR-RECORD
            END-IF.
 
        9000-END.
-           CLOSE PYMTFILE
+           PERFORM 8000-WRITE-CHECKPOINT
+           PERFORM 8100-WRITE-CONTROL-TOTAL
+           CLOSE SRTPYMTFILE
                  REJECTFILE
+                 CKPTFILE
+                 DISPFILE
            MOVE WS-REJECT-COUNT TO TX-REJECT-COUNT
            MOVE WS-PYMT-COUNT   TO TX-SUCCESS-COUNT
            IF WS-REJECT-COUNT > ZERO
@@ -120,3 +388,16 @@
                MOVE RC-SUCCESS TO WS-RETURN-CODE
            END-IF
            STOP RUN.
+
+       8100-WRITE-CONTROL-TOTAL.
+      *    Request 043 - one control-total record for CTLRECON to pick
+      *    up at the end of the BANKNITE run.
+           MOVE WS-PROGRAM-NAME       TO CTL-JOB-STEP
+           MOVE WS-TOTAL-COUNT        TO CTL-TOTAL-COUNT
+           MOVE WS-PYMT-COUNT         TO CTL-SUCCESS-COUNT
+           MOVE WS-REJECT-COUNT       TO CTL-REJECT-COUNT
+           MOVE WS-TOTAL-PYMT-AMOUNT  TO CTL-TOTAL-AMOUNT
+           MOVE FUNCTION CURRENT-DATE TO CTL-TIMESTAMP
+           OPEN EXTEND CTLTOTFILE
+           WRITE CTLTOTFILE-REC FROM CONTROL-TOTAL-REC
+           CLOSE CTLTOTFILE.
