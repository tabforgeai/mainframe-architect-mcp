@@ -0,0 +1,64 @@
+*----------------------------------------------------------------*
+* MAPSET:   CUSTINQM                                              *
+* PURPOSE:  BMS screen for the CUSTINQ customer inquiry           *
+*           transaction - replaces the old SYSIN-driven test      *
+*           harness with a real 3270 map (see request 034).       *
+* ASSEMBLE TO: copy/CUSTMAP.cpy (symbolic map, LANG=COBOL)        *
+*----------------------------------------------------------------*
+CUSTINQM DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               TIOAPFX=YES,                                           X
+               STORAGE=AUTO,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+CUSTMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),LENGTH=17,ATTRB=(PROT,BRT),               X
+               INITIAL='CUSTOMER INQUIRY'
+*
+         DFHMDF POS=(03,01),LENGTH=11,ATTRB=(PROT),                   X
+               INITIAL='CUSTOMER ID'
+CUSTID   DFHMDF POS=(03,13),LENGTH=10,ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(04,01),LENGTH=11,ATTRB=(PROT),                   X
+               INITIAL='PIN'
+PINFLD   DFHMDF POS=(04,13),LENGTH=4,ATTRB=(UNPROT,DRK,NUM)
+*
+         DFHMDF POS=(05,01),LENGTH=18,ATTRB=(PROT),                   X
+               INITIAL='STATEMENT (Y/N)'
+STMTREQ  DFHMDF POS=(05,20),LENGTH=1,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(07,01),LENGTH=11,ATTRB=(PROT),                   X
+               INITIAL='NAME'
+CUSTNAM  DFHMDF POS=(07,13),LENGTH=40,ATTRB=(PROT)
+*
+         DFHMDF POS=(08,01),LENGTH=11,ATTRB=(PROT),                   X
+               INITIAL='BALANCE'
+BALANCE  DFHMDF POS=(08,13),LENGTH=20,ATTRB=(PROT)
+*
+         DFHMDF POS=(09,01),LENGTH=11,ATTRB=(PROT),                   X
+               INITIAL='ADDRESS'
+ADDR1    DFHMDF POS=(09,13),LENGTH=30,ATTRB=(PROT)
+ADDR2    DFHMDF POS=(10,13),LENGTH=30,ATTRB=(PROT)
+*
+         DFHMDF POS=(12,01),LENGTH=17,ATTRB=(PROT,BRT),               X
+               INITIAL='RECENT ACTIVITY'
+TXN1     DFHMDF POS=(13,01),LENGTH=78,ATTRB=(PROT)
+TXN2     DFHMDF POS=(14,01),LENGTH=78,ATTRB=(PROT)
+TXN3     DFHMDF POS=(15,01),LENGTH=78,ATTRB=(PROT)
+*
+         DFHMDF POS=(17,01),LENGTH=17,ATTRB=(PROT,BRT),               X
+               INITIAL='STATEMENT'
+STMT1    DFHMDF POS=(18,01),LENGTH=78,ATTRB=(PROT)
+STMT2    DFHMDF POS=(19,01),LENGTH=78,ATTRB=(PROT)
+STMT3    DFHMDF POS=(20,01),LENGTH=78,ATTRB=(PROT)
+STMT4    DFHMDF POS=(21,01),LENGTH=78,ATTRB=(PROT)
+STMT5    DFHMDF POS=(22,01),LENGTH=78,ATTRB=(PROT)
+*
+MSGL     DFHMDF POS=(24,01),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
