@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * CTLDATA.CPY - Nightly Batch Control-Total Record               *
+      * Used by: PYMT001, ACCTBAL, INTCALC, STMTPRT, CTLRECON          *
+      * Request 043 - each BANKNITE step writes one of these records   *
+      * at its own 9000-END, and CTLRECON reads them all back at the   *
+      * end of the run to build the control-total reconciliation       *
+      * report. TOTAL-COUNT is expected to equal SUCCESS-COUNT plus    *
+      * REJECT-COUNT for every step; CTLRECON flags any step where it  *
+      * doesn't, since that means records were read but never fully    *
+      * accounted for as either processed or rejected.                 *
+      *----------------------------------------------------------------*
+       01  CONTROL-TOTAL-REC.
+           05  CTL-JOB-STEP           PIC X(8).
+           05  CTL-TOTAL-COUNT        PIC 9(9)       COMP.
+           05  CTL-SUCCESS-COUNT      PIC 9(9)       COMP.
+           05  CTL-REJECT-COUNT       PIC 9(9)       COMP.
+           05  CTL-TOTAL-AMOUNT       PIC S9(13)V99  COMP-3.
+           05  CTL-TIMESTAMP          PIC X(26).
