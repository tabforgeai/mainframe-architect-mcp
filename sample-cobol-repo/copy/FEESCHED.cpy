@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * FEESCHED.CPY - Account Maintenance Fee Schedule Record         *
+      * Used by: FEEPROC                                               *
+      * FS-MONTHLY-FEE is the flat monthly maintenance fee charged     *
+      * against FS-ACCOUNT-TYPE accounts - see request 047.            *
+      *----------------------------------------------------------------*
+       01  FEESCHED-RECORD.
+           05  FS-ACCOUNT-TYPE        PIC X(02).
+           05  FS-MONTHLY-FEE         PIC S9(05)V99.
+           05  FILLER                 PIC X(05).
