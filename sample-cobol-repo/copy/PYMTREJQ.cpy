@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * PYMTREJQ.CPY - Payment Exception/Retry Queue Record            *
+      * Used by: PYMT001                                                *
+      *----------------------------------------------------------------*
+       01  REJECT-QUEUE-RECORD.
+           05  RJQ-PAYMENT-DATA       PIC X(200).
+           05  RJQ-REASON-CODE        PIC X(04).
+               88  RJQ-INSUFF-FUNDS       VALUE 'INSF'.
+               88  RJQ-ACCTBAL-FAILURE    VALUE 'ACCB'.
+               88  RJQ-VELOCITY-FAILURE   VALUE 'VELO'.
+               88  RJQ-OTHER-REASON       VALUE 'OTHR'.
+           05  RJQ-REASON-TEXT        PIC X(40).
+           05  RJQ-QUEUED-DATE        PIC X(08).
+           05  RJQ-RETRY-COUNT        PIC 9(03) COMP VALUE ZERO.
