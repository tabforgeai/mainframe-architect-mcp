@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * AMORTDATA.CPY - Loan Amortization Schedule Line               *
+      * Used by: LOANPROC                                              *
+      *----------------------------------------------------------------*
+       01  AMORT-RECORD.
+           05  AMORT-LOAN-ID          PIC X(12).
+           05  AMORT-PAYMENT-NUM      PIC 9(04) COMP.
+           05  AMORT-PRINCIPAL        PIC S9(09)V99 COMP-3.
+           05  AMORT-INTEREST         PIC S9(09)V99 COMP-3.
+           05  AMORT-REMAIN-BAL       PIC S9(11)V99 COMP-3.
+           05  FILLER                 PIC X(10).
