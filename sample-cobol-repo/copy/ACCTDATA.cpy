@@ -13,9 +13,15 @@
            05  TRANSACTION-DATE       PIC X(10).
            05  TRANSACTION-TIME       PIC X(8).
            05  TRANSACTION-TYPE       PIC X(3).
+               88  TXN-CREDIT             VALUE 'CR '.
+               88  TXN-DEBIT              VALUE 'DR '.
            05  TRANSACTION-REF        PIC X(16).
            05  CHANNEL-CODE           PIC X(4).
-           05  FILLER                 PIC X(8).
+           05  PRIORITY-CODE          PIC X(1).
+               88  PRIORITY-CRITICAL      VALUE '1'.
+               88  PRIORITY-STANDARD      VALUE '5'.
+               88  PRIORITY-DISCRETIONARY VALUE '9'.
+           05  FILLER                 PIC X(7).
 
        01  TRANSACTION-COUNTERS.
            05  TX-TOTAL-COUNT         PIC 9(7) COMP.
