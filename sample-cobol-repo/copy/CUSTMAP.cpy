@@ -0,0 +1,86 @@
+      *----------------------------------------------------------------*
+      * CUSTMAP.CPY - Symbolic map generated from bms/CUSTINQM.bms    *
+      * Used by: CUSTINQ                                              *
+      *----------------------------------------------------------------*
+       01  CUSTMAPI.
+           05  FILLER                 PIC X(12).
+           05  CUSTIDL                COMP PIC S9(4).
+           05  CUSTIDF                PICTURE X.
+           05  FILLER REDEFINES CUSTIDF.
+               10  CUSTIDA            PICTURE X.
+           05  CUSTIDI                PIC X(10).
+           05  PINFLDL                COMP PIC S9(4).
+           05  PINFLDF                PICTURE X.
+           05  FILLER REDEFINES PINFLDF.
+               10  PINFLDA            PICTURE X.
+           05  PINFLDI                PIC X(4).
+           05  STMTREQL               COMP PIC S9(4).
+           05  STMTREQF               PICTURE X.
+           05  FILLER REDEFINES STMTREQF.
+               10  STMTREQA           PICTURE X.
+           05  STMTREQI               PIC X(1).
+           05  CUSTNAML               COMP PIC S9(4).
+           05  CUSTNAMF               PICTURE X.
+           05  FILLER REDEFINES CUSTNAMF.
+               10  CUSTNAMA           PICTURE X.
+           05  CUSTNAMI               PIC X(40).
+           05  BALANCEL               COMP PIC S9(4).
+           05  BALANCEF               PICTURE X.
+           05  FILLER REDEFINES BALANCEF.
+               10  BALANCEA           PICTURE X.
+           05  BALANCEI               PIC X(20).
+           05  ADDR1L                 COMP PIC S9(4).
+           05  ADDR1F                 PICTURE X.
+           05  FILLER REDEFINES ADDR1F.
+               10  ADDR1A             PICTURE X.
+           05  ADDR1I                 PIC X(30).
+           05  ADDR2L                 COMP PIC S9(4).
+           05  ADDR2F                 PICTURE X.
+           05  FILLER REDEFINES ADDR2F.
+               10  ADDR2A             PICTURE X.
+           05  ADDR2I                 PIC X(30).
+           05  TXN1L                  COMP PIC S9(4).
+           05  TXN1F                  PICTURE X.
+           05  FILLER REDEFINES TXN1F.
+               10  TXN1A              PICTURE X.
+           05  TXN1I                  PIC X(78).
+           05  TXN2L                  COMP PIC S9(4).
+           05  TXN2F                  PICTURE X.
+           05  FILLER REDEFINES TXN2F.
+               10  TXN2A              PICTURE X.
+           05  TXN2I                  PIC X(78).
+           05  TXN3L                  COMP PIC S9(4).
+           05  TXN3F                  PICTURE X.
+           05  FILLER REDEFINES TXN3F.
+               10  TXN3A              PICTURE X.
+           05  TXN3I                  PIC X(78).
+           05  STMT1L                 COMP PIC S9(4).
+           05  STMT1F                 PICTURE X.
+           05  FILLER REDEFINES STMT1F.
+               10  STMT1A             PICTURE X.
+           05  STMT1I                 PIC X(78).
+           05  STMT2L                 COMP PIC S9(4).
+           05  STMT2F                 PICTURE X.
+           05  FILLER REDEFINES STMT2F.
+               10  STMT2A             PICTURE X.
+           05  STMT2I                 PIC X(78).
+           05  STMT3L                 COMP PIC S9(4).
+           05  STMT3F                 PICTURE X.
+           05  FILLER REDEFINES STMT3F.
+               10  STMT3A             PICTURE X.
+           05  STMT3I                 PIC X(78).
+           05  STMT4L                 COMP PIC S9(4).
+           05  STMT4F                 PICTURE X.
+           05  FILLER REDEFINES STMT4F.
+               10  STMT4A             PICTURE X.
+           05  STMT4I                 PIC X(78).
+           05  STMT5L                 COMP PIC S9(4).
+           05  STMT5F                 PICTURE X.
+           05  FILLER REDEFINES STMT5F.
+               10  STMT5A             PICTURE X.
+           05  STMT5I                 PIC X(78).
+           05  MSGLL                  COMP PIC S9(4).
+           05  MSGLF                  PICTURE X.
+           05  FILLER REDEFINES MSGLF.
+               10  MSGLA              PICTURE X.
+           05  MSGLI                  PIC X(79).
