@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      * DEPRATE.CPY - Deposit Account Interest Rate Table Record       *
+      * Used by: INTCALC                                               *
+      *----------------------------------------------------------------*
+       01  DEPRATE-RECORD.
+           05  DR-ACCOUNT-TYPE        PIC X(02).
+           05  DR-INTEREST-RATE       PIC S9(03)V9(4).
+           05  FILLER                 PIC X(05).
