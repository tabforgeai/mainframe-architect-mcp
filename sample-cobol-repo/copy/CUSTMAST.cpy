@@ -18,4 +18,12 @@
                88  SEG-RETAIL             VALUE 'RT'.
                88  SEG-CORPORATE          VALUE 'CO'.
                88  SEG-PRIVATE            VALUE 'PB'.
-           05  FILLER                 PIC X(5).
+           05  CUST-TXN-COUNT         PIC 9(7)  COMP VALUE ZERO.
+           05  CUST-TXN-AMOUNT        PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05  CUST-YTD-INTEREST      PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05  CUSTOMER-CREDIT-SCORE  PIC 9(03) COMP VALUE ZERO.
+           05  CUSTOMER-INCOME        PIC S9(09)V99 COMP-3 VALUE ZERO.
+           05  DELIVERY-PREF          PIC X(1)  VALUE 'P'.
+               88  DELIV-PAPER            VALUE 'P'.
+               88  DELIV-ESTMT            VALUE 'E'.
+           05  CUSTOMER-PIN           PIC X(4)  VALUE SPACES.
