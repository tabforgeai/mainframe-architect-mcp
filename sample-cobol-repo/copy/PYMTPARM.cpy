@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      * PYMTPARM.CPY - PYMT001 Runtime Parameter Record                *
+      * Used by: PYMT001                                                *
+      *----------------------------------------------------------------*
+       01  PYMT-PARM-RECORD.
+           05  PARM-OVERDRAFT-FEE     PIC S9(05)V99.
+           05  FILLER                 PIC X(11).
