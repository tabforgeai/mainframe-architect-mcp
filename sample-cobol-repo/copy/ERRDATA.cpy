@@ -6,6 +6,28 @@
            05  ERR-PROGRAM-NAME       PIC X(8).
            05  ERR-PARAGRAPH          PIC X(30).
            05  ERR-CODE               PIC 9(4).
+      *    Request 040 - centralized error-code registry. Every code
+      *    any program assigns to ERR-CODE is listed here, with the
+      *    program(s) that raise it and what it means, so a new error
+      *    condition picks an unused number instead of colliding with
+      *    an existing one. Add new codes here when adding one to a
+      *    program, in the same numeric block as related codes.
+      *      0010  STMTPRT   - batch run processed zero records
+      *      0042  ACCTBAL   - negative balance detected on an account
+      *      0100  LOANDELQ, LOANPAY - LOANFILE REWRITE failed
+      *      0150  PYMT001   - a called subprogram (e.g. ACCTBAL)
+      *                        returned other than RC-SUCCESS
+      *      0200  PYMT001   - DBUPD01 balance update failed
+      *      0210  PYMT001   - DBUPD01 overdraft fee update failed
+      *      0220  FEEPROC   - DBUPD01 monthly maintenance fee update
+      *                        failed
+               88  ERRC-ZERO-VOLUME       VALUE 0010.
+               88  ERRC-NEGATIVE-BALANCE  VALUE 0042.
+               88  ERRC-FILE-REWRITE-FAILED VALUE 0100.
+               88  ERRC-SUBPROGRAM-FAILED VALUE 0150.
+               88  ERRC-DBUPD-FAILED      VALUE 0200.
+               88  ERRC-OVERDRAFT-UPD-FAILED VALUE 0210.
+               88  ERRC-FEE-UPDATE-FAILED VALUE 0220.
            05  ERR-MESSAGE            PIC X(80).
            05  ERR-TIMESTAMP          PIC X(26).
            05  ERR-SEVERITY           PIC X(1).
@@ -19,4 +41,14 @@
            05  RC-WARNING             PIC 9(4) VALUE 0004.
            05  RC-ERROR               PIC 9(4) VALUE 0008.
            05  RC-ABEND               PIC 9(4) VALUE 0012.
-           05  WS-RETURN-CODE         PIC 9(4) VALUE ZERO.
+      *    Review fix - every LINKAGE return-code parameter this CALLs
+      *    into (VALCUST's LK-VALIDATION-RC, DBREAD01/DBUPD01's
+      *    LK-READ-RC/LK-UPDATE-RC on every entry point, FMTDATE/
+      *    FMTAMT's LK-RETURN-CODE) is PIC S9(04) COMP; a CALL passes
+      *    arguments by reference with no conversion, so this field
+      *    must match that same representation or the callee's MOVEs
+      *    land on the wrong bytes. RC-SUCCESS/RC-WARNING/etc. above
+      *    stay PIC 9(4) - COBOL compares operands of different usage
+      *    by value, so they still compare correctly against a COMP
+      *    WS-RETURN-CODE.
+           05  WS-RETURN-CODE         PIC S9(04) COMP VALUE ZERO.
