@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * LOANPAYDATA.CPY - Incoming Loan Payment Record                *
+      * Used by: LOANPAY                                               *
+      *----------------------------------------------------------------*
+       01  LOAN-PAYMENT-RECORD.
+           05  LOANPAY-LOAN-ID        PIC X(12).
+           05  LOANPAY-AMOUNT         PIC S9(09)V99 COMP-3.
+           05  LOANPAY-DATE           PIC X(08).
+           05  LOANPAY-REF            PIC X(16).
+           05  FILLER                 PIC X(10).
