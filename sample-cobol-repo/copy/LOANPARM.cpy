@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      * LOANPARM.CPY - LOANPROC Underwriting Parameter Record          *
+      * Used by: LOANPROC                                               *
+      *----------------------------------------------------------------*
+       01  LOAN-PARM-RECORD.
+           05  PARM-MIN-CREDIT-SCORE  PIC 9(03).
+           05  PARM-MAX-DEBT-RATIO    PIC S9(03)V99.
+           05  FILLER                 PIC X(10).
