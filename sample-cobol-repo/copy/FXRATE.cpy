@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * FXRATE.CPY - Foreign Exchange Rate Table Record                *
+      * Used by: ACCTBAL, RPRT001                                      *
+      * FX-RATE-TO-BASE converts one unit of FX-CURRENCY-CODE into     *
+      * the run's base currency (EUR, matching FMTAMT's own default    *
+      * when no currency code is supplied) - see request 044.          *
+      *----------------------------------------------------------------*
+       01  FXRATE-RECORD.
+           05  FX-CURRENCY-CODE       PIC X(03).
+           05  FX-RATE-TO-BASE        PIC S9(03)V9(6).
+           05  FILLER                 PIC X(05).
