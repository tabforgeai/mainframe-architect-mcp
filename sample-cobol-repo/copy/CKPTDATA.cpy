@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      * CKPTDATA.CPY - Batch Checkpoint/Restart Record                *
+      * Used by: ACCTBAL, INTCALC, PYMT001, RPRT001, STMTPRT         *
+      *----------------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CKPT-PROGRAM-NAME      PIC X(08).
+           05  CKPT-PROCESS-COUNT     PIC 9(09).
+           05  CKPT-TIMESTAMP         PIC X(26).
