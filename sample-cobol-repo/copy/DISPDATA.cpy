@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      * DISPDATA.CPY - Payment Dispute/Complaint Tracking Record       *
+      * Used by: PYMT001, DISPRPT                                      *
+      * One record is opened automatically for every payment PYMT001   *
+      * queues to REJECTFILE (see PYMTREJQ), giving customer service   *
+      * a starting dispute entry to investigate instead of the reject  *
+      * queue being the only trace a rejected payment ever leaves -    *
+      * see request 046.                                               *
+      *----------------------------------------------------------------*
+       01  DISPUTE-RECORD.
+           05  DISP-ACCOUNT-NUMBER    PIC X(12).
+           05  DISP-CUSTOMER-ID       PIC X(10).
+           05  DISP-REASON-CODE       PIC X(04).
+           05  DISP-REASON-TEXT       PIC X(40).
+           05  DISP-OPENED-DATE       PIC X(08).
+           05  DISP-STATUS            PIC X(01) VALUE 'O'.
+               88  DISP-STATUS-OPEN           VALUE 'O'.
+               88  DISP-STATUS-INVESTIGATING  VALUE 'I'.
+               88  DISP-STATUS-RESOLVED       VALUE 'R'.
+               88  DISP-STATUS-DENIED         VALUE 'D'.
+           05  DISP-RESOLVED-DATE     PIC X(08) VALUE SPACES.
+           05  DISP-RESOLUTION-TEXT   PIC X(40) VALUE SPACES.
+           05  DISP-PAYMENT-DATA      PIC X(200).
