@@ -0,0 +1,78 @@
+//GDGBASE  JOB (ACCTG),'DEFINE GDG BASES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      GDGBASE                                              *
+//* PURPOSE:  One-time setup - defines the generation data group   *
+//*           bases that BANKNITE.jcl's UT-S-xxxxxxxx DD statements*
+//*           reference by relative generation, e.g. (0) for the   *
+//*           current/most-recent generation and (+1) for the new  *
+//*           generation a step is about to create (see request    *
+//*           005). Run this once per HLQ before BANKNITE is first *
+//*           submitted; re-running is harmless since IDCAMS just  *
+//*           reports "already defined" for a base that exists.    *
+//* NOTE:     LIMIT(nn) is how many generations GDGPROC keeps       *
+//*           on-disk before scratching the oldest; SCRATCH/NOEMPTY*
+//*           rolls generations off one at a time as new ones catalog.*
+//*----------------------------------------------------------------*
+//         SET HLQ=PROD.BANKSYS
+//*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE GDG (NAME(&HLQ..PYMTFILE)   -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..REJECTFILE) -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..CUSTFILE)   -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..TRANFILE)   -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..REPFILE)    -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..NEGBALRPT)  -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..ACCTFILE)   -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..LOANFILE)   -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..INTFILE)    -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..INFILE)     -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..RPTFILE)    -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..ADDRFILE)   -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..STMTFILE)   -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..ESTMTFILE)  -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..STMTHOLD)   -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..DBBKUP)     -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..CTLRPT)     -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..DBRECON)    -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..DISPRPT)    -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..FEERPT)     -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..AUDITFILE)  -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..DENYLETTERS)-
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..AMORTSKED)  -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..CHANRPT)    -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..LOANDELQ.RPT) -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..LOANOFRP)   -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..LOANPAY.REJECTS) -
+                LIMIT(14) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(&HLQ..TAXSUMRPT)  -
+                LIMIT(14) SCRATCH NOEMPTY)
+/*
