@@ -0,0 +1,24 @@
+//CHANRPT  JOB (ACCTG),'CHANNEL ACTIVITY REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      CHANRPT                                               *
+//* PURPOSE:  Sorts TRANFILE by CHANNEL-CODE and totals transaction *
+//*           count and dollar amount per channel (branch, ATM,     *
+//*           online, etc.), optionally limited to the period given *
+//*           on SYSIN (see request 025).                           *
+//*----------------------------------------------------------------*
+//         SET HLQ=PROD.BANKSYS
+//*
+//CHANRPT  EXEC PGM=CHANRPT
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-TRANFILE DD DSN=&HLQ..TRANFILE(0),DISP=SHR
+//UT-S-SRTTRAN  DD DSN=&&SRTTRAN,UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),DISP=(NEW,DELETE,DELETE)
+//UT-S-SORTWK   DD DSN=&&SORTWK1,UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),DISP=(NEW,DELETE,DELETE)
+//UT-S-CHANRPT  DD DSN=&HLQ..CHANRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(1,1),RLSE)
+//SYSIN    DD   *
+20260101
+20261231
+//SYSOUT   DD   SYSOUT=*
