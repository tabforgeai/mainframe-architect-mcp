@@ -0,0 +1,29 @@
+//LOANPROC JOB (ACCTG),'LOAN PROCESSING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      LOANPROC                                              *
+//* PURPOSE:  Runs loan application processing against LOANFILE.    *
+//*           Writes an audit trail to AUDITFILE and, for every     *
+//*           application that comes back denied, a compliance      *
+//*           adverse-action letter to DENYFILE (see request 013).  *
+//*           Approved loans also get a full amortization schedule  *
+//*           written to AMORTFILE (see request 014). Underwriting  *
+//*           cutoffs are read from PARMFILE at startup instead of   *
+//*           being hardcoded (see request 018).                    *
+//*----------------------------------------------------------------*
+//         SET HLQ=PROD.BANKSYS
+//*
+//LOANPROC EXEC PGM=LOANPROC
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-DBFILE     DD DSN=&HLQ..DBFILE,DISP=SHR
+//UT-S-LOANFILE   DD DSN=&HLQ..LOANFILE,DISP=SHR
+//UT-S-AUDITFILE  DD DSN=&HLQ..AUDITFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//UT-S-DENYFILE   DD DSN=&HLQ..DENYLETTERS(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(1,1),RLSE)
+//UT-S-AMORTFILE  DD DSN=&HLQ..AMORTSKED(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//UT-S-PARMFILE   DD DSN=&HLQ..LOANPROC.PARMS,DISP=SHR
+//UT-S-DBAUDIT    DD DSN=&HLQ..DBAUDIT,
+//             DISP=(MOD,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
