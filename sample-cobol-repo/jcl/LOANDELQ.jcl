@@ -0,0 +1,17 @@
+//LOANDELQ JOB (ACCTG),'LOAN DELINQUENCY TRACKING',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      LOANDELQ                                              *
+//* PURPOSE:  Nightly aging run over LOANFILE — flags loans past    *
+//*           the delinquency threshold, flips LOAN-STATUS to DF,   *
+//*           and reports every loan newly marked delinquent        *
+//*           (see request 016).                                    *
+//*----------------------------------------------------------------*
+//         SET HLQ=PROD.BANKSYS
+//*
+//LOANDELQ EXEC PGM=LOANDELQ
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-LOANFILE DD DSN=&HLQ..LOANFILE,DISP=SHR
+//UT-S-DELQRPT  DD DSN=&HLQ..LOANDELQ.RPT(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
