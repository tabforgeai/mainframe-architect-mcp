@@ -0,0 +1,21 @@
+//LOANOFRP JOB (ACCTG),'LOAN OFFICER PRODUCTION RPT',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      LOANOFRP                                              *
+//* PURPOSE:  Sorts LOANPROC's AUDITFILE trail by LOAN-OFFICER-ID   *
+//*           and totals loans originated, dollar amount and denial *
+//*           counts per officer for branch management review       *
+//*           (see request 027).                                    *
+//*----------------------------------------------------------------*
+//         SET HLQ=PROD.BANKSYS
+//*
+//LOANOFRP EXEC PGM=LOANOFRP
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-AUDITFILE DD DSN=&HLQ..AUDITFILE(0),DISP=SHR
+//UT-S-SRTAUD   DD DSN=&&SRTAUD,UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),DISP=(NEW,DELETE,DELETE)
+//UT-S-SORTWK   DD DSN=&&SORTWK1,UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),DISP=(NEW,DELETE,DELETE)
+//UT-S-OFRPT    DD DSN=&HLQ..LOANOFRP(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
