@@ -0,0 +1,18 @@
+//DBEXTR01 JOB (ACCTG),'DBFILE NIGHTLY BACKUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      DBEXTR01                                              *
+//* PURPOSE:  Copies every DBFILE record to a sequential GDG backup *
+//*           dataset so a damaged or lost VSAM cluster can be      *
+//*           rebuilt from the most recent generation (see request  *
+//*           039). Run after BANKNITE's PYMT001/INTCALC/LOANPROC   *
+//*           steps have finished updating DBFILE for the night.    *
+//*----------------------------------------------------------------*
+//         SET HLQ=PROD.BANKSYS
+//*
+//DBEXTR01 EXEC PGM=DBEXTR01
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-DBFILE   DD DSN=&HLQ..DBFILE,DISP=SHR
+//UT-S-DBBKUP   DD DSN=&HLQ..DBBKUP(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(10,10),RLSE)
+//SYSOUT   DD   SYSOUT=*
