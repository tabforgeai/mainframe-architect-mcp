@@ -0,0 +1,19 @@
+//DISPRPT  JOB (ACCTG),'DISPUTE TRACKING REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      DISPRPT                                              *
+//* PURPOSE:  Lists every payment dispute/complaint still OPEN or   *
+//*           INVESTIGATING in &HLQ..DISPUTES (the same dataset     *
+//*           PYMT001 appends a new entry to for every payment it   *
+//*           rejects - see request 046), for customer service to   *
+//*           work the queue. Run on demand, not part of the        *
+//*           nightly BANKNITE chain.                                *
+//*----------------------------------------------------------------*
+//         SET HLQ=PROD.BANKSYS
+//*
+//DISPRPT  EXEC PGM=DISPRPT
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-DISPFILE   DD DSN=&HLQ..DISPUTES,DISP=SHR
+//UT-S-DISPRPT    DD DSN=&HLQ..DISPRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
