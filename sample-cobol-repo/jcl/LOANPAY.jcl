@@ -0,0 +1,24 @@
+//LOANPAY  JOB (ACCTG),'LOAN PAYMENT SERVICING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      LOANPAY                                               *
+//* PURPOSE:  Applies incoming loan payments (UT-S-LOANPAYFILE)     *
+//*           against LOANFILE, splitting principal/interest and    *
+//*           advancing LOAN-NEXT-DUE-DATE (see request 015).       *
+//*           Unmatched/inactive loans go to REJECTFILE. Supports   *
+//*           the same checkpoint/restart convention as the other   *
+//*           long sequential batch jobs.                           *
+//*----------------------------------------------------------------*
+//         SET HLQ=PROD.BANKSYS
+//*
+//LOANPAY  EXEC PGM=LOANPAY
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-LOANPAYFILE DD DSN=&HLQ..LOANPAYFILE,DISP=SHR
+//UT-S-LOANFILE    DD DSN=&HLQ..LOANFILE,DISP=SHR
+//UT-S-REJECTFILE  DD DSN=&HLQ..LOANPAY.REJECTS(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(1,1),RLSE)
+//UT-S-CKPTFILE    DD DSN=&HLQ..LOANPAY.CKPT,
+//             DISP=(MOD,CATLG,DELETE),SPACE=(CYL,(1,1),RLSE)
+//SYSIN    DD   *
+N
+//SYSOUT   DD   SYSOUT=*
