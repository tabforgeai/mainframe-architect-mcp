@@ -0,0 +1,153 @@
+//BANKNITE JOB (ACCTG),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      BANKNITE                                             *
+//* PURPOSE:  Drives the nightly batch cycle in the order the      *
+//*           programs actually depend on each other:              *
+//*             1. PYMT001  - sort by PRIORITY-CODE and post the    *
+//*                           day's payments (see request 022)      *
+//*             2. ACCTBAL  - recalc balances from CUSTFILE/TRANFILE*
+//*             3. FEEPROC  - assess monthly maintenance fees off   *
+//*                           the FEESCHED table before interest    *
+//*                           accrues (see request 047)             *
+//*             4. INTCALC  - accrue interest (calls ACCTBAL,       *
+//*                           reads ACCTFILE/LOANFILE)              *
+//*             5. RPRT001  - consolidated management report,       *
+//*                           filtered to a SYSIN period-from/to     *
+//*                           window (see request 023)               *
+//*             6. STMTPRT  - customer statements, written to       *
+//*                           UT-S-STMTFILE as an ASA-carriage-      *
+//*                           control print-ready stream ready for   *
+//*                           PSF/AFP to page and render (see        *
+//*                           request 029)                           *
+//*             7. CTLRECON - reads the &&CTLTOTAL control-total     *
+//*                           record each of the steps above wrote   *
+//*                           at its own 9000-END and reports on     *
+//*                           whether every record each step read    *
+//*                           was accounted for (see request 043)    *
+//*           Every program that reaches ACCTBAL indirectly needs   *
+//*           VALCUST/DBREAD01 to have current data, so this chain  *
+//*           must not be reordered or split across jobs.           *
+//*           Each step checks the prior step's condition code and  *
+//*           will not run if the prior step abended or returned    *
+//*           worse than a warning (RC=4).                          *
+//* GDG:      The extract/report datasets below are generation data *
+//*           groups - (0) reads the current generation, (+1)       *
+//*           catalogs a new one on successful completion. Run      *
+//*           GDGBASE.jcl once per HLQ before the first submission  *
+//*           of this job (see request 005).                        *
+//* RESTART:  Steps write checkpoint counters to their UT-S-CKPTxxx *
+//*           dataset (see request 002). To restart mid-cycle,      *
+//*           resubmit with RESTART=stepname and pass RESTART=Y     *
+//*           in that step's PARM so it skips already-processed     *
+//*           records instead of starting the file over.            *
+//*----------------------------------------------------------------*
+//         SET HLQ=PROD.BANKSYS
+//*
+//PYMT001  EXEC PGM=PYMT001
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-DBFILE     DD DSN=&HLQ..DBFILE,DISP=SHR
+//UT-S-PYMTFILE   DD DSN=&HLQ..PYMTFILE(0),DISP=SHR
+//UT-S-SRTPYMT    DD DSN=&&SRTPYMT,UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),DISP=(NEW,DELETE,DELETE)
+//UT-S-SORTWK     DD DSN=&&SORTWK1,UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),DISP=(NEW,DELETE,DELETE)
+//UT-S-REJECTFILE DD DSN=&HLQ..REJECTFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//UT-S-DISPFILE   DD DSN=&HLQ..DISPUTES,DISP=SHR
+//UT-S-PARMFILE   DD DSN=&HLQ..PARMS.PYMT001,DISP=SHR
+//UT-S-CKPTFILE   DD DSN=&HLQ..CKPT.PYMT001,DISP=SHR
+//UT-S-DBAUDIT    DD DSN=&HLQ..DBAUDIT,
+//             DISP=(MOD,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//UT-S-CTLTOTAL   DD DSN=&&CTLTOTAL,UNIT=SYSDA,
+//             SPACE=(CYL,(1,1),RLSE),DISP=(NEW,PASS,DELETE)
+//SYSIN    DD   *
+N
+//SYSOUT   DD   SYSOUT=*
+//*
+//ACCTBAL  EXEC PGM=ACCTBAL,COND=(4,LT,PYMT001)
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-DBFILE     DD DSN=&HLQ..DBFILE,DISP=SHR
+//UT-S-CUSTFILE   DD DSN=&HLQ..CUSTFILE(0),DISP=SHR
+//UT-S-TRANFILE   DD DSN=&HLQ..TRANFILE(0),DISP=SHR
+//UT-S-REPFILE    DD DSN=&HLQ..REPFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//UT-S-XCPTFILE   DD DSN=&HLQ..NEGBALRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(1,1),RLSE)
+//UT-S-CKPTFILE   DD DSN=&HLQ..CKPT.ACCTBAL,DISP=SHR
+//UT-S-CTLTOTAL   DD DSN=&&CTLTOTAL,DISP=(MOD,PASS,DELETE)
+//UT-S-FXRATE     DD DSN=&HLQ..PARMS.FXRATE,DISP=SHR
+//SYSIN    DD   *
+N
+//SYSOUT   DD   SYSOUT=*
+//*
+//FEEPROC  EXEC PGM=FEEPROC,COND=(4,LT,ACCTBAL)
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-DBFILE     DD DSN=&HLQ..DBFILE,DISP=SHR
+//UT-S-CUSTFILE   DD DSN=&HLQ..CUSTFILE(0),DISP=SHR
+//UT-S-FEESCHED   DD DSN=&HLQ..PARMS.FEESCHED,DISP=SHR
+//UT-S-FEERPT     DD DSN=&HLQ..FEERPT(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//UT-S-CKPTFILE   DD DSN=&HLQ..CKPT.FEEPROC,DISP=SHR
+//UT-S-DBAUDIT    DD DSN=&HLQ..DBAUDIT,
+//             DISP=(MOD,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//UT-S-CTLTOTAL   DD DSN=&&CTLTOTAL,DISP=(MOD,PASS,DELETE)
+//SYSIN    DD   *
+N
+//SYSOUT   DD   SYSOUT=*
+//*
+//INTCALC  EXEC PGM=INTCALC,COND=(4,LT,FEEPROC)
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-DBFILE     DD DSN=&HLQ..DBFILE,DISP=SHR
+//UT-S-ACCTFILE   DD DSN=&HLQ..ACCTFILE(0),DISP=SHR
+//UT-S-LOANFILE   DD DSN=&HLQ..LOANFILE(0),DISP=SHR
+//UT-S-INTFILE    DD DSN=&HLQ..INTFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//UT-S-DEPRATE    DD DSN=&HLQ..PARMS.DEPRATE,DISP=SHR
+//UT-S-TAXFILE    DD DSN=&HLQ..TAXSUMRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//UT-S-CKPTFILE   DD DSN=&HLQ..CKPT.INTCALC,DISP=SHR
+//UT-S-DBAUDIT    DD DSN=&HLQ..DBAUDIT,
+//             DISP=(MOD,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//UT-S-CTLTOTAL   DD DSN=&&CTLTOTAL,DISP=(MOD,PASS,DELETE)
+//SYSIN    DD   *
+N
+N
+//SYSOUT   DD   SYSOUT=*
+//*
+//RPRT001  EXEC PGM=RPRT001,COND=(4,LT,INTCALC)
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-INFILE     DD DSN=&HLQ..REPFILE(0),DISP=SHR
+//UT-S-RPTFILE    DD DSN=&HLQ..RPTFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(5,5),RLSE)
+//UT-S-CKPTFILE   DD DSN=&HLQ..CKPT.RPRT001,DISP=SHR
+//UT-S-FXRATE     DD DSN=&HLQ..PARMS.FXRATE,DISP=SHR
+//SYSIN    DD   *
+N
+20260101
+20261231
+//SYSOUT   DD   SYSOUT=*
+//*
+//STMTPRT  EXEC PGM=STMTPRT,COND=(4,LT,RPRT001)
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-ACCTFILE   DD DSN=&HLQ..ACCTFILE(0),DISP=SHR
+//UT-S-ADDRFILE   DD DSN=&HLQ..ADDRFILE(0),DISP=SHR
+//UT-S-STMTFILE   DD DSN=&HLQ..STMTFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=134)
+//UT-S-ESTFILE    DD DSN=&HLQ..ESTMTFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(10,10),RLSE)
+//UT-S-HOLDFILE   DD DSN=&HLQ..STMTHOLD(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(1,1),RLSE)
+//UT-S-CKPTFILE   DD DSN=&HLQ..CKPT.STMTPRT,DISP=SHR
+//UT-S-CTLTOTAL   DD DSN=&&CTLTOTAL,DISP=(MOD,PASS,DELETE)
+//SYSIN    DD   *
+N
+//SYSOUT   DD   SYSOUT=*
+//*
+//CTLRECON EXEC PGM=CTLRECON,COND=(4,LT,STMTPRT)
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-CTLTOTAL   DD DSN=&&CTLTOTAL,DISP=(OLD,DELETE,DELETE)
+//UT-S-CTLRPT     DD DSN=&HLQ..CTLRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
