@@ -0,0 +1,22 @@
+//LEGACY99 JOB (ACCTG),'LIVE DBFILE RECONCILE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      LEGACY99                                              *
+//* PURPOSE:  On-demand (not part of the BANKNITE chain) check of   *
+//*           the live DBFILE VSAM cluster against the most recent  *
+//*           UT-S-DBBKUP extract generation, run any time an       *
+//*           operator wants to confirm the two haven't drifted     *
+//*           apart since the last DBEXTR01 extract (see request    *
+//*           045). Reads the current generation (0) of DBBKUP -     *
+//*           run DBEXTR01.jcl first if a fresher baseline is       *
+//*           needed before reconciling.                             *
+//*----------------------------------------------------------------*
+//         SET HLQ=PROD.BANKSYS
+//*
+//LEGACY99 EXEC PGM=LEGACY99
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UT-S-DBFILE     DD DSN=&HLQ..DBFILE,DISP=SHR
+//UT-S-DBBKUP     DD DSN=&HLQ..DBBKUP(0),DISP=SHR
+//UT-S-RECONRPT   DD DSN=&HLQ..DBRECON(+1),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
